@@ -0,0 +1,298 @@
+      *>
+      *> telrate.cob -- rate-table maintenance utility.
+      *>
+      *> The only sanctioned way to add or change a RATE-TABLE row.
+      *> telco5 only ever OPENs RATE-TABLE INPUT, so nothing in the
+      *> billing run itself can alter a rate -- every change has to
+      *> come through here, where it is checked against AUTHTB (see
+      *> CBAUTH.cpy) before it is applied, and every applied change,
+      *> successful or refused, is appended to TELCO.RAUD so there is
+      *> always an old-value/new-value/who/when trail to point to.
+      *>
+      *> AUTHTB failing to open is NOT the same "feature quietly turns
+      *> itself off" idiom telco5 uses for CARRIERTB/JURISTB/DISCTB --
+      *> those are rating conveniences that default safely to "off";
+      *> authorization is a control, so a missing or unreadable AUTHTB
+      *> means no user id can be confirmed authorized and telrate
+      *> refuses the change instead of letting it through unchecked.
+      *>
+      *> Invoked with one command-line argument: a single space-
+      *> delimited string of USERID RATE-CODE EFF-DATE NEW-RATE
+      *> ROUND-MODE, e.g. "JSMITH PREM 20260101 001.25000 R" -- same
+      *> single ACCEPT-FROM-COMMAND-LINE-then-parse shape telclose uses
+      *> for its YYYYMM override, just with more fields to UNSTRING.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. telrate.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE ASSIGN TO
+                "RATETAB.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS RATE-KEY
+                FILE STATUS IS RATE-STATUS
+                .
+           SELECT AUTHTB    ASSIGN TO
+                "AUTHTAB.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS AUTH-USERID
+                FILE STATUS IS AUTH-STATUS
+                .
+           SELECT RATEAUDIT ASSIGN TO
+                "TELCO.RAUD"
+                LINE SEQUENTIAL
+                FILE STATUS IS RATEAUDIT-STATUS
+                .
+           SELECT RATERPT   ASSIGN TO
+                "TELRATE.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS RATERPT-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE.
+           COPY CBRATE.
+       FD  AUTHTB.
+           COPY CBAUTH.
+       FD  RATEAUDIT.
+       01  RATEAUDIT-REC     PIC X(132).
+       FD  RATERPT.
+       01  RATERPT-REC       PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  RATE-STATUS       PIC XX      VALUE "00".
+       01  AUTH-STATUS       PIC XX      VALUE "00".
+       01  RATEAUDIT-STATUS  PIC XX      VALUE "00".
+       01  RATERPT-STATUS    PIC XX      VALUE "00".
+
+       01  WS-TODAY          PIC 9(08)   VALUE ZERO.
+       01  WS-NOW            PIC X(21)   VALUE SPACES.
+
+       01  WS-CMDLINE        PIC X(80)   VALUE SPACES.
+       01  WS-USERID         PIC X(08)   VALUE SPACES.
+       01  WS-RATE-CODE      PIC X(04)   VALUE SPACES.
+       01  WS-EFF-DATE-ARG   PIC X(08)   VALUE SPACES.
+       01  WS-EFF-DATE       PIC 9(08)   VALUE ZERO.
+       01  WS-NEW-RATE-ARG   PIC X(10)   VALUE SPACES.
+       01  WS-NEW-RATE       PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+       01  WS-ROUND-MODE     PIC X(01)   VALUE "R".
+       01  WS-ARGS-VALID     PIC X       VALUE "N".
+           88  ARGS-VALID              VALUE "Y".
+
+       01  WS-AUTHORIZED     PIC X       VALUE "N".
+           88  USER-AUTHORIZED          VALUE "Y".
+
+       01  WS-RATE-EXISTS    PIC X       VALUE "N".
+           88  RATE-ALREADY-ON-FILE     VALUE "Y".
+       01  WS-OLD-RATE       PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+       01  WS-OLD-ROUND-MODE PIC X(01)   VALUE SPACE.
+
+       01  WS-RATE-OUT       PIC -9(03).99999.
+       01  WS-OLD-RATE-OUT   PIC -9(03).99999.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           MOVE FUNCTION CURRENT-DATE       TO WS-NOW
+           OPEN OUTPUT RATERPT
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           END-ACCEPT
+           PERFORM PARSE-COMMAND-LINE
+           IF NOT ARGS-VALID
+               MOVE SPACES TO RATERPT-REC
+               MOVE "*** usage: telrate USERID RATE-CODE EFF-DATE "
+                  & "NEW-RATE ROUND-MODE ***" TO RATERPT-REC
+               WRITE RATERPT-REC
+               END-WRITE
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM CHECK-AUTHORIZATION
+               IF NOT USER-AUTHORIZED
+                   PERFORM WRITE-REFUSAL
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   PERFORM APPLY-RATE-CHANGE
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM WRITE-RATE-SUMMARY
+               END-IF
+           END-IF
+           CLOSE RATERPT
+           STOP RUN
+           .
+
+      *>  One command-line string, UNSTRING'd into its five fields --
+      *>  same shape as telclose's single WS-ARG, just with more
+      *>  tokens.  EFF-DATE and NEW-RATE both have to come back
+      *>  numeric or the whole request is rejected before AUTHTB is
+      *>  even consulted.
+       PARSE-COMMAND-LINE.
+           MOVE "N" TO WS-ARGS-VALID
+           UNSTRING WS-CMDLINE DELIMITED BY ALL SPACE
+               INTO WS-USERID
+                    WS-RATE-CODE
+                    WS-EFF-DATE-ARG
+                    WS-NEW-RATE-ARG
+                    WS-ROUND-MODE
+           END-UNSTRING
+           IF WS-USERID NOT = SPACES
+           AND WS-RATE-CODE NOT = SPACES
+           AND WS-EFF-DATE-ARG IS NUMERIC
+           AND WS-NEW-RATE-ARG NOT = SPACES
+               MOVE WS-EFF-DATE-ARG TO WS-EFF-DATE
+               MOVE FUNCTION NUMVAL (WS-NEW-RATE-ARG) TO WS-NEW-RATE
+               IF WS-ROUND-MODE NOT = "R" AND NOT = "T"
+                   MOVE "R" TO WS-ROUND-MODE
+               END-IF
+               MOVE "Y" TO WS-ARGS-VALID
+           END-IF
+           .
+
+      *>  AUTHTB failing to open, or the id not being on it, or being
+      *>  on it without AUTH-RATE-MAINT set, are all the same outcome:
+      *>  refused.  No branch here defaults to authorized.
+       CHECK-AUTHORIZATION.
+           MOVE "N" TO WS-AUTHORIZED
+           OPEN INPUT AUTHTB
+           IF AUTH-STATUS = "00"
+               MOVE WS-USERID TO AUTH-USERID
+               READ AUTHTB
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF AUTH-RATE-MAINT
+                           MOVE "Y" TO WS-AUTHORIZED
+                       END-IF
+               END-READ
+               CLOSE AUTHTB
+           END-IF
+           .
+
+      *>  RATE-TABLE is created on first use, same pattern as CLOSETB
+      *>  in telclose.  A key already on file is a rate change and
+      *>  goes through REWRITE; a new key is a rate addition and goes
+      *>  through WRITE -- either way the prior value is captured
+      *>  first so WRITE-AUDIT-RECORD has an old value to show.
+       APPLY-RATE-CHANGE.
+           MOVE "N" TO WS-RATE-EXISTS
+           MOVE ZERO TO WS-OLD-RATE
+           MOVE SPACE TO WS-OLD-ROUND-MODE
+           OPEN I-O RATE-TABLE
+           IF RATE-STATUS NOT = "00"
+               OPEN OUTPUT RATE-TABLE
+               CLOSE RATE-TABLE
+               OPEN I-O RATE-TABLE
+           END-IF
+           MOVE WS-RATE-CODE TO RATE-CODE
+           MOVE WS-EFF-DATE  TO RATE-EFF-DATE
+           READ RATE-TABLE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y"           TO WS-RATE-EXISTS
+                   MOVE RATE-VALUE    TO WS-OLD-RATE
+                   MOVE RATE-ROUND-MODE TO WS-OLD-ROUND-MODE
+           END-READ
+           MOVE WS-RATE-CODE  TO RATE-CODE
+           MOVE WS-EFF-DATE   TO RATE-EFF-DATE
+           MOVE WS-NEW-RATE   TO RATE-VALUE
+           MOVE WS-ROUND-MODE TO RATE-ROUND-MODE
+           IF RATE-ALREADY-ON-FILE
+               REWRITE RATE-TABLE-REC
+           ELSE
+               WRITE RATE-TABLE-REC
+           END-IF
+           CLOSE RATE-TABLE
+           .
+
+      *>  Append-only audit trail, same OPEN-EXTEND-or-create idiom as
+      *>  telco5's WRITE-JOBLOG -- one line per attempted change,
+      *>  authorized or not, so a refused attempt is on the record too.
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND RATEAUDIT
+           IF RATEAUDIT-STATUS NOT = "00"
+               OPEN OUTPUT RATEAUDIT
+           END-IF
+           MOVE WS-OLD-RATE TO WS-OLD-RATE-OUT
+           MOVE WS-NEW-RATE TO WS-RATE-OUT
+           MOVE SPACES TO RATEAUDIT-REC
+           IF USER-AUTHORIZED
+               STRING WS-NOW (1:8)          DELIMITED BY SIZE
+                      " "                    DELIMITED BY SIZE
+                      WS-NOW (9:6)           DELIMITED BY SIZE
+                      "  user="              DELIMITED BY SIZE
+                      WS-USERID              DELIMITED BY SIZE
+                      "  code="              DELIMITED BY SIZE
+                      WS-RATE-CODE           DELIMITED BY SIZE
+                      "  eff="               DELIMITED BY SIZE
+                      WS-EFF-DATE            DELIMITED BY SIZE
+                      "  old="               DELIMITED BY SIZE
+                      WS-OLD-RATE-OUT        DELIMITED BY SIZE
+                      "  new="               DELIMITED BY SIZE
+                      WS-RATE-OUT            DELIMITED BY SIZE
+                      "  round="             DELIMITED BY SIZE
+                      WS-ROUND-MODE          DELIMITED BY SIZE
+                      "  action=APPLIED"     DELIMITED BY SIZE
+                    INTO RATEAUDIT-REC
+               END-STRING
+           ELSE
+               STRING WS-NOW (1:8)          DELIMITED BY SIZE
+                      " "                    DELIMITED BY SIZE
+                      WS-NOW (9:6)           DELIMITED BY SIZE
+                      "  user="              DELIMITED BY SIZE
+                      WS-USERID              DELIMITED BY SIZE
+                      "  code="              DELIMITED BY SIZE
+                      WS-RATE-CODE           DELIMITED BY SIZE
+                      "  eff="               DELIMITED BY SIZE
+                      WS-EFF-DATE            DELIMITED BY SIZE
+                      "  action=REFUSED-NOT-AUTHORIZED"
+                                              DELIMITED BY SIZE
+                    INTO RATEAUDIT-REC
+               END-STRING
+           END-IF
+           WRITE RATEAUDIT-REC
+           END-WRITE
+           CLOSE RATEAUDIT
+           .
+
+       WRITE-REFUSAL.
+           MOVE SPACES TO RATERPT-REC
+           STRING "*** " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-USERID) DELIMITED BY SIZE
+                  " is not authorized to change RATE-TABLE ***"
+                                             DELIMITED BY SIZE
+                INTO RATERPT-REC
+           END-STRING
+           WRITE RATERPT-REC
+           END-WRITE
+           .
+
+       WRITE-RATE-SUMMARY.
+           MOVE SPACES TO RATERPT-REC
+           IF RATE-ALREADY-ON-FILE
+               STRING FUNCTION TRIM (WS-RATE-CODE)
+                                             DELIMITED BY SIZE
+                      " eff "                DELIMITED BY SIZE
+                      WS-EFF-DATE            DELIMITED BY SIZE
+                      " changed from "       DELIMITED BY SIZE
+                      WS-OLD-RATE-OUT        DELIMITED BY SIZE
+                      " to "                 DELIMITED BY SIZE
+                      WS-RATE-OUT            DELIMITED BY SIZE
+                    INTO RATERPT-REC
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM (WS-RATE-CODE)
+                                             DELIMITED BY SIZE
+                      " eff "                DELIMITED BY SIZE
+                      WS-EFF-DATE            DELIMITED BY SIZE
+                      " added at "           DELIMITED BY SIZE
+                      WS-RATE-OUT            DELIMITED BY SIZE
+                    INTO RATERPT-REC
+               END-STRING
+           END-IF
+           WRITE RATERPT-REC
+           END-WRITE
+           .
