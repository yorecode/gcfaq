@@ -0,0 +1,295 @@
+      *>
+      *> telpurge.cob -- data-retention/purge utility for the files
+      *> telco5 and its companions accumulate run after run: dated
+      *> TELCO.TXT reports (one new name every run, see
+      *> BUILD-OUTPUT-FILENAME) and TELCO.LOG (one line appended every
+      *> run).  Nothing in telco5 itself ever removes any of this, so
+      *> an unattended nightly job will eventually fill the batch
+      *> server's disk.
+      *>
+      *> Report files are found through TELCO.BAL -- the fixed-field,
+      *> one-row-per-run companion to JOBLOG (see CBBATCH.cpy) -- which
+      *> now also carries the report filename that run produced
+      *> (BATCH-REPORT-NAME), so this program knows exactly which
+      *> report file belongs to which run-date without scanning the
+      *> batch server's directory, something this COBOL runtime has no
+      *> library routine for.  JOBLOG is trimmed in place, keeping only
+      *> lines whose leading YYYYMMDD (the one fixed-width field in an
+      *> otherwise free-text audit line) falls inside the retention
+      *> window.  TELCO.CKP is not touched -- it is a single record
+      *> telco5 overwrites every checkpoint, so it is always "this
+      *> run", never "historical".
+      *>
+      *> Retention window defaults to 30 days, overridable via the
+      *> TELCO_RETENTION_DAYS environment variable, same ACCEPT FROM
+      *> ENVIRONMENT override idiom telco5 uses for TELCO_INFILE/
+      *> TELCO_BATCHLIST/TELCO_HIGH_VALUE_THRESHOLD.  Mode is PURGE
+      *> (delete outright) unless the TELCO_RETENTION_MODE environment
+      *> variable is set to "ARCHIVE", in which case aged report files
+      *> are moved into the ARCHIVE subdirectory (created on first use)
+      *> instead of being deleted.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. telpurge.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHTOT ASSIGN TO
+                "TELCO.BAL"
+                LINE SEQUENTIAL
+                FILE STATUS IS BATCHTOT-STATUS
+                .
+           SELECT JOBLOG   ASSIGN TO
+                "TELCO.LOG"
+                LINE SEQUENTIAL
+                FILE STATUS IS JOBLOG-STATUS
+                .
+           SELECT JOBLOG-NEW ASSIGN TO
+                "TELCO.LOG.NEW"
+                LINE SEQUENTIAL
+                FILE STATUS IS JOBLOG-NEW-STATUS
+                .
+           SELECT PURGERPT ASSIGN TO
+                "TELPURGE.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS PURGERPT-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCHTOT.
+           COPY CBBATCH.
+       FD  JOBLOG.
+       01  JOBLOG-REC        PIC X(132).
+       FD  JOBLOG-NEW.
+       01  JOBLOG-NEW-REC    PIC X(132).
+       FD  PURGERPT.
+       01  PURGEREC          PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  BATCHTOT-STATUS     PIC XX      VALUE "00".
+       01  JOBLOG-STATUS       PIC XX      VALUE "00".
+       01  JOBLOG-NEW-STATUS   PIC XX      VALUE "00".
+       01  PURGERPT-STATUS     PIC XX      VALUE "00".
+
+      *>  Same "ACCEPT FROM ENVIRONMENT, default if unset" idiom as
+      *>  telco5's SET-INPUT-FILENAME/SET-HIGH-VALUE-THRESHOLD.
+       01  WS-ENV-RETENTION    PIC X(10)   VALUE SPACES.
+       01  WS-RETENTION-DAYS   PIC 9(05)   VALUE 30.
+       01  WS-ENV-MODE         PIC X(10)   VALUE SPACES.
+       01  WS-ARCHIVE-MODE     PIC X       VALUE "N".
+           88  ARCHIVE-MODE                VALUE "Y".
+
+       01  WS-TODAY            PIC 9(08)   VALUE ZERO.
+       01  WS-TODAY-INT        PIC S9(09)  COMP-5 VALUE ZERO.
+       01  WS-RUN-DATE-INT     PIC S9(09)  COMP-5 VALUE ZERO.
+       01  WS-AGE-DAYS         PIC S9(09)  COMP-5 VALUE ZERO.
+
+       01  WS-REPORT-PURGED    PIC 9(07)   VALUE ZERO.
+       01  WS-REPORT-KEPT      PIC 9(07)   VALUE ZERO.
+       01  WS-LOG-LINES-KEPT   PIC 9(07)   VALUE ZERO.
+       01  WS-LOG-LINES-DROPPED PIC 9(07)  VALUE ZERO.
+
+       01  WS-LINE-DATE        PIC 9(08)   VALUE ZERO.
+       01  WS-DELETE-RC        PIC S9(09)  COMP-5 VALUE ZERO.
+       01  WS-MKDIR-RC         PIC S9(09)  COMP-5 VALUE ZERO.
+       01  WS-RENAME-RC        PIC S9(09)  COMP-5 VALUE ZERO.
+       01  WS-ARCHIVE-NAME     PIC X(48)   VALUE SPACES.
+
+       01  WS-COUNT-OUT        PIC ZZZ,ZZ9.
+       01  WS-DAYS-OUT         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM SET-RETENTION-PARAMETERS
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE (WS-TODAY)
+           OPEN OUTPUT PURGERPT
+           PERFORM PURGE-AGED-REPORTS
+           PERFORM TRIM-JOBLOG
+           PERFORM WRITE-PURGE-SUMMARY
+           CLOSE PURGERPT
+           STOP RUN
+           .
+
+       SET-RETENTION-PARAMETERS.
+           MOVE SPACES TO WS-ENV-RETENTION
+           ACCEPT WS-ENV-RETENTION FROM ENVIRONMENT
+               "TELCO_RETENTION_DAYS"
+           END-ACCEPT
+           IF WS-ENV-RETENTION NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-ENV-RETENTION)
+                 TO WS-RETENTION-DAYS
+           END-IF
+           MOVE SPACES TO WS-ENV-MODE
+           ACCEPT WS-ENV-MODE FROM ENVIRONMENT "TELCO_RETENTION_MODE"
+           END-ACCEPT
+           IF WS-ENV-MODE = "ARCHIVE"
+               SET ARCHIVE-MODE TO TRUE
+               CALL "CBL_CREATE_DIR" USING "ARCHIVE"
+                   RETURNING WS-MKDIR-RC
+               END-CALL
+           END-IF
+           .
+
+      *>  One row per historical run on TELCO.BAL -- age each row's
+      *>  report file against WS-RETENTION-DAYS and purge/archive it
+      *>  when it is older than the window.  A row whose report file
+      *>  was already removed by an earlier telpurge run is skipped
+      *>  silently (CBL_DELETE_FILE/CBL_RENAME_FILE just return
+      *>  non-zero, not an error worth stopping the run over).
+       PURGE-AGED-REPORTS.
+           OPEN INPUT BATCHTOT
+           IF BATCHTOT-STATUS NOT = "00"
+               MOVE SPACES TO PURGEREC
+               MOVE "*** TELCO.BAL not available -- no report files "
+                  & "purged this run ***" TO PURGEREC
+               WRITE PURGEREC
+               END-WRITE
+           ELSE
+               PERFORM UNTIL 0 = 1
+                   READ BATCHTOT NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   COMPUTE WS-RUN-DATE-INT =
+                           FUNCTION INTEGER-OF-DATE (BATCH-RUN-DATE)
+                   COMPUTE WS-AGE-DAYS =
+                           WS-TODAY-INT - WS-RUN-DATE-INT
+                   IF WS-AGE-DAYS > WS-RETENTION-DAYS
+                   AND BATCH-REPORT-NAME NOT = SPACES
+                       PERFORM RETIRE-REPORT-FILE
+                       ADD 1 TO WS-REPORT-PURGED
+                   ELSE
+                       ADD 1 TO WS-REPORT-KEPT
+                   END-IF
+               END-PERFORM
+               CLOSE BATCHTOT
+           END-IF
+           .
+
+      *>  PURGE mode deletes the aged report outright; ARCHIVE mode
+      *>  moves it under ARCHIVE/ instead, so operations can still
+      *>  pull an old report back if Finance asks for one after the
+      *>  fact.
+       RETIRE-REPORT-FILE.
+           IF ARCHIVE-MODE
+               MOVE SPACES TO WS-ARCHIVE-NAME
+               STRING "ARCHIVE/"                     DELIMITED BY SIZE
+                      FUNCTION TRIM (BATCH-REPORT-NAME)
+                                                       DELIMITED BY SIZE
+                    INTO WS-ARCHIVE-NAME
+               END-STRING
+               CALL "CBL_RENAME_FILE" USING
+                   BATCH-REPORT-NAME WS-ARCHIVE-NAME
+                   RETURNING WS-RENAME-RC
+               END-CALL
+           ELSE
+               CALL "CBL_DELETE_FILE" USING BATCH-REPORT-NAME
+                   RETURNING WS-DELETE-RC
+               END-CALL
+           END-IF
+           .
+
+      *>  JOBLOG is one growing append-only file, not one file per
+      *>  run, so "purge" here means rewriting it with only the lines
+      *>  still inside the retention window -- each line's first 8
+      *>  bytes are always the run's YYYYMMDD (see WRITE-JOBLOG's
+      *>  STRING), so that much of the otherwise free-text line can be
+      *>  read positionally without a real parse.
+       TRIM-JOBLOG.
+           OPEN INPUT JOBLOG
+           IF JOBLOG-STATUS NOT = "00"
+               CONTINUE
+           ELSE
+               OPEN OUTPUT JOBLOG-NEW
+               PERFORM UNTIL 0 = 1
+                   READ JOBLOG NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   MOVE ZERO TO WS-LINE-DATE
+                   IF JOBLOG-REC (1:8) IS NUMERIC
+                       MOVE JOBLOG-REC (1:8) TO WS-LINE-DATE
+                   END-IF
+                   IF WS-LINE-DATE = ZERO
+                       MOVE JOBLOG-REC TO JOBLOG-NEW-REC
+                       WRITE JOBLOG-NEW-REC
+                       END-WRITE
+                       ADD 1 TO WS-LOG-LINES-KEPT
+                   ELSE
+                       COMPUTE WS-RUN-DATE-INT =
+                               FUNCTION INTEGER-OF-DATE (WS-LINE-DATE)
+                       COMPUTE WS-AGE-DAYS =
+                               WS-TODAY-INT - WS-RUN-DATE-INT
+                       IF WS-AGE-DAYS > WS-RETENTION-DAYS
+                           ADD 1 TO WS-LOG-LINES-DROPPED
+                       ELSE
+                           MOVE JOBLOG-REC TO JOBLOG-NEW-REC
+                           WRITE JOBLOG-NEW-REC
+                           END-WRITE
+                           ADD 1 TO WS-LOG-LINES-KEPT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE JOBLOG
+               CLOSE JOBLOG-NEW
+               CALL "CBL_DELETE_FILE" USING "TELCO.LOG"
+                   RETURNING WS-DELETE-RC
+               END-CALL
+               CALL "CBL_RENAME_FILE" USING
+                   "TELCO.LOG.NEW" "TELCO.LOG"
+                   RETURNING WS-RENAME-RC
+               END-CALL
+           END-IF
+           .
+
+       WRITE-PURGE-SUMMARY.
+           MOVE SPACES TO PURGEREC
+           MOVE WS-RETENTION-DAYS TO WS-DAYS-OUT
+           STRING "Retention window: " DELIMITED BY SIZE
+                  WS-DAYS-OUT          DELIMITED BY SIZE
+                  " days"              DELIMITED BY SIZE
+                INTO PURGEREC
+           END-STRING
+           WRITE PURGEREC
+           END-WRITE
+           MOVE SPACES TO PURGEREC
+           MOVE WS-REPORT-PURGED TO WS-COUNT-OUT
+           IF ARCHIVE-MODE
+               STRING "Report files archived: " DELIMITED BY SIZE
+                      WS-COUNT-OUT                DELIMITED BY SIZE
+                    INTO PURGEREC
+               END-STRING
+           ELSE
+               STRING "Report files purged..: " DELIMITED BY SIZE
+                      WS-COUNT-OUT                DELIMITED BY SIZE
+                    INTO PURGEREC
+               END-STRING
+           END-IF
+           WRITE PURGEREC
+           END-WRITE
+           MOVE SPACES TO PURGEREC
+           MOVE WS-REPORT-KEPT TO WS-COUNT-OUT
+           STRING "Report files kept....: " DELIMITED BY SIZE
+                  WS-COUNT-OUT                DELIMITED BY SIZE
+                INTO PURGEREC
+           END-STRING
+           WRITE PURGEREC
+           END-WRITE
+           MOVE SPACES TO PURGEREC
+           MOVE WS-LOG-LINES-DROPPED TO WS-COUNT-OUT
+           STRING "JOBLOG lines dropped.: " DELIMITED BY SIZE
+                  WS-COUNT-OUT                DELIMITED BY SIZE
+                INTO PURGEREC
+           END-STRING
+           WRITE PURGEREC
+           END-WRITE
+           MOVE SPACES TO PURGEREC
+           MOVE WS-LOG-LINES-KEPT TO WS-COUNT-OUT
+           STRING "JOBLOG lines kept....: " DELIMITED BY SIZE
+                  WS-COUNT-OUT                DELIMITED BY SIZE
+                INTO PURGEREC
+           END-STRING
+           WRITE PURGEREC
+           END-WRITE
+           .
