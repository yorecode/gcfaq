@@ -0,0 +1,168 @@
+      *>
+      *> telbal.cob -- reads telco5's per-run batch totals
+      *> (TELCO.BAL) and a GL extract keyed the same way
+      *> (BATCH-ID/BATCH-RUN-DATE/BATCH-OUTPUT-TOT, see CBBATCH.cpy)
+      *> and reports any variance over WS-TOLERANCE, so Finance can
+      *> catch a posting break the same day instead of at month-end
+      *> close.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. telbal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHTOT ASSIGN TO
+                "TELCO.BAL"
+                LINE SEQUENTIAL
+                FILE STATUS IS BATCHTOT-STATUS
+                .
+           SELECT GLFEED   ASSIGN TO
+                "GLFEED.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS GL-ID
+                FILE STATUS IS GLFEED-STATUS
+                .
+           SELECT BALRPT   ASSIGN TO
+                "BALANCE.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS BALRPT-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCHTOT.
+           COPY CBBATCH.
+       FD  GLFEED.
+       01  GL-REC.
+           05  GL-ID               PIC X(20).
+           05  GL-RUN-DATE         PIC 9(08).
+           05  GL-POSTED-TOT       PIC S9(09)V99.
+       FD  BALRPT.
+       01  BALREC                  PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  BATCHTOT-STATUS  PIC XX          VALUE "00".
+       01  GLFEED-STATUS    PIC XX          VALUE "00".
+       01  BALRPT-STATUS    PIC XX          VALUE "00".
+
+      *>  Variance greater than this many dollars is flagged as a
+      *>  break instead of rounding noise.  Finance can tune this
+      *>  without a recompile by editing this one literal -- same
+      *>  approach telco5 used for its rate constants before they
+      *>  were externalized to RATE-TABLE.
+       01  WS-TOLERANCE     PIC S9(05)V99   VALUE 1.00.
+
+       01  WS-VARIANCE      PIC S9(09)V99   VALUE ZERO.
+       01  WS-RUN-COUNT     PIC 9(07)       VALUE ZERO.
+       01  WS-BREAK-COUNT   PIC 9(07)       VALUE ZERO.
+       01  WS-UNMATCHED-COUNT PIC 9(07)     VALUE ZERO.
+
+       01  WS-BATCH-OUT     PIC -9(07).99.
+       01  WS-GL-OUT        PIC -9(07).99.
+       01  WS-VARIANCE-OUT  PIC -9(07).99.
+       01  WS-COUNT-OUT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT  BATCHTOT
+           OPEN INPUT  GLFEED
+           OPEN OUTPUT BALRPT
+           IF GLFEED-STATUS NOT = "00"
+               MOVE SPACES TO BALREC
+               MOVE "*** GLFEED.DAT not available -- cannot balance "
+                  & "this run ***" TO BALREC
+               WRITE BALREC
+               END-WRITE
+           ELSE
+               PERFORM UNTIL 0 = 1
+                   READ BATCHTOT NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   PERFORM MATCH-AND-REPORT
+               END-PERFORM
+           END-IF
+           PERFORM WRITE-BALANCE-SUMMARY
+           CLOSE BATCHTOT
+                 GLFEED
+                 BALRPT
+           STOP RUN
+           .
+
+      *>  Looks up the GL extract row for this run's BATCH-ID and
+      *>  reports the variance against BATCH-OUTPUT-TOT, the same
+      *>  grand total telco5 printed on TELCO.TXT for this run.
+       MATCH-AND-REPORT.
+           ADD 1 TO WS-RUN-COUNT
+           MOVE BATCH-ID TO GL-ID
+           READ GLFEED KEY IS GL-ID
+               INVALID KEY
+                   ADD 1 TO WS-UNMATCHED-COUNT
+                   MOVE SPACES TO BALREC
+                   STRING "Run "              DELIMITED BY SIZE
+                          BATCH-ID            DELIMITED BY SIZE
+                          "  *** NO MATCHING GL RECORD ***"
+                                              DELIMITED BY SIZE
+                        INTO BALREC
+                   END-STRING
+                   WRITE BALREC
+                   END-WRITE
+               NOT INVALID KEY
+                   COMPUTE WS-VARIANCE =
+                           BATCH-OUTPUT-TOT - GL-POSTED-TOT
+                   MOVE BATCH-OUTPUT-TOT TO WS-BATCH-OUT
+                   MOVE GL-POSTED-TOT    TO WS-GL-OUT
+                   MOVE WS-VARIANCE      TO WS-VARIANCE-OUT
+                   MOVE SPACES TO BALREC
+                   STRING "Run "              DELIMITED BY SIZE
+                          BATCH-ID            DELIMITED BY SIZE
+                          "  telco5="         DELIMITED BY SIZE
+                          WS-BATCH-OUT        DELIMITED BY SIZE
+                          "  GL="             DELIMITED BY SIZE
+                          WS-GL-OUT           DELIMITED BY SIZE
+                          "  variance="       DELIMITED BY SIZE
+                          WS-VARIANCE-OUT     DELIMITED BY SIZE
+                        INTO BALREC
+                   END-STRING
+                   IF WS-VARIANCE > WS-TOLERANCE
+                   OR WS-VARIANCE < (0 - WS-TOLERANCE)
+                       ADD 1 TO WS-BREAK-COUNT
+                       STRING BALREC (1:72)   DELIMITED BY SIZE
+                              " *** BREAK ***" DELIMITED BY SIZE
+                            INTO BALREC
+                       END-STRING
+                   END-IF
+                   WRITE BALREC
+                   END-WRITE
+           END-READ
+           .
+
+       WRITE-BALANCE-SUMMARY.
+           MOVE SPACES TO BALREC
+           WRITE BALREC
+           END-WRITE
+           MOVE WS-RUN-COUNT TO WS-COUNT-OUT
+           MOVE SPACES TO BALREC
+           STRING "Runs compared: " DELIMITED BY SIZE
+                  WS-COUNT-OUT      DELIMITED BY SIZE
+                INTO BALREC
+           END-STRING
+           WRITE BALREC
+           END-WRITE
+           MOVE WS-BREAK-COUNT TO WS-COUNT-OUT
+           MOVE SPACES TO BALREC
+           STRING "Breaks found: "  DELIMITED BY SIZE
+                  WS-COUNT-OUT      DELIMITED BY SIZE
+                INTO BALREC
+           END-STRING
+           WRITE BALREC
+           END-WRITE
+           MOVE WS-UNMATCHED-COUNT TO WS-COUNT-OUT
+           MOVE SPACES TO BALREC
+           STRING "Unmatched runs: " DELIMITED BY SIZE
+                  WS-COUNT-OUT       DELIMITED BY SIZE
+                INTO BALREC
+           END-STRING
+           WRITE BALREC
+           END-WRITE
+           .
