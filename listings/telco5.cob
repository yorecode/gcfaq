@@ -7,128 +7,1247 @@ Update
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *>  Dynamic ASSIGN off WS-INFILE-NAME, set from the TELCO_INFILE
+      *>  environment variable by SET-INPUT-FILENAME (defaulting to
+      *>  the original expon180.1e6 extract when unset), so pointing
+      *>  a run at a new day's CDR file is a shell/JCL change, not a
+      *>  recompile.  Read only when WS-FORMAT-CODE is "B" -- the
+      *>  richer, multi-record-type extract this file's RECORD VARYING
+      *>  clause and ACCT-NO-IN-prefixed layout were built for.  The
+      *>  default "A" format reads LEGACY-INFILE below instead, so
+      *>  expon180.1e6's original raw fixed-length records are never
+      *>  handed to this variable-length FD.
            SELECT INFILE   ASSIGN TO
-                "expon180.1e6"
+                WS-INFILE-NAME
+                .
+      *>  WS-FORMAT-CODE "A" (the default, unattended-run) physical
+      *>  file: the exact fixed 8-byte packed-decimal record
+      *>  expon180.1e6 and every benchmark run before the multi-format/
+      *>  block-extract requests have always used.  A distinct
+      *>  SELECT/FD from INFILE above rather than a second 01-level
+      *>  under it, because the two differ in file organization, not
+      *>  just field layout: this one is plain fixed-length raw bytes,
+      *>  INFILE is RECORD VARYING with RDW-style framing.
+           SELECT LEGACY-INFILE ASSIGN TO
+                WS-INFILE-NAME
                 .
            SELECT OUTFILE  ASSIGN TO
-                "TELCO.TXT"
+                WS-OUTFILE-NAME
+                LINE SEQUENTIAL
+                .
+      *>  Delimited companion to OUTFILE, opened only when the run
+      *>  parameter's third byte requests it (see READ-RUN-PARAMETERS)
+      *>  -- unedited numeric values, so downstream tools don't have
+      *>  to screen-scrape TELCO.TXT's fixed, comma-punctuated columns.
+           SELECT CSVFILE  ASSIGN TO
+                "TELCO.CSV"
+                LINE SEQUENTIAL
+                FILE STATUS IS CSV-STATUS
+                .
+           SELECT ACCT-MASTER ASSIGN TO
+                "ACCTMAST.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS ACCT-NO
+                FILE STATUS IS ACCT-STATUS
+                .
+           SELECT RATE-TABLE ASSIGN TO
+                "RATETAB.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS RATE-KEY
+                FILE STATUS IS RATE-STATUS
+                .
+           SELECT CTLFILE  ASSIGN TO
+                "TELCO.CTL"
+                LINE SEQUENTIAL
+                FILE STATUS IS CTL-STATUS
+                .
+           SELECT CKPTFILE ASSIGN TO
+                "TELCO.CKP"
+                ORGANIZATION SEQUENTIAL
+                FILE STATUS IS CKPT-STATUS
+                .
+           SELECT EXCFILE  ASSIGN TO
+                "EXCEPTIONS.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS EXC-STATUS
+                .
+           SELECT ACCTSUM  ASSIGN TO
+                "ACCTSUM.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS SUM-ACCT-NO
+                FILE STATUS IS SUM-STATUS
+                .
+           SELECT DUPCHECK ASSIGN TO
+                "DUPCHECK.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS DUP-KEY
+                FILE STATUS IS DUP-STATUS
+                .
+           SELECT PRMFILE  ASSIGN TO
+                "TELCO.PRM"
+                LINE SEQUENTIAL
+                FILE STATUS IS PRM-STATUS
+                .
+           SELECT JOBLOG   ASSIGN TO
+                "TELCO.LOG"
+                LINE SEQUENTIAL
+                FILE STATUS IS JOBLOG-STATUS
+                .
+           SELECT CARRIERTB ASSIGN TO
+                "CARRIERTB.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS CARRIER-CODE
+                FILE STATUS IS CARRIER-STATUS
+                .
+      *>  State/county/municipal taxing-jurisdiction rates, looked up
+      *>  by CDR-JURIS-CODE so Btax/Dtax can be rated per jurisdiction
+      *>  instead of one flat nationwide percentage.
+           SELECT JURISTB ASSIGN TO
+                "JURISTB.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS JURIS-CODE
+                FILE STATUS IS JURIS-STATUS
+                .
+      *>  Fixed-field companion to JOBLOG, one row per run, so telbal
+      *>  can match this run's grand total against a GL extract
+      *>  without parsing JOBLOG's free-text audit line.
+           SELECT BATCHTOT ASSIGN TO
+                "TELCO.BAL"
+                LINE SEQUENTIAL
+                FILE STATUS IS BATCHTOT-STATUS
+                .
+      *>  Rolling month-to-date/year-to-date accumulator -- one
+      *>  record, read at OPEN time and rewritten at CLOSE time, so
+      *>  MTD/YTD figures survive across runs without a database.
+           SELECT MTDYTD   ASSIGN TO
+                "TELCO.MTD"
+                LINE SEQUENTIAL
+                FILE STATUS IS MTDYTD-STATUS
+                .
+      *>  Optional list of CDR extract file names, one per line --
+      *>  when present, INFILE is run against each name in turn
+      *>  instead of just the one WS-INFILE-NAME, so a day's worth of
+      *>  per-switch extracts can be combined into one report with a
+      *>  per-source subtotal break instead of a manual run-per-file.
+      *>  Absent/unreadable falls back to single-file mode.
+           SELECT BATCHLIST ASSIGN TO
+                WS-BATCHLIST-NAME
+                LINE SEQUENTIAL
+                FILE STATUS IS BATCHLIST-STATUS
+                .
+      *>  Promotional/discount-plan rates, looked up by
+      *>  ACCT-DISCOUNT-CODE so Marketing can target a percentage or
+      *>  flat discount at specific accounts before Btax/Dtax compute.
+           SELECT DISCTB   ASSIGN TO
+                "DISCTB.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS DISC-CODE
+                FILE STATUS IS DISC-STATUS
+                .
+      *>  Closed billing periods, written by the telclose month-end
+      *>  utility -- looked up by each CDR's own call-period (YYYYMM
+      *>  derived from CDR-CALL-DATE) so a CDR dated inside a period
+      *>  Finance has already closed out is rejected instead of
+      *>  silently reopening it.  Missing/unreadable falls back to no
+      *>  closed periods on file, so a run against a file with no
+      *>  TELCLOSE.DAT rejects nothing on period grounds.
+           SELECT CLOSETB  ASSIGN TO
+                "TELCLOSE.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS CLOSE-PERIOD
+                FILE STATUS IS CLOSE-STATUS
+                .
+      *>  Held-for-review queue for single CDRs whose charge exceeds
+      *>  WS-HIGH-VALUE-THRESHOLD -- written in addition to the normal
+      *>  detail line (same as a rejected record still getting a "RJ"
+      *>  detail line plus an EXCFILE entry) so an anomalously
+      *>  expensive call gets a human look before the report goes out,
+      *>  without holding up the rest of the run.
+           SELECT HELDFILE ASSIGN TO
+                "HELDREVIEW.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS HELD-STATUS
+                .
+      *>  Dial-plan/number-portability reference, looked up by the
+      *>  leading digits of CDR-CALLED-NUMBER so a call's rate zone
+      *>  can be independently verified against the actual dialed
+      *>  number instead of only ever trusting CDR-FLAG.  Missing/
+      *>  unreadable falls back to no verification being done, so a
+      *>  file with no CDR-CALLED-NUMBER or no DIALPLAN.DAT on hand
+      *>  bills purely off CDR-FLAG, unguarded.
+           SELECT DIALPLAN ASSIGN TO
+                "DIALPLAN.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS DIALPLAN-PREFIX
+                FILE STATUS IS DIALPLAN-STATUS
+                .
+      *>  Upstream "feed complete" sentinel -- checked by
+      *>  CHECK-FEED-READY before OPEN INPUT INFILE proceeds, only
+      *>  when TELCO_REQUIRE_FEED_READY=Y is set in the environment,
+      *>  so a mistimed batch window (the scheduler firing while the
+      *>  upstream extract/transfer job is still writing) produces a
+      *>  hard stop instead of rating a partial file.  Unset (the
+      *>  default) skips the check entirely, so a run needs no
+      *>  sentinel file present to proceed.
+           SELECT FEEDRDY  ASSIGN TO
+                WS-FEED-SENTINEL-NAME
                 LINE SEQUENTIAL
+                FILE STATUS IS FEED-STATUS
+                .
+      *>  End-of-run fraud/usage-anomaly review queue -- one line per
+      *>  account RUN-FRAUD-CHECK finds billed this run at more than
+      *>  WS-FRAUD-MULTIPLIER times its trailing per-call average, same
+      *>  LINE SEQUENTIAL/single-report-per-run shape as HELDFILE.
+           SELECT FRAUDREV ASSIGN TO
+                "FRAUDREVIEW.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS FRAUDREV-STATUS
+                .
+      *>  Candidate rate table for what-if simulation mode -- opened
+      *>  in place of, not instead of, RATE-TABLE (see SET-SIMULATION-
+      *>  MODE/LOAD-SIM-RATES) only when TELCO_SIMULATE=Y is set in the
+      *>  environment, so a normal run never touches this file.
+           SELECT SIMRATE  ASSIGN TO
+                "RATESIM.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS SIM-RATE-KEY
+                FILE STATUS IS SIMRATE-STATUS
                 .
        DATA DIVISION.
        FILE SECTION.
-       FD  INFILE.
-       01  INREC            PIC S9(15)      PACKED-DECIMAL.
-       01  INREC2.
-           05               PIC  X(7).
-           05               PIC  X.
-             88  PREMIMUM-RATE
-                    VALUES X"1C" X"3C" X"5C" X"7C" X"9C".
+      *>  RECORD VARYING so one INFILE can hold a mix of full-length
+      *>  CDRs (carrier/jurisdiction codes and all) and the shorter
+      *>  record lengths earlier switch software (or a non-detail
+      *>  record type) produced, instead of requiring every record in
+      *>  the file to be the current CDR-IN's exact length.
+       FD  INFILE
+           RECORD IS VARYING IN SIZE FROM 8 TO 57 CHARACTERS
+           DEPENDING ON WS-REC-LENGTH
+           .
+           COPY CBCDR.
+      *>  Raw fixed 8-byte record -- the original INREC/INREC2 layout,
+      *>  read verbatim with no RECORD VARYING and no ACCT-NO-IN
+      *>  prefix, so a default WS-FORMAT-CODE "A" run against
+      *>  expon180.1e6 sees exactly the bytes it always has.
+      *>  PROCESS-CURRENT-INFILE/SKIP-TO-CHECKPOINT copy this record
+      *>  onto CDR-BODY (blanking the rest of CDR-IN first) so
+      *>  CONVERT-INPUT-RECORD's existing INREC/CDR-FLAG handling
+      *>  rates it unchanged.
+       FD  LEGACY-INFILE.
+       01  LEGACY-CDR-IN         PIC X(08).
        FD  OUTFILE.
-       01  OUTREC           PIC X(70).
+      *>  Sized to DETAIL-LINE's full width (111 bytes with LCR-OUT
+      *>  and DP-OUT) so WRITE OUTREC FROM DETAIL-LINE never truncates
+      *>  the least-cost-routing/dial-plan-mismatch flags off the end
+      *>  of the line.
+       01  OUTREC           PIC X(111).
+       FD  CSVFILE.
+       01  CSVREC           PIC X(150).
+       FD  ACCT-MASTER.
+           COPY CBACCT.
+       FD  RATE-TABLE.
+           COPY CBRATE.
+       FD  CTLFILE.
+       01  CTL-REC.
+           05  CTL-EXPECTED-COUNT   PIC 9(09).
+           05  CTL-EXPECTED-TOTAL   PIC S9(09)V99.
+       FD  CKPTFILE.
+       01  CKPT-REC.
+           05  CKPT-READ-COUNT      PIC 9(09).
+           05  CKPT-PRICE-TOT       PIC S9(07)V99.
+           05  CKPT-BTAX-TOT        PIC S9(07)V99.
+           05  CKPT-DTAX-TOT        PIC S9(07)V99.
+           05  CKPT-OUTPUT-TOT      PIC S9(07)V99.
+       FD  EXCFILE.
+       01  EXCREC                   PIC X(80).
+       FD  ACCTSUM.
+           COPY CBACCTSUM.
+       FD  DUPCHECK.
+           COPY CBDUPKEY.
+       FD  PRMFILE.
+       01  PRM-REC           PIC X(80).
+       FD  JOBLOG.
+       01  JOBLOG-REC        PIC X(132).
+       FD  BATCHTOT.
+           COPY CBBATCH.
+       FD  CARRIERTB.
+           COPY CBCARR.
+       FD  JURISTB.
+           COPY CBJURIS.
+       FD  DISCTB.
+           COPY CBDISC.
+       FD  CLOSETB.
+           COPY CBCLOSE.
+       FD  MTDYTD.
+           COPY CBMTDYTD.
+       FD  BATCHLIST.
+       01  BATCH-FILE-NAME      PIC X(40).
+       FD  HELDFILE.
+       01  HELDREC              PIC X(80).
+       FD  DIALPLAN.
+           COPY CBDIALPL.
+       FD  FEEDRDY.
+       01  FEEDRDY-REC          PIC X(01).
+       FD  FRAUDREV.
+       01  FRAUDREV-REC         PIC X(90).
+       FD  SIMRATE.
+           COPY CBSIMRATE.
        WORKING-STORAGE SECTION.
+       01  SUM-STATUS        PIC XX         VALUE "00".
+       01  DUP-STATUS        PIC XX         VALUE "00".
+       01  WS-DUP-COUNT      PIC 9(09)      VALUE ZERO.
+       01  PRM-STATUS        PIC XX         VALUE "00".
+       01  WS-PARM           PIC X(80)      VALUE SPACES.
+       01  WS-PARM-SUPPLIED  PIC X          VALUE "N".
+           88  PARM-SUPPLIED                VALUE "Y".
+       01  JOBLOG-STATUS     PIC XX         VALUE "00".
+       01  BATCHTOT-STATUS   PIC XX         VALUE "00".
+       01  MTDYTD-STATUS     PIC XX         VALUE "00".
+       01  WS-INFILE-NAME    PIC X(40)      VALUE "expon180.1e6".
+       01  WS-ENV-INFILE     PIC X(40)      VALUE SPACES.
+      *>  Actual byte length of the CDR just read -- drives INFILE's
+      *>  RECORD VARYING and also tells CONVERT-INPUT-RECORD that any
+      *>  field beyond this length was never physically on the wire
+      *>  (so it keeps whatever MAINLINE blanked it to below, not a
+      *>  stale value left over from a prior, longer record).
+       01  WS-REC-LENGTH     PIC 9(04) COMP-5 VALUE ZERO.
+      *>  Set by READ-NEXT-CDR-RECORD so PROCESS-CURRENT-INFILE and
+      *>  SKIP-TO-CHECKPOINT can share one AT END test regardless of
+      *>  which physical file (INFILE or LEGACY-INFILE) is actually
+      *>  open for this run's WS-FORMAT-CODE.
+       01  WS-INFILE-AT-END-SW PIC X         VALUE "N".
+           88  WS-INFILE-AT-END              VALUE "Y".
+       01  WS-TRUNK-COUNT    PIC 9(07)      VALUE ZERO.
+       01  WS-HEALTH-COUNT   PIC 9(07)      VALUE ZERO.
+
+      *>  Multi-file batch chaining (see SELECT BATCHLIST above).
+       01  BATCHLIST-STATUS  PIC XX         VALUE "00".
+       01  WS-BATCHLIST-NAME PIC X(40)      VALUE "TELCOBATCH.LST".
+       01  WS-ENV-BATCHLIST  PIC X(40)      VALUE SPACES.
+       01  WS-BATCH-MODE     PIC X          VALUE "N".
+           88  BATCH-MODE                     VALUE "Y".
+       01  WS-BATCH-AT-END   PIC X          VALUE "N".
+           88  BATCH-AT-END                   VALUE "Y".
+       01  WS-BATCH-FILE-COUNT PIC 9(04)    VALUE ZERO.
+      *>  Set by CHECK-FEED-READY when the sentinel it was asked to
+      *>  confirm is missing.  What that means depends on where in the
+      *>  run the caller is -- MAINLINE's first call aborts the run
+      *>  outright, since nothing has been opened yet, while the
+      *>  BATCHLIST chaining loop's call instead stops chaining and
+      *>  lets the files already rated in this run be reconciled,
+      *>  reported and closed normally.
+       01  WS-FEED-NOT-READY PIC X          VALUE "N".
+           88  FEED-NOT-READY                 VALUE "Y".
+
+      *>  Per-source-file subtotal, reset by RESET-SOURCE-TOTALS
+      *>  before each file in BATCHLIST and printed by
+      *>  WRITE-SOURCE-SUBTOTAL right after that file's last record --
+      *>  the grand *-TOT accumulators keep running across every file
+      *>  in the batch, unaffected, for the usual end-of-job totals.
+       01  SRC-PRICE-TOT     PIC S9(09)V99  COMP-5 VALUE ZERO.
+       01  SRC-BTAX-TOT      PIC S9(09)V99  COMP-5 VALUE ZERO.
+       01  SRC-DTAX-TOT      PIC S9(09)V99  COMP-5 VALUE ZERO.
+       01  SRC-OUTPUT-TOT    PIC S9(09)V99  COMP-5 VALUE ZERO.
+       01  SRC-READ-COUNT    PIC 9(07)      VALUE ZERO.
+
+       01  SOURCE-SUMMARY-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  SRCSUM-NAME-OUT   PIC X(24).
+           10               PIC X(02)         VALUE "| ".
+           10  SRCSUM-PRICE-OUT  PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACE.
+           10  SRCSUM-BTAX-OUT   PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACE.
+           10  SRCSUM-DTAX-OUT   PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACE.
+           10  SRCSUM-OUTPUT-OUT PIC -Z,ZZZ,ZZ9.99.
+
+      *>  Held-for-review queue for high-value single CDRs (see SELECT
+      *>  HELDFILE above).  Default threshold is a placeholder -- an
+      *>  operator sets TELCO_HIGH_VALUE_THRESHOLD in the environment
+      *>  to the dollar amount above which a single call's OUTPUT-OUT
+      *>  should be flagged for review instead of recompiling.
+       01  WS-HIGH-VALUE-THRESHOLD PIC S9(07)V99 COMP-5 VALUE 500.00.
+       01  WS-ENV-HV-THRESHOLD     PIC X(12)     VALUE SPACES.
+       01  HELD-STATUS             PIC XX        VALUE "00".
+       01  WS-HELD-COUNT           PIC 9(07)     VALUE ZERO.
+       01  WS-HV-THRESHOLD-OUT     PIC -Z,ZZZ,ZZ9.99.
+
+      *>  End-of-run fraud/usage-anomaly pass (see RUN-FRAUD-CHECK).
+      *>  WS-FRAUD-MULTIPLIER is how many times an account's trailing
+      *>  per-call average (SUM-PRIOR-PRICE-TOT/SUM-PRIOR-CALL-COUNT,
+      *>  the ACCTSUM baseline as of the end of the prior run) this
+      *>  run's own per-call average has to exceed before the account
+      *>  is written to FRAUDREVIEW.TXT for a human look -- same
+      *>  operator-overridable-via-environment idiom as
+      *>  WS-HIGH-VALUE-THRESHOLD, just relative to the account's own
+      *>  history instead of an absolute dollar figure.  An account
+      *>  with no prior-run history (SUM-PRIOR-CALL-COUNT still ZERO,
+      *>  i.e. its first run) has nothing to compare against and is
+      *>  never flagged.
+       01  FRAUDREV-STATUS         PIC XX        VALUE "00".
+       01  WS-ENV-FRAUD-MULT       PIC X(04)     VALUE SPACES.
+       01  WS-FRAUD-MULTIPLIER     PIC 9(02)V99  COMP-5 VALUE 3.
+       01  WS-FRAUD-COUNT          PIC 9(07)     VALUE ZERO.
+       01  WS-FRAUD-THIS-PRICE     PIC S9(09)V99 COMP-5 VALUE ZERO.
+       01  WS-FRAUD-THIS-COUNT     PIC 9(09)     COMP-5 VALUE ZERO.
+       01  WS-FRAUD-THIS-AVG       PIC S9(07)V99 COMP-5 VALUE ZERO.
+       01  WS-FRAUD-PRIOR-AVG      PIC S9(07)V99 COMP-5 VALUE ZERO.
+       01  WS-FRAUD-THIS-AVG-OUT   PIC -Z,ZZZ,ZZ9.99.
+       01  WS-FRAUD-PRIOR-AVG-OUT  PIC -Z,ZZZ,ZZ9.99.
+
+      *>  What-if rate simulation mode (see SET-SIMULATION-MODE/
+      *>  WRITE-SIMULATION-SUMMARY).  Off unless TELCO_SIMULATE=Y is
+      *>  set in the environment, in which case every CDR is rated
+      *>  twice -- once at the live RATE-TABLE rate as always, and
+      *>  once more at whatever candidate rate SIMRATE (RATESIM.DAT)
+      *>  carries for the same rate code -- so Finance can see what a
+      *>  proposed rate change would have billed against a real day's
+      *>  traffic without touching a single production file.  A
+      *>  candidate table that fails to open turns simulation back off
+      *>  and the run proceeds as an ordinary billing pass, the same
+      *>  fail-open convention as CARRIERTB/JURISTB/DISCTB.
+       01  SIMRATE-STATUS          PIC XX        VALUE "00".
+       01  WS-ENV-SIMULATE         PIC X         VALUE SPACE.
+           88  SIMULATION-MODE                   VALUE "Y".
+       01  WS-SIM-PREM-RATE  PIC S9(03)V9(05) COMP-5 VALUE 0.00894.
+       01  WS-SIM-STD-RATE   PIC S9(03)V9(05) COMP-5 VALUE 0.00130.
+       01  WS-SIM-INTL-RATE  PIC S9(03)V9(05) COMP-5 VALUE 0.00894.
+       01  WS-SIM-TF-RATE    PIC S9(03)V9(05) COMP-5 VALUE 0.00130.
+       01  WS-ACTIVE-SIM-RATE     PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+       01  TEMP-SIM-PRICE         PIC S9(07)V9(04) COMP-5 VALUE ZERO.
+       01  SIM-CLASS-TOTALS.
+           05  SIM-LO-PRICE-TOT   PIC S9(07)V99    COMP-5 VALUE ZERO.
+           05  SIM-PR-PRICE-TOT   PIC S9(07)V99    COMP-5 VALUE ZERO.
+           05  SIM-IN-PRICE-TOT   PIC S9(07)V99    COMP-5 VALUE ZERO.
+           05  SIM-TF-PRICE-TOT   PIC S9(07)V99    COMP-5 VALUE ZERO.
+
+      *>  Side-by-side current-vs-proposed report line, one per rate
+      *>  class, written by WRITE-SIMULATION-SUMMARY.
+       01  SIM-COMPARE-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  SIMSUM-NAME-OUT PIC X(13).
+           10               PIC X(02)         VALUE "| ".
+           10  SIMSUM-CURR-OUT PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(03)         VALUE " | ".
+           10  SIMSUM-PROP-OUT PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(03)         VALUE " | ".
+           10  SIMSUM-DELTA-OUT PIC -Z,ZZZ,ZZ9.99.
+
+      *>  "A" (default): the legacy fixed 8-byte packed-decimal record
+      *>  every benchmark/production run has always used -- read from
+      *>  LEGACY-INFILE.  "B": the newer RECORD VARYING, multi-record-
+      *>  type extract read from INFILE.  See READ-NEXT-CDR-RECORD.
+       01  WS-FORMAT-CODE    PIC X          VALUE "A".
+           88  FORMAT-A                     VALUE "A".
+           88  FORMAT-B                     VALUE "B".
+       01  WS-CSV-FLAG       PIC X          VALUE "N".
+           88  CSV-EXPORT                   VALUE "Y".
+       01  CSV-STATUS        PIC XX         VALUE "00".
+      *>  Pipe instead of comma when the run parameter's fourth byte
+      *>  asks for it -- lets a downstream load avoid quoting account
+      *>  names that happen to contain a comma of their own.
+       01  WS-CSV-DELIM      PIC X          VALUE ",".
+       01  WS-CSV-NUMB       PIC -9(09).
+       01  WS-CSV-PRICE      PIC -9(09).99.
+       01  WS-CSV-BTAX       PIC -9(09).99.
+       01  WS-CSV-DTAX       PIC -9(09).99.
+       01  WS-CSV-CTAX       PIC -9(09).99.
+       01  WS-CSV-OUTPUT     PIC -9(09).99.
+       01  WS-CALL-UNITS     PIC S9(15)     COMP-5.
+       01  WS-CALL-FLAG      PIC X          VALUE SPACE.
+
+      *>  Normalized transaction type, defaulted to "B" (bill) for
+      *>  any CDR that predates CDR-TXN-TYPE or carries an unknown
+      *>  byte there -- see CONVERT-INPUT-RECORD.
+       01  WS-TXN-TYPE       PIC X          VALUE "B".
+           88  TXN-BILL                     VALUE "B".
+           88  TXN-CREDIT                   VALUE "C".
+           88  TXN-ADJUSTMENT                VALUE "A".
+
+      *>  Money fields are built with the US "Z,ZZZ,ZZ9.99" edit
+      *>  picture below, then re-punctuated by APPLY-LOCALE-EDITING
+      *>  using whatever decimal-point/thousands-separator the
+      *>  run's LC_MONETARY locale reports, so one program can bill
+      *>  more than one market's currency convention correctly.
+       01  WS-MON-DECPT      PIC X          VALUE ".".
+       01  WS-MON-THOUSEP    PIC X          VALUE ",".
+
+       01  WS-TOTALS-SANE    PIC X          VALUE "Y".
+           88  TOTALS-SANE                  VALUE "Y".
+           88  TOTALS-INSANE                VALUE "N".
+
+      *>  Call-volume-by-hour breakdown for Network Planning.
+       01  WS-CALL-HOUR      PIC 99         VALUE ZERO.
+       01  HOURLY-TOTALS.
+           05  HOUR-BUCKET OCCURS 24 TIMES INDEXED BY HR-IDX.
+               10  HOUR-CALL-COUNT   PIC 9(09)     COMP-5 VALUE ZERO.
+               10  HOUR-REVENUE-TOT  PIC S9(09)V99  COMP-5 VALUE ZERO.
+
+       01  HOURLY-SUMMARY-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  HSUM-HOUR-OUT PIC 99.
+           10               PIC X(05)         VALUE ":00  ".
+           10               PIC X(03)         VALUE " | ".
+           10  HSUM-COUNT-OUT  PIC ZZZ,ZZ9.
+           10               PIC X(03)         VALUE " | ".
+           10  HSUM-REVENUE-OUT PIC -Z,ZZZ,ZZ9.99.
+       01  WS-JLOG-PRICE     PIC -9(07).99.
+       01  WS-JLOG-BTAX      PIC -9(07).99.
+       01  WS-JLOG-DTAX      PIC -9(07).99.
+       01  WS-JLOG-OUTPUT    PIC -9(07).99.
+       01  WS-JLOG-RC        PIC -9(04).
+       01  WS-JLOG-MODE      PIC X(08)      VALUE SPACES.
+       01  CTL-STATUS       PIC XX          VALUE "00".
+       01  WS-HAVE-CONTROLS PIC X           VALUE "N".
+           88  HAVE-CONTROLS                VALUE "Y".
+       01  WS-EXPECTED-COUNT PIC 9(09)      VALUE ZERO.
+       01  WS-EXPECTED-TOTAL PIC S9(09)V99  VALUE ZERO.
+       01  WS-READ-COUNT     PIC 9(09)      VALUE ZERO.
+       01  WS-READ-COUNT-OUT PIC ZZZ,ZZZ,ZZ9.
+
+      *>  File-level header/trailer envelope (see CDR-REC-TYPE's "H"/
+      *>  "T" 88-levels and HDR-REC/TRL-REC in CBCDR.cpy).  A file
+      *>  that never sends a header record is not validated at all --
+      *>  the envelope is opt-in per file, not mandatory, so older
+      *>  extracts keep running unguarded.
+      *>  Reset per source file by RESET-SOURCE-TOTALS so a BATCHLIST
+      *>  run tracks each file's own envelope independently.
+       01  WS-HDR-PRESENT    PIC X          VALUE "N".
+           88  HDR-PRESENT                  VALUE "Y".
+       01  WS-TRL-PRESENT    PIC X          VALUE "N".
+           88  TRL-PRESENT                  VALUE "Y".
+       01  WS-HDR-EXPECTED-COUNT PIC 9(07)  VALUE ZERO.
+
+       01  WS-OUTFILE-NAME   PIC X(40)      VALUE SPACES.
+       01  WS-RUN-ID         PIC X(20)      VALUE SPACES.
+       01  WS-TIMESTAMP      PIC X(21).
+
+      *>  Month-to-date/year-to-date rolling totals -- loaded from
+      *>  MTDYTD by READ-ROLLING-TOTALS, added into by
+      *>  WRITE-ROLLING-TOTALS, and printed on the report tail.  Held
+      *>  in working storage (not the MTD-YTD-REC copy directly) so a
+      *>  missing/brand-new TELCO.MTD just leaves these at ZERO.
+       01  WS-CUR-MONTH      PIC 9(06)      VALUE ZERO.
+       01  WS-CUR-YEAR       PIC 9(04)      VALUE ZERO.
+       01  WS-MTD-PRICE-TOT  PIC S9(09)V99  VALUE ZERO.
+       01  WS-MTD-BTAX-TOT   PIC S9(09)V99  VALUE ZERO.
+       01  WS-MTD-DTAX-TOT   PIC S9(09)V99  VALUE ZERO.
+       01  WS-MTD-OUTPUT-TOT PIC S9(09)V99  VALUE ZERO.
+       01  WS-YTD-PRICE-TOT  PIC S9(09)V99  VALUE ZERO.
+       01  WS-YTD-BTAX-TOT   PIC S9(09)V99  VALUE ZERO.
+       01  WS-YTD-DTAX-TOT   PIC S9(09)V99  VALUE ZERO.
+       01  WS-YTD-OUTPUT-TOT PIC S9(09)V99  VALUE ZERO.
+       01  WS-MTD-OUT        PIC -Z,ZZZ,ZZ9.99.
+       01  WS-YTD-OUT        PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DISC-OUT       PIC -Z,ZZZ,ZZ9.99.
+
+       01  CKPT-STATUS       PIC XX         VALUE "00".
+       01  WS-CKPT-INTERVAL  PIC 9(07)      VALUE 1000.
+       01  WS-RESTART-FLAG   PIC X          VALUE "N".
+           88  RESTART-REQUESTED           VALUE "Y".
+       01  WS-SKIP-COUNT     PIC 9(09)      VALUE ZERO.
+
+       01  EXC-STATUS        PIC XX         VALUE "00".
+       01  WS-MAX-DURATION   PIC S9(15)     VALUE 999999999999.
+       01  WS-REJECT-COUNT   PIC 9(09)      VALUE ZERO.
+       01  WS-REJECT-COUNT-OUT PIC ZZZ,ZZ9.
+       01  WS-DUP-COUNT-OUT  PIC ZZZ,ZZ9.
+       01  WS-VALID-RECORD   PIC X          VALUE "Y".
+           88  RECORD-VALID                 VALUE "Y".
+           88  RECORD-INVALID               VALUE "N".
+       01  WS-REJECT-REASON  PIC X(30)      VALUE SPACES.
+       01  WS-INREC-DISPLAY  PIC -9(14).
+
+      *>  Per-rate-class subtotals for the summary-by-rate-class
+      *>  report section.
+       01  CLASS-TOTALS.
+           05  LO-PRICE-TOT  PIC S9(07)V99    COMP-5.
+           05  LO-BTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  LO-DTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  LO-OUTPUT-TOT PIC S9(07)V99    COMP-5.
+           05  LO-MOU-TOT    PIC S9(09)       COMP-5.
+           05  PR-PRICE-TOT  PIC S9(07)V99    COMP-5.
+           05  PR-BTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  PR-DTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  PR-OUTPUT-TOT PIC S9(07)V99    COMP-5.
+           05  PR-MOU-TOT    PIC S9(09)       COMP-5.
+           05  IN-PRICE-TOT  PIC S9(07)V99    COMP-5.
+           05  IN-BTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  IN-DTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  IN-OUTPUT-TOT PIC S9(07)V99    COMP-5.
+           05  IN-MOU-TOT    PIC S9(09)       COMP-5.
+           05  TF-PRICE-TOT  PIC S9(07)V99    COMP-5.
+           05  TF-BTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  TF-DTAX-TOT   PIC S9(07)V99    COMP-5.
+           05  TF-OUTPUT-TOT PIC S9(07)V99    COMP-5.
+           05  TF-MOU-TOT    PIC S9(09)       COMP-5.
+
+      *>  Grand-total minutes/units processed, independent of any
+      *>  dollar total, so Network/Marketing can track raw usage
+      *>  volume without it being entangled with whatever the current
+      *>  rate/tax literals happen to be.
+       01  MOU-TOT          PIC S9(09)        COMP-5.
+
+       01  CLASS-SUMMARY-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  CSUM-NAME-OUT PIC X(13).
+           10               PIC X(02)         VALUE "| ".
+           10  CSUM-PRICE-OUT  PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACES.
+           10  CSUM-BTAX-OUT   PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACES.
+           10  CSUM-DTAX-OUT   PIC -Z,ZZZ,ZZ9.99  BLANK WHEN ZERO.
+           10               PIC X(03)         VALUE " | ".
+           10  CSUM-OUTPUT-OUT PIC -Z,ZZZ,ZZ9.99.
+
+      *>  MOU summary line -- deliberately its own report section
+      *>  rather than a column bolted onto CLASS-SUMMARY-LINE, so
+      *>  usage volume reads as independent of the dollar figures
+      *>  above it.
+       01  MOU-SUMMARY-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  MSUM-NAME-OUT PIC X(13).
+           10               PIC X(02)         VALUE "| ".
+           10  MSUM-MOU-OUT  PIC ZZZ,ZZZ,ZZ9.
+
+       01  ACCT-STATUS      PIC XX          VALUE "00".
+       01  WS-ACCT-NAME     PIC X(30)       VALUE SPACES.
+       01  WS-ACCT-DISC-CODE PIC X(04)      VALUE SPACES.
+       01  WS-PRE-DISC-PRICE PIC S9(07)V9(04) COMP-5 VALUE ZERO.
+
+       01  RATE-STATUS      PIC XX          VALUE "00".
+       01  WS-RUN-DATE      PIC 9(08)       VALUE ZERO.
+       01  WS-LOOKUP-CODE   PIC X(04)       VALUE SPACES.
+       01  WS-LOOKUP-VALUE  PIC S9(03)V9(05) COMP-5.
+       01  WS-LOOKUP-ROUND-MODE PIC X       VALUE "R".
+       01  WS-RATE-FOUND    PIC X           VALUE "N".
+           88  RATE-FOUND                   VALUE "Y".
+
+       01  PREM-RATE        PIC S9(03)V9(05) COMP-5  VALUE 0.00894.
+       01  STD-RATE         PIC S9(03)V9(05) COMP-5  VALUE 0.00130.
+       01  INTL-RATE        PIC S9(03)V9(05) COMP-5  VALUE 0.02500.
+       01  TF-RATE          PIC S9(03)V9(05) COMP-5  VALUE 0.00000.
+       01  BTAX-RATE        PIC S9(03)V9(05) COMP-5  VALUE 0.0675.
+       01  DTAX-RATE        PIC S9(03)V9(05) COMP-5  VALUE 0.0341.
+
+      *>  Per-rate-code rounding mode, pulled from RATE-TABLE's
+      *>  RATE-ROUND-MODE column instead of being hardcoded in the
+      *>  COMPUTE statements below -- "R" rounds NEAREST-EVEN, "T"
+      *>  truncates.  Defaults reproduce today's behavior (price
+      *>  rounded, BTAX/DTAX truncated) until Finance pushes a row
+      *>  that says otherwise.
+       01  PREM-ROUND-MODE  PIC X            VALUE "R".
+       01  STD-ROUND-MODE   PIC X            VALUE "R".
+       01  INTL-ROUND-MODE  PIC X            VALUE "R".
+       01  TF-ROUND-MODE    PIC X            VALUE "R".
+       01  BTAX-ROUND-MODE  PIC X            VALUE "T".
+       01  DTAX-ROUND-MODE  PIC X            VALUE "T".
+
+       01  WS-ACTIVE-RATE       PIC S9(03)V9(05) COMP-5.
+       01  WS-ACTIVE-ROUND-MODE PIC X            VALUE "R".
+
+      *>  Late-arriving-CDR rate selection (see SELECT-EFFECTIVE-RATES
+      *>  below).  Defaults to whatever LOAD-RATES already resolved as
+      *>  of today's run date; only re-resolved off the CDR's own call
+      *>  date when that date is present and differs from today's, so
+      *>  a same-day CDR -- the overwhelming majority -- never pays
+      *>  for an extra RATE-TABLE lookup it doesn't need.
+       01  WS-EFF-PREM-RATE       PIC S9(03)V9(05) COMP-5.
+       01  WS-EFF-STD-RATE        PIC S9(03)V9(05) COMP-5.
+       01  WS-EFF-INTL-RATE       PIC S9(03)V9(05) COMP-5.
+       01  WS-EFF-TF-RATE         PIC S9(03)V9(05) COMP-5.
+       01  WS-EFF-BTAX-RATE       PIC S9(03)V9(05) COMP-5.
+       01  WS-EFF-DTAX-RATE       PIC S9(03)V9(05) COMP-5.
+       01  WS-EFF-PREM-ROUND-MODE PIC X            VALUE "R".
+       01  WS-EFF-STD-ROUND-MODE  PIC X            VALUE "R".
+       01  WS-EFF-INTL-ROUND-MODE PIC X            VALUE "R".
+       01  WS-EFF-TF-ROUND-MODE   PIC X            VALUE "R".
+       01  WS-EFF-BTAX-ROUND-MODE PIC X            VALUE "T".
+       01  WS-EFF-DTAX-ROUND-MODE PIC X            VALUE "T".
+       01  WS-LATE-CDR-COUNT      PIC 9(07)        VALUE ZERO.
+
+      *>  Carrier-access/interconnect fee, rated off CARRIER-TABLE by
+      *>  CDR-CARRIER-CODE.  Tracked separately from BTAX/DTAX since
+      *>  it is a wholesale settlement cost, not a customer tax, so
+      *>  it is not folded into OUTPUT-TOT/OUTPUT-OUT.
+       01  CARRIER-STATUS       PIC XX           VALUE "00".
+       01  WS-CARRIER-CODE      PIC X(03)        VALUE SPACES.
+       01  WS-CARRIER-RATE      PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+
+      *>  Cheapest interconnect rate on file, found once at startup by
+      *>  LOAD-CARRIER-RATES scanning CARRIERTB end to end, so every
+      *>  record's actual carrier rate can be flagged against it
+      *>  without re-scanning the table per call.  Stays ZERO (no
+      *>  flagging done) if CARRIERTB is empty or unreadable.
+       01  WS-MIN-CARRIER-RATE  PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+       01  WS-MIN-CARRIER-CODE  PIC X(03)        VALUE SPACES.
+      *>  Set by LOOKUP-CARRIER-RATE: "Y" when this record's carrier
+      *>  costs more per minute than WS-MIN-CARRIER-RATE, i.e. another
+      *>  carrier on file could have carried this call more cheaply.
+       01  WS-LCR-FLAG          PIC X            VALUE "N".
+           88  LCR-CHEAPER-AVAILABLE              VALUE "Y".
+       01  TEMP-CTAX            PIC S9(07)V9(04) COMP-5.
+       01  CTAX-TOT             PIC S9(07)V99    COMP-5.
+
+      *>  Roaming settlement -- the amount owed to/collectable from the
+      *>  visited carrier for a call CDR-ROAM-IND flags as placed off
+      *>  the subscriber's home network.  Rated off the same CARRIERTB
+      *>  file as the interconnect fee above, keyed by
+      *>  CDR-VISITED-CARRIER instead of CDR-CARRIER-CODE, and kept in
+      *>  its own grand total (SETTLE-TOT) alongside PRICE-TOT/
+      *>  BTAX-TOT/DTAX-TOT rather than folded into either the customer
+      *>  charge or the interconnect fee -- it is neither.  Space/"N"
+      *>  on CDR-ROAM-IND (a home-network call) leaves
+      *>  WS-VISITED-CARRIER-RATE/TEMP-SETTLE at ZERO and no settlement
+      *>  is tracked.
+       01  WS-VISITED-CARRIER-CODE PIC X(03)        VALUE SPACES.
+       01  WS-VISITED-CARRIER-RATE PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+       01  TEMP-SETTLE           PIC S9(07)V9(04) COMP-5.
+       01  SETTLE-TOT            PIC S9(07)V99    COMP-5.
+       01  WS-SETTLE-TOT-OUT     PIC -Z,ZZZ,ZZ9.99.
+
+      *>  Promotional/discount-plan rates, looked up off DISCTB by
+      *>  ACCT-DISCOUNT-CODE.  WS-ACTIVE-DISC-PCT/WS-ACTIVE-DISC-FLAT
+      *>  are what APPLY-DISCOUNT actually applies to TEMP-PRICE; both
+      *>  default to ZERO (no discount) whenever the account's
+      *>  discount code is blank or not on file, so accounts without
+      *>  a plan bill at the full undiscounted rate.
+       01  DISC-STATUS           PIC XX           VALUE "00".
+       01  WS-ACTIVE-DISC-PCT    PIC S9(03)V9(05) COMP-5 VALUE ZERO.
+       01  WS-ACTIVE-DISC-FLAT   PIC S9(05)V99    COMP-5 VALUE ZERO.
+       01  WS-DISC-TOT           PIC S9(09)V99    COMP-5 VALUE ZERO.
+
+      *>  Per-jurisdiction Btax/Dtax rates, looked up off JURISTB by
+      *>  CDR-JURIS-CODE.  WS-ACTIVE-BTAX-RATE/WS-ACTIVE-DTAX-RATE are
+      *>  what COMPUTE-BTAX/COMPUTE-DTAX actually apply; they default
+      *>  to the flat BTAX-RATE/DTAX-RATE whenever the jurisdiction
+      *>  code is blank or not on file, so CDRs without a jurisdiction
+      *>  bill at the flat nationwide tax rate.
+       01  JURIS-STATUS         PIC XX           VALUE "00".
+       01  WS-JURIS-CODE        PIC X(03)        VALUE SPACES.
+       01  WS-ACTIVE-BTAX-RATE  PIC S9(03)V9(05) COMP-5.
+       01  WS-ACTIVE-DTAX-RATE  PIC S9(03)V9(05) COMP-5.
+
+      *>  Closed-period lookup off CLOSETB by the CDR's own call
+      *>  period (YYYYMM) -- see CHECK-CLOSED-PERIOD/VALIDATE-RECORD.
+       01  CLOSE-STATUS         PIC XX           VALUE "00".
+       01  WS-CDR-PERIOD        PIC 9(06)        VALUE ZERO.
+
+      *>  Dial-plan/number-portability lookup off DIALPLAN by the
+      *>  leading digits of CDR-CALLED-NUMBER (see LOOKUP-DIAL-PLAN).
+      *>  WS-DIALPLAN-ZONE is the rate zone the dialed number itself
+      *>  implies, independent of CDR-FLAG; WS-DIALPLAN-MISMATCH is
+      *>  set when it disagrees with RATE-OUT (the flag-driven
+      *>  classification actually billed), so a wrong flag byte can be
+      *>  caught instead of silently trusted.
+       01  DIALPLAN-STATUS      PIC XX           VALUE "00".
+       01  WS-CALLED-NUMBER     PIC X(15)        VALUE SPACES.
+       01  WS-DIALPLAN-ZONE     PIC XX           VALUE SPACES.
+       01  WS-DIALPLAN-MISMATCH PIC X            VALUE "N".
+           88  DIALPLAN-MISMATCH                 VALUE "Y".
+       01  WS-DIALPLAN-COUNT    PIC 9(07)        VALUE ZERO.
+
+      *>  Upstream feed-complete pre-flight check (see CHECK-FEED-READY
+      *>  paragraph below).
+      *>  Off by default -- TELCO_REQUIRE_FEED_READY must be set to "Y"
+      *>  in the environment before the sentinel file is even looked
+      *>  for, so a feed with no completion signal of its own runs
+      *>  unguarded.
+       01  FEED-STATUS          PIC XX           VALUE "00".
+       01  WS-ENV-FEED-CHECK    PIC X            VALUE SPACE.
+           88  FEED-CHECK-REQUIRED               VALUE "Y".
+       01  WS-FEED-SENTINEL-NAME PIC X(44)       VALUE SPACES.
+
+      *>  Small fixed table of per-jurisdiction Btax/Dtax totals for
+      *>  the end-of-job jurisdiction summary, filled in on a first-
+      *>  seen basis and searched linearly -- the number of distinct
+      *>  jurisdictions in one run is expected to be a handful, not
+      *>  thousands, so this does not need to be file-backed.  Records
+      *>  for a jurisdiction past slot 20 still bill correctly off
+      *>  JURISTB, they just are not broken out individually below.
+       01  JURIS-TOTALS.
+           05  JURIS-BUCKET OCCURS 20 TIMES INDEXED BY JT-IDX.
+               10  JT-CODE         PIC X(03)        VALUE SPACES.
+               10  JT-BTAX-TOT     PIC S9(09)V99    COMP-5 VALUE ZERO.
+               10  JT-DTAX-TOT     PIC S9(09)V99    COMP-5 VALUE ZERO.
+       01  WS-JURIS-SLOT         PIC 9(02) COMP-5   VALUE ZERO.
+
+       01  JURIS-SUMMARY-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  JSUM-CODE-OUT PIC X(03).
+           10               PIC X(02)         VALUE "| ".
+           10  JSUM-BTAX-OUT PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(02)         VALUE "  ".
+           10  JSUM-DTAX-OUT PIC -Z,ZZZ,ZZ9.99.
+
+      *>  Small fixed table of per-carrier interconnect cost and least-
+      *>  cost-routing counts for the end-of-job carrier summary, same
+      *>  first-seen-claims-a-slot/linear-search shape as JURIS-TOTALS
+      *>  above.  Records for a carrier past slot 20 still rate and
+      *>  flag correctly off CARRIERTB/WS-MIN-CARRIER-RATE, they just
+      *>  are not broken out individually below.
+       01  CARRIER-TOTALS.
+           05  CARRIER-BUCKET OCCURS 20 TIMES INDEXED BY CR-IDX.
+               10  CR-CODE         PIC X(03)        VALUE SPACES.
+               10  CR-CTAX-TOT     PIC S9(09)V99    COMP-5 VALUE ZERO.
+               10  CR-LCR-COUNT    PIC 9(07)        VALUE ZERO.
+      *>  Roaming-settlement due to/from this same carrier, when it is
+      *>  seen as a visited network -- shares the carrier's row rather
+      *>  than a separate table, since one clearing report per carrier
+      *>  code is what Settlements actually wants to reconcile against.
+               10  CR-SETTLE-TOT   PIC S9(09)V99    COMP-5 VALUE ZERO.
+       01  WS-CARRIER-SLOT       PIC 9(02) COMP-5   VALUE ZERO.
+       01  WS-VISITED-CARRIER-SLOT PIC 9(02) COMP-5 VALUE ZERO.
+
+       01  CARRIER-SUMMARY-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  CRSUM-CODE-OUT PIC X(03).
+           10               PIC X(02)         VALUE "| ".
+           10  CRSUM-CTAX-OUT PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(02)         VALUE "  ".
+           10  CRSUM-LCR-OUT  PIC ZZZ,ZZ9.
+           10               PIC X(01)         VALUE SPACE.
+           10                PIC X(33)         VALUE
+                "calls cheaper via another carrier".
+
+      *>  Separate roaming-settlement clearing line, one per carrier
+      *>  seen as a visited network, printed right after that
+      *>  carrier's interconnect line above in WRITE-CARRIER-SUMMARY.
+       01  CARRIER-SETTLE-LINE.
+           10               PIC X(02)         VALUE SPACE.
+           10  CRSTL-CODE-OUT PIC X(03).
+           10               PIC X(02)         VALUE "| ".
+           10                PIC X(20)         VALUE
+                "roaming settlement: ".
+           10  CRSTL-SETTLE-OUT PIC -Z,ZZZ,ZZ9.99.
+
+      *>  Rate-class selection (CLASSIFY-RATE equivalent, inlined via
+      *>  EVALUATE WS-CALL-FLAG in MAINLINE below): Local is the default
+      *>  for any flag byte not otherwise listed as Premium,
+      *>  International or Toll-Free.
        01  DO-CALC          PIC X            VALUE "Y".
            88  NO-CALC                       VALUE "N".
 
        01  START-TIME       PIC X(21).
        01  END-TIME         PIC X(21).
 
+      *>  Elapsed wall-clock time and throughput for the THROUGHPUT
+      *>  footer line, worked out from the HH/MM/SS already sliced
+      *>  out of START-TIME/END-TIME for the Start-Time/End-Time
+      *>  lines above.  WS-ELAPSED-SECS rolling negative (end time on
+      *>  the other side of midnight from start time) is corrected by
+      *>  adding a full day, the same way WS-CALL-HOUR is clamped
+      *>  elsewhere rather than left to produce a nonsense value.
+       01  WS-START-HH      PIC 99           VALUE ZERO.
+       01  WS-START-MM      PIC 99           VALUE ZERO.
+       01  WS-START-SS      PIC 99           VALUE ZERO.
+       01  WS-END-HH        PIC 99           VALUE ZERO.
+       01  WS-END-MM        PIC 99           VALUE ZERO.
+       01  WS-END-SS        PIC 99           VALUE ZERO.
+       01  WS-ELAPSED-SECS  PIC S9(07)       VALUE ZERO.
+       01  WS-ELAPSED-HH    PIC 99           VALUE ZERO.
+       01  WS-ELAPSED-MM    PIC 99           VALUE ZERO.
+       01  WS-ELAPSED-SS    PIC 99           VALUE ZERO.
+       01  WS-ELAPSED-OUT   PIC X(08)        VALUE SPACES.
+       01  WS-RECS-PER-SEC  PIC 9(07)V99     VALUE ZERO.
+       01  WS-RPS-OUT       PIC ZZZ,ZZ9.99.
+
        01  PRICE-TOT        PIC S9(07)V99    COMP-5.
        01  BTAX-TOT         PIC S9(07)V99    COMP-5.
        01  DTAX-TOT         PIC S9(07)V99    COMP-5.
        01  OUTPUT-TOT       PIC S9(07)V99    COMP-5.
 
-       01  TEMP-PRICE       PIC S9(07)V99    COMP-5.
-       01  TEMP-BTAX        PIC S9(07)V99    COMP-5.
-       01  TEMP-DTAX        PIC S9(07)V99    COMP-5.
+      *>  Carried at 4 decimal digits (not the 2-decimal cents
+      *>  precision of the *-TOT accumulators below) so a per-minute
+      *>  rate like 0.00894 isn't rounded to the nearest cent on
+      *>  every single record before it's summed -- only the running
+      *>  totals and the printed report truncate to cents.
+       01  TEMP-PRICE       PIC S9(07)V9(04) COMP-5.
+       01  TEMP-BTAX        PIC S9(07)V9(04) COMP-5.
+       01  TEMP-DTAX        PIC S9(07)V9(04) COMP-5.
+
+      *>  This record's raw usage (from WS-CALL-UNITS, not a dollar
+      *>  figure), negated along with the charges by NEGATE-CHARGES
+      *>  for a credit/refund CDR so a reversed bill's minutes come
+      *>  back out of MOU-TOT too.
+       01  TEMP-MOU         PIC S9(09)       COMP-5.
 
-       01  HEADER-1         PIC X(70)       VALUE
-           "  Time  Rate |        Price         Btax         Dtax | "
-           &   "      Output".
-       01  HEADER-2         PIC X(70)       VALUE
-           "-------------+----------------------------------------+-"
-           &   "------------".
+      *>  Column headers, byte-aligned to DETAIL-LINE's actual field
+      *>  positions below (NUMB-OUT at 2-6, CUST-NAME-OUT at 8-27,
+      *>  RATE-OUT at 30-31, and so on through DP-OUT at 110-111) so
+      *>  each label sits over the field it names instead of drifting
+      *>  as fields are added to DETAIL-LINE.
+       01  HEADER-1         PIC X(111)      VALUE
+           "  Time Name                Rate |         Price       "
+           &   "   Btax          Dtax          Ctax |        Outpu"
+           &   "t LC DP".
+       01  HEADER-2         PIC X(111)      VALUE
+           " ----- --------------------  -- | ------------- ------"
+           &   "------- ------------- ------------- | ------------"
+           &   "- -- --".
        01  DETAIL-LINE.
            10               PIC X(01)         VALUE SPACE.
            10  NUMB-OUT     PIC ZZZZ9.
-           10               PIC X(04)         VALUE SPACE.
-           10  RATE-OUT     PIC X.
-           10               PIC X(04)         VALUE "  | ".
-           10  PRICE-OUT    PIC Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACE.
+           10  CUST-NAME-OUT PIC X(20).
+           10               PIC X(02)         VALUE SPACE.
+           10  RATE-OUT     PIC XX.
+           10               PIC X(03)         VALUE " | ".
+           10  PRICE-OUT    PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACES.
+           10  BTAX-OUT     PIC -Z,ZZZ,ZZ9.99.
            10               PIC X(01)         VALUE SPACES.
-           10  BTAX-OUT     PIC Z,ZZZ,ZZ9.99.
+           10  DTAX-OUT     PIC -Z,ZZZ,ZZ9.99  BLANK WHEN ZERO.
            10               PIC X(01)         VALUE SPACES.
-           10  DTAX-OUT     PIC Z,ZZZ,ZZ9.99  BLANK WHEN ZERO.
+           10  CTAX-OUT     PIC -Z,ZZZ,ZZ9.99  BLANK WHEN ZERO.
            10               PIC X(03)         VALUE " | ".
-           10  OUTPUT-OUT   PIC Z,ZZZ,ZZ9.99.
+           10  OUTPUT-OUT   PIC -Z,ZZZ,ZZ9.99.
+           10               PIC X(01)         VALUE SPACE.
+      *>  "Y" when another carrier on CARRIERTB would have carried
+      *>  this call more cheaply (set by LOOKUP-CARRIER-RATE), blank
+      *>  otherwise -- see the carrier summary for the cost rollup.
+           10  LCR-OUT      PIC X.
+           10               PIC X(02)         VALUE SPACES.
+      *>  The dial-plan-derived rate zone (see LOOKUP-DIAL-PLAN) when
+      *>  it disagrees with RATE-OUT -- i.e. the actual dialed number
+      *>  implies a different zone than CDR-FLAG billed this call at.
+      *>  Blank when they agree or no called number/dial-plan entry
+      *>  was available to check against.
+           10  DP-OUT       PIC XX.
+
+      *>  Set "Y" only by TELCO5-CALL-ENTRY below, so APPLY-LINKAGE-
+      *>  OVERRIDES can tell a CALL "TELCO5-CALL" invocation apart
+      *>  from telco5 running as its own freestanding executable --
+      *>  the LK- parameters below only exist/are only trustworthy on
+      *>  the former path.
+       01  WS-CALLED-VIA-LINK PIC X           VALUE "N".
+           88  CALLED-VIA-LINK                VALUE "Y".
+
+      *>  Set only when APPLY-LINKAGE-OVERRIDES actually pinned
+      *>  WS-INFILE-NAME from a CALLer-supplied LK-INFILE-NAME.
+      *>  SET-INPUT-FILENAME checks this instead of testing
+      *>  WS-INFILE-NAME for SPACES the way BUILD-OUTPUT-FILENAME
+      *>  tests WS-OUTFILE-NAME -- WS-INFILE-NAME's compiled-in
+      *>  default is "expon180.1e6", never spaces, so a SPACES test
+      *>  would never fire and TELCO_INFILE would stop working for
+      *>  every standalone run, not just CALLed ones.
+       01  WS-INFILE-PINNED   PIC X           VALUE "N".
+           88  INFILE-PINNED                  VALUE "Y".
+
+       LINKAGE SECTION.
+      *>  Parameters for the CALL "TELCO5-CALL" entry point (see
+      *>  TELCO5-CALL-ENTRY/APPLY-LINKAGE-OVERRIDES) so an
+      *>  orchestrating batch-scheduler program can drive telco5 as
+      *>  one step in a larger job chain instead of it only ever being
+      *>  its own freestanding executable.  Spaces on any parameter
+      *>  leaves that setting exactly as it would otherwise default --
+      *>  run-parameter card/environment variable/built-in default --
+      *>  so a caller only needs to pass what it actually wants to
+      *>  override.
+       01  LK-INFILE-NAME     PIC X(40).
+       01  LK-OUTFILE-NAME     PIC X(40).
+       01  LK-SKIP-CALC        PIC X.
+
        PROCEDURE DIVISION.
        MAINLINE.
-           OPEN INPUT  INFILE
-                OUTPUT OUTFILE
+           PERFORM APPLY-LINKAGE-OVERRIDES
+           PERFORM SET-INPUT-FILENAME
+           PERFORM SET-BATCHLIST-FILENAME
+           PERFORM OPEN-BATCHLIST-IF-PRESENT
+           PERFORM SET-HIGH-VALUE-THRESHOLD
+           PERFORM SET-FRAUD-MULTIPLIER
+           PERFORM SET-SIMULATION-MODE
+           PERFORM BUILD-OUTPUT-FILENAME
+           PERFORM SET-LOCALE-SEPARATORS
+      *>  Determines WS-FORMAT-CODE (among other run settings) ahead
+      *>  of the OPEN below, since that is what decides whether this
+      *>  run reads the legacy fixed-format physical file or the
+      *>  newer RECORD VARYING one -- unlike DO-CALC, that choice has
+      *>  to be known before OPEN, not just before the first READ.
+           PERFORM READ-RUN-PARAMETERS
+           PERFORM CHECK-FEED-READY
+           IF FEED-NOT-READY
+               DISPLAY "*** RUN ABORTED ***" UPON CONSOLE
+               END-DISPLAY
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-FORMAT-CODE = "B"
+               OPEN INPUT  INFILE
+           ELSE
+               OPEN INPUT  LEGACY-INFILE
+           END-IF
+           OPEN OUTPUT OUTFILE
+           OPEN INPUT  ACCT-MASTER
+           IF ACCT-STATUS NOT = "00"
+               DISPLAY "ACCT-MASTER open failed, status "
+                       ACCT-STATUS UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           OPEN INPUT  RATE-TABLE
+           IF RATE-STATUS NOT = "00"
+               DISPLAY "RATE-TABLE open failed, status "
+                       RATE-STATUS " -- using built-in defaults"
+                       UPON CONSOLE
+               END-DISPLAY
+           ELSE
+               PERFORM LOAD-RATES
+           END-IF
+           IF SIMULATION-MODE
+               OPEN INPUT  SIMRATE
+               IF SIMRATE-STATUS NOT = "00"
+                   DISPLAY "SIMRATE open failed, status "
+                           SIMRATE-STATUS
+                           " -- running as a normal billing pass"
+                           UPON CONSOLE
+                   END-DISPLAY
+                   MOVE SPACE TO WS-ENV-SIMULATE
+               ELSE
+                   PERFORM LOAD-SIM-RATES
+               END-IF
+           END-IF
+           OPEN INPUT  CARRIERTB
+           IF CARRIER-STATUS NOT = "00"
+               DISPLAY "CARRIERTB open failed, status "
+                       CARRIER-STATUS
+                       " -- no interconnect fees will be rated"
+                       UPON CONSOLE
+               END-DISPLAY
+           ELSE
+               PERFORM LOAD-CARRIER-RATES
+           END-IF
+           OPEN INPUT  JURISTB
+           IF JURIS-STATUS NOT = "00"
+               DISPLAY "JURISTB open failed, status "
+                       JURIS-STATUS
+                       " -- Btax/Dtax will use the flat default rate"
+                       UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           OPEN INPUT  DISCTB
+           IF DISC-STATUS NOT = "00"
+               DISPLAY "DISCTB open failed, status "
+                       DISC-STATUS
+                       " -- no promotional discounts will be applied"
+                       UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           OPEN INPUT  CLOSETB
+           IF CLOSE-STATUS NOT = "00"
+               DISPLAY "CLOSETB open failed, status "
+                       CLOSE-STATUS
+                       " -- no closed-period checking will be done"
+                       UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           OPEN INPUT  DIALPLAN
+           IF DIALPLAN-STATUS NOT = "00"
+               DISPLAY "DIALPLAN open failed, status "
+                       DIALPLAN-STATUS
+                       " -- no dial-plan verification will be done"
+                       UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           PERFORM READ-CONTROL-TOTALS
+           PERFORM READ-ROLLING-TOTALS
+           IF NOT SIMULATION-MODE
+               PERFORM CHECK-RESTART
+           END-IF
+           OPEN OUTPUT EXCFILE
+           OPEN OUTPUT HELDFILE
+      *>  A simulation run never touches ACCTSUM/DUPCHECK/FRAUDREV --
+      *>  the production accumulator, dedup-checkpoint and fraud-review
+      *>  files -- so none of the three are even opened in that mode.
+           IF NOT SIMULATION-MODE
+               OPEN OUTPUT FRAUDREV
+               PERFORM OPEN-ACCT-SUMMARY
+               PERFORM OPEN-DUP-CHECK
+           END-IF
            WRITE OUTREC FROM HEADER-1
            END-WRITE
            WRITE OUTREC FROM HEADER-2
            END-WRITE
-           DISPLAY "Enter 'N' to skip calculations:" UPON CONSOLE
-           END-DISPLAY
-           ACCEPT DO-CALC FROM CONSOLE
-           END-ACCEPT
+           IF NOT PARM-SUPPLIED
+               DISPLAY "Enter 'N' to skip calculations:" UPON CONSOLE
+               END-DISPLAY
+               ACCEPT DO-CALC FROM CONSOLE
+               END-ACCEPT
+           END-IF
+           IF NO-CALC
+               MOVE SPACES TO OUTREC
+               MOVE "*** NO-CALC RUN -- DO-CALC = 'N', NO CHARGES "
+                  & "WERE COMPUTED ON THIS REPORT ***" TO OUTREC
+               WRITE OUTREC
+               END-WRITE
+           END-IF
+           IF CSV-EXPORT
+               OPEN OUTPUT CSVFILE
+               MOVE SPACES TO CSVREC
+               STRING "ACCT_NO" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "CUST_NAME" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "RATE_CLASS" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "UNITS" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "PRICE" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "BTAX" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "DTAX" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "CTAX" DELIMITED BY SIZE
+                      WS-CSV-DELIM DELIMITED BY SIZE
+                      "OUTPUT" DELIMITED BY SIZE
+                    INTO CSVREC
+               END-STRING
+               WRITE CSVREC
+               END-WRITE
+           END-IF
        *>  Start timer
            MOVE FUNCTION CURRENT-DATE   TO START-TIME
        *>  Start loop
-       *>  PERFORM UNTIL EXIT, changed to 0 = 1 for older compilers
-           PERFORM UNTIL 0 = 1
-               READ  INFILE AT END
-                     EXIT PERFORM
-               END-READ
-               IF NOT NO-CALC
-                   MOVE INREC   TO NUMB-OUT
-                   IF PREMIMUM-RATE
-                       MOVE "D"         TO RATE-OUT
-                       COMPUTE TEMP-PRICE ROUNDED MODE NEAREST-EVEN
-                                = INREC * 0.00894
-                       END-COMPUTE
-                       COMPUTE TEMP-DTAX
-                                = TEMP-PRICE * 0.0341
-                       END-COMPUTE
-                       ADD TEMP-DTAX TO DTAX-TOT
-                       END-ADD
-                       MOVE TEMP-DTAX TO DTAX-OUT
+           PERFORM PROCESS-CURRENT-INFILE
+      *>  BATCHLIST present: keep chaining to the next source file
+      *>  until the list runs dry, printing a subtotal break after
+      *>  each one -- single-file runs skip this entirely since
+      *>  BATCH-MODE was never set.
+           IF BATCH-MODE
+               PERFORM WRITE-SOURCE-SUBTOTAL
+               PERFORM UNTIL BATCH-AT-END
+                   PERFORM RESET-SOURCE-TOTALS
+                   IF WS-FORMAT-CODE = "B"
+                       CLOSE INFILE
                    ELSE
-                       MOVE "L"         TO RATE-OUT
-                       COMPUTE TEMP-PRICE ROUNDED MODE NEAREST-EVEN
-                                = INREC * 0.00130
-                       END-COMPUTE
-                       MOVE ZERO TO TEMP-DTAX
-                       MOVE ZERO TO DTAX-OUT
+                       CLOSE LEGACY-INFILE
                    END-IF
-                   MOVE TEMP-PRICE TO PRICE-OUT
-                   COMPUTE TEMP-BTAX BTAX-OUT
-                                = TEMP-PRICE * 0.0675
-                   END-COMPUTE
-                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO OUTPUT-TOT
-                   END-ADD
-                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX GIVING OUTPUT-OUT
-                   END-ADD
-                   ADD TEMP-BTAX        TO BTAX-TOT
-                   END-ADD
-                   ADD TEMP-PRICE       TO PRICE-TOT
-                   END-ADD
-               END-IF
-               WRITE OUTREC FROM DETAIL-LINE
-               END-WRITE
-           END-PERFORM
+                   PERFORM READ-NEXT-BATCH-FILE
+                   IF NOT BATCH-AT-END
+                       PERFORM CHECK-FEED-READY
+                       IF FEED-NOT-READY
+                           DISPLAY "*** CHAINING STOPPED, FILES "
+                                   "ALREADY RATED THIS RUN WILL "
+                                   "STILL BE RECONCILED AND "
+                                   "REPORTED ***"
+                               UPON CONSOLE
+                           END-DISPLAY
+                           SET BATCH-AT-END TO TRUE
+                       ELSE
+                           IF WS-FORMAT-CODE = "B"
+                               OPEN INPUT INFILE
+                           ELSE
+                               OPEN INPUT LEGACY-INFILE
+                           END-IF
+                           PERFORM PROCESS-CURRENT-INFILE
+                           PERFORM WRITE-SOURCE-SUBTOTAL
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
        *>  End loop
        *>  End timer
            MOVE FUNCTION CURRENT-DATE TO END-TIME
+           PERFORM RECONCILE-CONTROL-TOTALS
+           PERFORM VALIDATE-END-TOTALS
            WRITE OUTREC         FROM HEADER-2
            END-WRITE
-           MOVE PRICE-TOT       TO PRICE-OUT
-           MOVE BTAX-TOT        TO BTAX-OUT
-           MOVE DTAX-TOT        TO DTAX-OUT
-           MOVE OUTPUT-TOT      TO OUTPUT-OUT
-           MOVE "   Totals:"    TO DETAIL-LINE (1:12)
-           WRITE OUTREC         FROM DETAIL-LINE
-           END-WRITE
+           IF TOTALS-SANE
+               MOVE PRICE-TOT       TO PRICE-OUT
+               MOVE BTAX-TOT        TO BTAX-OUT
+               MOVE DTAX-TOT        TO DTAX-OUT
+               MOVE CTAX-TOT        TO CTAX-OUT
+               MOVE OUTPUT-TOT      TO OUTPUT-OUT
+               MOVE SPACE           TO LCR-OUT
+               MOVE SPACES          TO DP-OUT
+               MOVE "   Totals:"    TO DETAIL-LINE (1:12)
+               PERFORM APPLY-LOCALE-EDITING
+               WRITE OUTREC         FROM DETAIL-LINE
+               END-WRITE
+               PERFORM WRITE-CLASS-SUMMARY
+               PERFORM WRITE-MOU-SUMMARY
+               PERFORM WRITE-JURISDICTION-SUMMARY
+               PERFORM WRITE-CARRIER-SUMMARY
+               PERFORM WRITE-HOURLY-SUMMARY
+               PERFORM WRITE-EXCEPTION-SUMMARY
+               IF SIMULATION-MODE
+                   PERFORM WRITE-SIMULATION-SUMMARY
+               ELSE
+                   PERFORM RUN-FRAUD-CHECK
+                   PERFORM WRITE-ROLLING-TOTALS
+               END-IF
+               MOVE WS-MTD-OUTPUT-TOT TO WS-MTD-OUT
+               MOVE WS-YTD-OUTPUT-TOT TO WS-YTD-OUT
+               MOVE SPACES TO OUTREC
+               STRING "  Month-to-date Output: " DELIMITED BY SIZE
+                      WS-MTD-OUT                  DELIMITED BY SIZE
+                    INTO OUTREC
+               END-STRING
+               WRITE OUTREC
+               END-WRITE
+               MOVE SPACES TO OUTREC
+               STRING "   Year-to-date Output: " DELIMITED BY SIZE
+                      WS-YTD-OUT                  DELIMITED BY SIZE
+                    INTO OUTREC
+               END-STRING
+               WRITE OUTREC
+               END-WRITE
+               IF WS-DISC-TOT > ZERO
+                   MOVE WS-DISC-TOT TO WS-DISC-OUT
+                   MOVE SPACES TO OUTREC
+                   STRING "  Discounts applied: " DELIMITED BY SIZE
+                          WS-DISC-OUT              DELIMITED BY SIZE
+                        INTO OUTREC
+                   END-STRING
+                   WRITE OUTREC
+                   END-WRITE
+               END-IF
+               IF CSV-EXPORT
+                   MOVE PRICE-TOT  TO WS-CSV-PRICE
+                   MOVE BTAX-TOT   TO WS-CSV-BTAX
+                   MOVE DTAX-TOT   TO WS-CSV-DTAX
+                   MOVE CTAX-TOT   TO WS-CSV-CTAX
+                   MOVE OUTPUT-TOT TO WS-CSV-OUTPUT
+                   MOVE ZERO TO WS-CSV-NUMB
+                   MOVE SPACES TO CSVREC
+                   STRING "TOTALS"                DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-NUMB               DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-PRICE              DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-BTAX               DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-DTAX               DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-CTAX               DELIMITED BY SIZE
+                          WS-CSV-DELIM             DELIMITED BY SIZE
+                          WS-CSV-OUTPUT             DELIMITED BY SIZE
+                        INTO CSVREC
+                   END-STRING
+                   WRITE CSVREC
+                   END-WRITE
+               END-IF
+           ELSE
+               MOVE SPACES TO OUTREC
+               MOVE "*** TOTALS FAILED END-OF-JOB SANITY CHECK -- "
+                  & "REPORT ABORTED, SEE SYSOUT ***" TO OUTREC
+               WRITE OUTREC
+               END-WRITE
+           END-IF
            MOVE SPACES          TO OUTREC
            STRING       "  Start-Time:"         DELIMITED BY SIZE
                         START-TIME (9:2)        DELIMITED BY SIZE
@@ -155,7 +1274,2204 @@ Update
            END-STRING
            WRITE OUTREC
            END-WRITE
-           CLOSE INFILE
-                 OUTFILE
-           STOP RUN
+           PERFORM COMPUTE-THROUGHPUT
+           MOVE SPACES          TO OUTREC
+           STRING       "  Throughput: "       DELIMITED BY SIZE
+                        WS-ELAPSED-OUT          DELIMITED BY SIZE
+                        " elapsed, "            DELIMITED BY SIZE
+                        WS-RPS-OUT              DELIMITED BY SIZE
+                        " rec/sec"              DELIMITED BY SIZE
+                INTO OUTREC
+           END-STRING
+           WRITE OUTREC
+           END-WRITE
+           IF NOT SIMULATION-MODE
+               PERFORM WRITE-JOBLOG
+               PERFORM WRITE-BATCH-TOTAL
+           END-IF
+           PERFORM DISPLAY-RUN-SUMMARY
+           IF CSV-EXPORT
+               CLOSE CSVFILE
+           END-IF
+           IF BATCH-MODE
+               CLOSE BATCHLIST
+           END-IF
+           IF WS-FORMAT-CODE = "B"
+               CLOSE INFILE
+           ELSE
+               CLOSE LEGACY-INFILE
+           END-IF
+           CLOSE OUTFILE
+                 ACCT-MASTER
+                 RATE-TABLE
+                 CARRIERTB
+                 JURISTB
+                 EXCFILE
+                 HELDFILE
+                 DISCTB
+                 CLOSETB
+                 DIALPLAN
+           IF SIMULATION-MODE
+               CLOSE SIMRATE
+           ELSE
+               CLOSE FRAUDREV
+                     ACCTSUM
+                     DUPCHECK
+           END-IF
+           GOBACK
+           .
+
+      *>  Reads and rates every record in whatever file is currently
+      *>  open on INFILE, stopping at end-of-file.  Factored out of
+      *>  MAINLINE so BATCHLIST chaining (see OPEN-BATCHLIST-IF-
+      *>  PRESENT/READ-NEXT-BATCH-FILE) can run it again for each
+      *>  source file instead of just once.
+       PROCESS-CURRENT-INFILE.
+       *>  PERFORM UNTIL EXIT, changed to 0 = 1 for older compilers
+           PERFORM UNTIL 0 = 1
+               MOVE SPACES TO CDR-IN
+               PERFORM READ-NEXT-CDR-RECORD
+               IF WS-INFILE-AT-END
+                   EXIT PERFORM
+               END-IF
+               EVALUATE TRUE
+                   WHEN REC-TYPE-TRUNK
+                       ADD 1 TO WS-TRUNK-COUNT
+                   WHEN REC-TYPE-HEALTH
+                       ADD 1 TO WS-HEALTH-COUNT
+                   WHEN REC-TYPE-HEADER
+                       PERFORM VALIDATE-FILE-HEADER
+                   WHEN REC-TYPE-TRAILER
+                       PERFORM VALIDATE-FILE-TRAILER
+                   WHEN OTHER
+                       PERFORM PROCESS-CDR-DETAIL
+               END-EVALUATE
+           END-PERFORM
+           IF HDR-PRESENT AND NOT TRL-PRESENT
+               DISPLAY "*** HEADER RECORD PRESENT BUT NO TRAILER "
+                       "RECORD FOUND -- " WS-INFILE-NAME
+                       UPON SYSOUT
+               END-DISPLAY
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+      *>  Reads the next physical record off whichever file this run's
+      *>  WS-FORMAT-CODE actually has open, and normalizes it onto
+      *>  CDR-IN either way, so every caller (PROCESS-CURRENT-INFILE,
+      *>  SKIP-TO-CHECKPOINT) can dispatch off CDR-REC-TYPE/CDR-BODY
+      *>  without caring which physical layout produced them.
+      *>  LEGACY-INFILE's raw 8 bytes land on CDR-BODY -- the same
+      *>  relative position INREC/CDR-FLAG occupied in the original
+      *>  layout -- leaving every field CDR-IN grew since then at the
+      *>  SPACES/ZERO MOVE SPACES TO CDR-IN above already left them at,
+      *>  so a legacy record bills exactly as before.
+       READ-NEXT-CDR-RECORD.
+           MOVE "N" TO WS-INFILE-AT-END-SW
+           IF WS-FORMAT-CODE = "B"
+               READ INFILE
+                   AT END
+                       MOVE "Y" TO WS-INFILE-AT-END-SW
+               END-READ
+           ELSE
+               READ LEGACY-INFILE
+                   AT END
+                       MOVE "Y" TO WS-INFILE-AT-END-SW
+               END-READ
+               IF NOT WS-INFILE-AT-END
+                   MOVE LEGACY-CDR-IN TO CDR-BODY
+               END-IF
+           END-IF
+           .
+
+      *>  Rates one call-detail record and writes its detail line --
+      *>  everything the main read loop used to do inline, factored
+      *>  out so MAINLINE can skip straight past a trunk-group-summary
+      *>  or switch-health record instead of running it through
+      *>  CONVERT-INPUT-RECORD and the rating EVALUATE.
+       PROCESS-CDR-DETAIL.
+           ADD 1 TO WS-READ-COUNT
+           MOVE SPACE TO LCR-OUT
+           MOVE SPACES TO DP-OUT
+           IF NOT SIMULATION-MODE
+               PERFORM CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM CONVERT-INPUT-RECORD
+           IF NOT NO-CALC
+               MOVE WS-CALL-UNITS   TO NUMB-OUT
+               PERFORM LOOKUP-ACCOUNT
+               PERFORM LOOKUP-DISCOUNT-PLAN
+               MOVE WS-ACCT-NAME TO CUST-NAME-OUT
+               PERFORM VALIDATE-RECORD
+               IF RECORD-VALID AND NOT SIMULATION-MODE
+                   PERFORM CHECK-DUPLICATE
+               END-IF
+           END-IF
+           IF NOT NO-CALC AND RECORD-VALID
+               EVALUATE WS-CALL-FLAG
+                   WHEN X"1C"
+                   WHEN X"3C"
+                       MOVE "PR"     TO RATE-OUT
+                       MOVE WS-EFF-PREM-RATE       TO WS-ACTIVE-RATE
+                       MOVE WS-EFF-PREM-ROUND-MODE TO
+                                                  WS-ACTIVE-ROUND-MODE
+                       PERFORM COMPUTE-PRICE
+                       PERFORM APPLY-DISCOUNT
+                       PERFORM COMPUTE-DTAX
+                       MOVE WS-SIM-PREM-RATE TO WS-ACTIVE-SIM-RATE
+                   WHEN X"5C"
+                   WHEN X"7C"
+                       MOVE "IN"     TO RATE-OUT
+                       MOVE WS-EFF-INTL-RATE       TO WS-ACTIVE-RATE
+                       MOVE WS-EFF-INTL-ROUND-MODE TO
+                                                  WS-ACTIVE-ROUND-MODE
+                       PERFORM COMPUTE-PRICE
+                       PERFORM APPLY-DISCOUNT
+                       PERFORM COMPUTE-DTAX
+                       MOVE WS-SIM-INTL-RATE TO WS-ACTIVE-SIM-RATE
+                   WHEN X"9C"
+                       MOVE "TF"     TO RATE-OUT
+                       MOVE WS-EFF-TF-RATE         TO WS-ACTIVE-RATE
+                       MOVE WS-EFF-TF-ROUND-MODE   TO
+                                                  WS-ACTIVE-ROUND-MODE
+                       PERFORM COMPUTE-PRICE
+                       PERFORM APPLY-DISCOUNT
+                       MOVE ZERO TO TEMP-DTAX
+                       MOVE WS-SIM-TF-RATE TO WS-ACTIVE-SIM-RATE
+                   WHEN OTHER
+                       MOVE "LO"     TO RATE-OUT
+                       MOVE WS-EFF-STD-RATE        TO WS-ACTIVE-RATE
+                       MOVE WS-EFF-STD-ROUND-MODE  TO
+                                                  WS-ACTIVE-ROUND-MODE
+                       PERFORM COMPUTE-PRICE
+                       PERFORM APPLY-DISCOUNT
+                       MOVE ZERO TO TEMP-DTAX
+                       MOVE WS-SIM-STD-RATE TO WS-ACTIVE-SIM-RATE
+               END-EVALUATE
+               IF SIMULATION-MODE
+                   PERFORM COMPUTE-SIM-PRICE
+               END-IF
+               PERFORM LOOKUP-DIAL-PLAN
+               PERFORM COMPUTE-BTAX
+               PERFORM COMPUTE-CTAX
+               PERFORM COMPUTE-SETTLEMENT
+               MOVE WS-CALL-UNITS TO TEMP-MOU
+               IF TXN-CREDIT
+                   PERFORM NEGATE-CHARGES
+               END-IF
+               ADD TEMP-MOU  TO MOU-TOT
+               END-ADD
+               ADD TEMP-DTAX TO DTAX-TOT
+               END-ADD
+               MOVE TEMP-DTAX TO DTAX-OUT
+               MOVE TEMP-PRICE TO PRICE-OUT
+               MOVE TEMP-BTAX TO BTAX-OUT
+               MOVE TEMP-CTAX TO CTAX-OUT
+               IF LCR-CHEAPER-AVAILABLE
+                   MOVE "Y" TO LCR-OUT
+               END-IF
+               ADD TEMP-CTAX        TO CTAX-TOT
+               END-ADD
+               ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO OUTPUT-TOT
+               END-ADD
+               ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX GIVING OUTPUT-OUT
+               END-ADD
+               IF OUTPUT-OUT > WS-HIGH-VALUE-THRESHOLD
+                   PERFORM WRITE-HELD-RECORD
+               END-IF
+               ADD TEMP-BTAX        TO BTAX-TOT
+               END-ADD
+               ADD TEMP-PRICE       TO PRICE-TOT
+               END-ADD
+               PERFORM ACCUMULATE-CLASS-TOTALS
+               IF SIMULATION-MODE
+                   PERFORM ACCUMULATE-SIM-CLASS-TOTALS
+               END-IF
+               PERFORM ACCUMULATE-HOURLY-TOTALS
+               PERFORM ACCUMULATE-JURISDICTION-TOTALS
+               PERFORM ACCUMULATE-CARRIER-TOTALS
+               PERFORM ACCUMULATE-SOURCE-TOTALS
+               IF NOT SIMULATION-MODE
+                   PERFORM UPDATE-ACCT-SUMMARY
+               END-IF
+           END-IF
+           IF NOT NO-CALC AND RECORD-INVALID
+               MOVE "RJ"    TO RATE-OUT
+               MOVE ZERO    TO PRICE-OUT BTAX-OUT DTAX-OUT
+                               CTAX-OUT OUTPUT-OUT
+               PERFORM WRITE-EXCEPTION
+           END-IF
+           PERFORM APPLY-LOCALE-EDITING
+           WRITE OUTREC FROM DETAIL-LINE
+           END-WRITE
+           IF CSV-EXPORT AND NOT NO-CALC
+               PERFORM WRITE-CSV-DETAIL
+           END-IF
+           .
+
+       LOOKUP-ACCOUNT.
+           MOVE ACCT-NO-IN      TO ACCT-NO
+           MOVE SPACES          TO WS-ACCT-DISC-CODE
+           READ ACCT-MASTER KEY IS ACCT-NO
+               INVALID KEY
+                   MOVE "*** UNKNOWN ACCOUNT ***" TO WS-ACCT-NAME
+               NOT INVALID KEY
+                   MOVE ACCT-NAME         TO WS-ACCT-NAME
+                   MOVE ACCT-DISCOUNT-CODE TO WS-ACCT-DISC-CODE
+           END-READ
+           .
+
+      *>  Looks up this account's promotional/discount-plan rate off
+      *>  DISCTB by the code LOOKUP-ACCOUNT just captured.  Defaults
+      *>  both WS-ACTIVE-DISC-* to ZERO (no discount) when the code is
+      *>  blank, unrecognized, or DISCTB is unavailable.
+       LOOKUP-DISCOUNT-PLAN.
+           MOVE ZERO TO WS-ACTIVE-DISC-PCT WS-ACTIVE-DISC-FLAT
+           IF WS-ACCT-DISC-CODE NOT = SPACES
+           AND DISC-STATUS = "00"
+               MOVE WS-ACCT-DISC-CODE TO DISC-CODE
+               READ DISCTB KEY IS DISC-CODE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE DISC-PERCENT-OFF TO WS-ACTIVE-DISC-PCT
+                       MOVE DISC-FLAT-OFF    TO WS-ACTIVE-DISC-FLAT
+               END-READ
+           END-IF
+           .
+
+      *>  Applies this account's discount plan to TEMP-PRICE right
+      *>  after it's computed and before Btax/Dtax -- a percentage
+      *>  comes off first, then a flat amount, and the result never
+      *>  goes negative (a discount can zero out a charge, not flip
+      *>  it into a credit).
+       APPLY-DISCOUNT.
+           IF WS-ACTIVE-DISC-PCT > ZERO OR WS-ACTIVE-DISC-FLAT > ZERO
+               MOVE TEMP-PRICE TO WS-PRE-DISC-PRICE
+               COMPUTE TEMP-PRICE ROUNDED MODE NEAREST-EVEN =
+                       TEMP-PRICE - (TEMP-PRICE * WS-ACTIVE-DISC-PCT)
+                                  - WS-ACTIVE-DISC-FLAT
+               END-COMPUTE
+               IF TEMP-PRICE < ZERO
+                   MOVE ZERO TO TEMP-PRICE
+               END-IF
+               ADD WS-PRE-DISC-PRICE TO WS-DISC-TOT
+               SUBTRACT TEMP-PRICE FROM WS-DISC-TOT
+           END-IF
+           .
+
+      *>  ACCTSUM is created on first use -- OPEN I-O against a
+      *>  not-yet-existing indexed file fails, so we fall back to
+      *>  OPEN OUTPUT to create it and reopen I-O.
+       OPEN-ACCT-SUMMARY.
+           OPEN I-O ACCTSUM
+           IF SUM-STATUS NOT = "00"
+               OPEN OUTPUT ACCTSUM
+               CLOSE ACCTSUM
+               OPEN I-O ACCTSUM
+           END-IF
+           .
+
+      *>  Rolls this record's charges into the owning account's
+      *>  running subtotal, for telbill to read when it produces
+      *>  the customer-facing invoice.
+       UPDATE-ACCT-SUMMARY.
+           MOVE ACCT-NO-IN TO SUM-ACCT-NO
+           READ ACCTSUM KEY IS SUM-ACCT-NO
+               INVALID KEY
+                   MOVE TEMP-PRICE      TO SUM-PRICE-TOT
+                   MOVE TEMP-BTAX       TO SUM-BTAX-TOT
+                   MOVE TEMP-DTAX       TO SUM-DTAX-TOT
+                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX GIVING
+                                        SUM-OUTPUT-TOT
+                   MOVE 1               TO SUM-CALL-COUNT
+                   MOVE ZERO            TO SUM-PRIOR-PRICE-TOT
+                   MOVE ZERO            TO SUM-PRIOR-CALL-COUNT
+                   WRITE ACCTSUM-REC
+               NOT INVALID KEY
+                   ADD TEMP-PRICE       TO SUM-PRICE-TOT
+                   ADD TEMP-BTAX        TO SUM-BTAX-TOT
+                   ADD TEMP-DTAX        TO SUM-DTAX-TOT
+                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO
+                                        SUM-OUTPUT-TOT
+                   ADD 1                TO SUM-CALL-COUNT
+                   REWRITE ACCTSUM-REC
+           END-READ
+           .
+
+      *>  End-of-run fraud/usage-anomaly pass -- scans ACCTSUM end to
+      *>  end (same START/READ NEXT idiom as LOAD-CARRIER-RATES) and
+      *>  flags any account whose per-call average this run beats its
+      *>  own trailing per-call average, as of the end of the prior
+      *>  run it appeared in, by more than WS-FRAUD-MULTIPLIER.  An
+      *>  account with no prior-run baseline yet (SUM-PRIOR-CALL-COUNT
+      *>  zero, either brand new or never billed in a prior run)
+      *>  has nothing to compare against and is skipped, not flagged.
+      *>  The baseline is rolled forward to this run's live totals
+      *>  for every account scanned, flagged or not, so the next run
+      *>  is judged against this one.
+       RUN-FRAUD-CHECK.
+           MOVE ZERO TO SUM-ACCT-NO
+           START ACCTSUM KEY IS GREATER THAN OR EQUAL SUM-ACCT-NO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL 0 = 1
+                       READ ACCTSUM NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               PERFORM EVALUATE-FRAUD-CANDIDATE
+                       END-READ
+                   END-PERFORM
+           END-START
+           .
+
+      *>  One ACCTSUM record's worth of the RUN-FRAUD-CHECK scan --
+      *>  broken out to its own paragraph since it REWRITEs the
+      *>  record it just READ NEXT, which a READ ... AT END block
+      *>  can't itself contain.
+       EVALUATE-FRAUD-CANDIDATE.
+           IF SUM-PRIOR-CALL-COUNT > ZERO
+               COMPUTE WS-FRAUD-THIS-PRICE =
+                       SUM-PRICE-TOT - SUM-PRIOR-PRICE-TOT
+               COMPUTE WS-FRAUD-THIS-COUNT =
+                       SUM-CALL-COUNT - SUM-PRIOR-CALL-COUNT
+               IF WS-FRAUD-THIS-COUNT > ZERO
+                   COMPUTE WS-FRAUD-THIS-AVG =
+                           WS-FRAUD-THIS-PRICE / WS-FRAUD-THIS-COUNT
+                   COMPUTE WS-FRAUD-PRIOR-AVG =
+                           SUM-PRIOR-PRICE-TOT / SUM-PRIOR-CALL-COUNT
+                   IF WS-FRAUD-THIS-AVG >
+                      WS-FRAUD-PRIOR-AVG * WS-FRAUD-MULTIPLIER
+                       PERFORM WRITE-FRAUD-REVIEW-LINE
+                   END-IF
+               END-IF
+           END-IF
+           MOVE SUM-PRICE-TOT  TO SUM-PRIOR-PRICE-TOT
+           MOVE SUM-CALL-COUNT TO SUM-PRIOR-CALL-COUNT
+           REWRITE ACCTSUM-REC
+           .
+
+      *>  One flagged account, written to FRAUDREVIEW.TXT for a human
+      *>  to clear or escalate.
+       WRITE-FRAUD-REVIEW-LINE.
+           MOVE WS-FRAUD-THIS-AVG  TO WS-FRAUD-THIS-AVG-OUT
+           MOVE WS-FRAUD-PRIOR-AVG TO WS-FRAUD-PRIOR-AVG-OUT
+           MOVE SPACES TO FRAUDREV-REC
+           STRING "ACCT " DELIMITED BY SIZE
+                  SUM-ACCT-NO             DELIMITED BY SIZE
+                  "  THIS-RUN AVG/CALL "  DELIMITED BY SIZE
+                  WS-FRAUD-THIS-AVG-OUT   DELIMITED BY SIZE
+                  "  TRAILING AVG/CALL "  DELIMITED BY SIZE
+                  WS-FRAUD-PRIOR-AVG-OUT  DELIMITED BY SIZE
+                INTO FRAUDREV-REC
+           END-STRING
+           WRITE FRAUDREV-REC
+           END-WRITE
+           ADD 1 TO WS-FRAUD-COUNT
+           .
+
+      *>  Append-only run history.  TELCO.LOG gets one line per
+      *>  execution of telco5 so operations can answer "when did we
+      *>  last bill this feed and what did it total" without grepping
+      *>  old TELCO.TXT reports.  OPEN EXTEND appends to an existing
+      *>  log; if the log does not exist yet, OPEN EXTEND fails and
+      *>  we fall back to OPEN OUTPUT to create it, same create-on-
+      *>  first-use idiom used for ACCTSUM and DUPCHECK.
+       WRITE-JOBLOG.
+           OPEN EXTEND JOBLOG
+           IF JOBLOG-STATUS NOT = "00"
+               OPEN OUTPUT JOBLOG
+           END-IF
+           MOVE SPACES TO JOBLOG-REC
+           MOVE PRICE-TOT       TO WS-JLOG-PRICE
+           MOVE BTAX-TOT        TO WS-JLOG-BTAX
+           MOVE DTAX-TOT        TO WS-JLOG-DTAX
+           MOVE OUTPUT-TOT      TO WS-JLOG-OUTPUT
+           MOVE RETURN-CODE     TO WS-JLOG-RC
+           IF NO-CALC
+               MOVE "NO-CALC " TO WS-JLOG-MODE
+           ELSE
+               MOVE SPACES      TO WS-JLOG-MODE
+           END-IF
+           STRING       END-TIME (1:8)          DELIMITED BY SIZE
+                        " "                      DELIMITED BY SIZE
+                        END-TIME (9:6)           DELIMITED BY SIZE
+                        "  "                     DELIMITED BY SIZE
+                        FUNCTION TRIM (WS-INFILE-NAME)
+                                                  DELIMITED BY SIZE
+                        "  "                     DELIMITED BY SIZE
+                        WS-JLOG-MODE              DELIMITED BY SIZE
+                        "  reads="                DELIMITED BY SIZE
+                        WS-READ-COUNT             DELIMITED BY SIZE
+                        "  price="                DELIMITED BY SIZE
+                        WS-JLOG-PRICE             DELIMITED BY SIZE
+                        "  btax="                 DELIMITED BY SIZE
+                        WS-JLOG-BTAX              DELIMITED BY SIZE
+                        "  dtax="                 DELIMITED BY SIZE
+                        WS-JLOG-DTAX              DELIMITED BY SIZE
+                        "  output="               DELIMITED BY SIZE
+                        WS-JLOG-OUTPUT            DELIMITED BY SIZE
+                        "  rejects="               DELIMITED BY SIZE
+                        WS-REJECT-COUNT            DELIMITED BY SIZE
+                        "  rc="                   DELIMITED BY SIZE
+                        WS-JLOG-RC                DELIMITED BY SIZE
+                INTO JOBLOG-REC
+           END-STRING
+           WRITE JOBLOG-REC
+           END-WRITE
+           CLOSE JOBLOG
+           .
+
+      *>  Appends this run's batch-id/run-date/grand-total to
+      *>  TELCO.BAL, same append-or-create idiom as JOBLOG, for
+      *>  telbal to reconcile against the GL feed.
+       WRITE-BATCH-TOTAL.
+           OPEN EXTEND BATCHTOT
+           IF BATCHTOT-STATUS NOT = "00"
+               OPEN OUTPUT BATCHTOT
+           END-IF
+           IF WS-RUN-ID = SPACES
+               MOVE WS-TIMESTAMP (1:8) TO BATCH-RUN-DATE
+               STRING "RUN."                DELIMITED BY SIZE
+                      WS-TIMESTAMP (1:14)    DELIMITED BY SIZE
+                    INTO BATCH-ID
+               END-STRING
+           ELSE
+               MOVE END-TIME (1:8)  TO BATCH-RUN-DATE
+               MOVE WS-RUN-ID       TO BATCH-ID
+           END-IF
+           MOVE OUTPUT-TOT TO BATCH-OUTPUT-TOT
+           MOVE WS-OUTFILE-NAME TO BATCH-REPORT-NAME
+           WRITE BATCH-TOTALS-REC
+           END-WRITE
+           CLOSE BATCHTOT
+           .
+
+      *>  Unattended batch runs supply DO-CALC via a JCL-style PARM
+      *>  string on the command line, or via the TELCO.PRM parameter
+      *>  card if no command-line argument was given.  The console
+      *>  ACCEPT in MAINLINE is only reached when neither source
+      *>  supplied a usable value, so ad hoc console runs still work.
+       READ-RUN-PARAMETERS.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           END-ACCEPT
+           IF WS-PARM (1:1) = "Y" OR WS-PARM (1:1) = "N"
+               MOVE WS-PARM (1:1) TO DO-CALC
+               SET PARM-SUPPLIED TO TRUE
+               IF WS-PARM (2:1) = "A" OR WS-PARM (2:1) = "B"
+                   MOVE WS-PARM (2:1) TO WS-FORMAT-CODE
+               END-IF
+               IF WS-PARM (3:1) = "C"
+                   MOVE "Y" TO WS-CSV-FLAG
+               END-IF
+               IF WS-PARM (4:1) = "P"
+                   MOVE "|" TO WS-CSV-DELIM
+               END-IF
+           ELSE
+               PERFORM READ-PARM-FILE
+           END-IF
+           .
+
+       READ-PARM-FILE.
+           OPEN INPUT PRMFILE
+           IF PRM-STATUS = "00"
+               READ PRMFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PRM-REC (1:1) = "Y" OR PRM-REC (1:1) = "N"
+                           MOVE PRM-REC (1:1) TO DO-CALC
+                           SET PARM-SUPPLIED TO TRUE
+                           IF PRM-REC (2:1) = "A" OR PRM-REC (2:1) = "B"
+                               MOVE PRM-REC (2:1) TO WS-FORMAT-CODE
+                           END-IF
+                           IF PRM-REC (3:1) = "C"
+                               MOVE "Y" TO WS-CSV-FLAG
+                           END-IF
+                           IF PRM-REC (4:1) = "P"
+                               MOVE "|" TO WS-CSV-DELIM
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE PRMFILE
+           END-IF
+           .
+
+      *>  Normalizes either supported CDR layout into the common
+      *>  WS-CALL-UNITS/WS-CALL-FLAG fields MAINLINE rates against,
+      *>  so the rating logic itself stays source-agnostic.
+       CONVERT-INPUT-RECORD.
+           EVALUATE TRUE
+               WHEN FORMAT-B
+                   MOVE FMTB-MINUTES   TO WS-CALL-UNITS
+                   EVALUATE FMTB-FLAG
+                       WHEN "P"
+                           MOVE X"1C"  TO WS-CALL-FLAG
+                       WHEN "I"
+                           MOVE X"5C"  TO WS-CALL-FLAG
+                       WHEN "T"
+                           MOVE X"9C"  TO WS-CALL-FLAG
+                       WHEN OTHER
+                           MOVE X"00"  TO WS-CALL-FLAG
+                   END-EVALUATE
+               WHEN OTHER
+                   MOVE INREC          TO WS-CALL-UNITS
+                   MOVE CDR-FLAG       TO WS-CALL-FLAG
+           END-EVALUATE
+           MOVE CDR-CALL-TIME (1:2) TO WS-CALL-HOUR
+           IF WS-CALL-HOUR > 23
+               MOVE ZERO TO WS-CALL-HOUR
+           END-IF
+           MOVE CDR-TXN-TYPE TO WS-TXN-TYPE
+           IF NOT TXN-BILL AND NOT TXN-CREDIT AND NOT TXN-ADJUSTMENT
+               MOVE "B" TO WS-TXN-TYPE
+           END-IF
+           MOVE CDR-CARRIER-CODE TO WS-CARRIER-CODE
+           PERFORM LOOKUP-CARRIER-RATE
+           MOVE CDR-VISITED-CARRIER TO WS-VISITED-CARRIER-CODE
+           PERFORM LOOKUP-VISITED-CARRIER-RATE
+           PERFORM SELECT-EFFECTIVE-RATES
+           MOVE CDR-JURIS-CODE TO WS-JURIS-CODE
+           PERFORM LOOKUP-JURISDICTION-RATE
+           .
+
+      *>  Resolves this record's rate-code values off the rate/tax
+      *>  history in effect on the CDR's own call date instead of
+      *>  today's run date, so a CDR that arrives late (a switch
+      *>  outage delayed delivery, say) is billed at what was in
+      *>  effect when the call actually happened, not at whatever
+      *>  RATE-TABLE says today.  Same-day CDRs skip the extra lookup
+      *>  entirely and just use the values LOAD-RATES already
+      *>  resolved at OPEN time.
+       SELECT-EFFECTIVE-RATES.
+           MOVE PREM-RATE       TO WS-EFF-PREM-RATE
+           MOVE STD-RATE        TO WS-EFF-STD-RATE
+           MOVE INTL-RATE       TO WS-EFF-INTL-RATE
+           MOVE TF-RATE         TO WS-EFF-TF-RATE
+           MOVE BTAX-RATE       TO WS-EFF-BTAX-RATE
+           MOVE DTAX-RATE       TO WS-EFF-DTAX-RATE
+           MOVE PREM-ROUND-MODE TO WS-EFF-PREM-ROUND-MODE
+           MOVE STD-ROUND-MODE  TO WS-EFF-STD-ROUND-MODE
+           MOVE INTL-ROUND-MODE TO WS-EFF-INTL-ROUND-MODE
+           MOVE TF-ROUND-MODE   TO WS-EFF-TF-ROUND-MODE
+           MOVE BTAX-ROUND-MODE TO WS-EFF-BTAX-ROUND-MODE
+           MOVE DTAX-ROUND-MODE TO WS-EFF-DTAX-ROUND-MODE
+           IF CDR-CALL-DATE NOT = ZERO
+           AND CDR-CALL-DATE NOT = WS-RUN-DATE
+           AND RATE-STATUS = "00"
+               ADD 1 TO WS-LATE-CDR-COUNT
+               MOVE "PREM" TO WS-LOOKUP-CODE
+               PERFORM FIND-HISTORICAL-RATE
+               IF RATE-FOUND
+                   MOVE WS-LOOKUP-VALUE      TO WS-EFF-PREM-RATE
+                   MOVE WS-LOOKUP-ROUND-MODE TO WS-EFF-PREM-ROUND-MODE
+               END-IF
+               MOVE "STD " TO WS-LOOKUP-CODE
+               PERFORM FIND-HISTORICAL-RATE
+               IF RATE-FOUND
+                   MOVE WS-LOOKUP-VALUE      TO WS-EFF-STD-RATE
+                   MOVE WS-LOOKUP-ROUND-MODE TO WS-EFF-STD-ROUND-MODE
+               END-IF
+               MOVE "INTL" TO WS-LOOKUP-CODE
+               PERFORM FIND-HISTORICAL-RATE
+               IF RATE-FOUND
+                   MOVE WS-LOOKUP-VALUE      TO WS-EFF-INTL-RATE
+                   MOVE WS-LOOKUP-ROUND-MODE TO WS-EFF-INTL-ROUND-MODE
+               END-IF
+               MOVE "TF  " TO WS-LOOKUP-CODE
+               PERFORM FIND-HISTORICAL-RATE
+               IF RATE-FOUND
+                   MOVE WS-LOOKUP-VALUE      TO WS-EFF-TF-RATE
+                   MOVE WS-LOOKUP-ROUND-MODE TO WS-EFF-TF-ROUND-MODE
+               END-IF
+               MOVE "BTAX" TO WS-LOOKUP-CODE
+               PERFORM FIND-HISTORICAL-RATE
+               IF RATE-FOUND
+                   MOVE WS-LOOKUP-VALUE      TO WS-EFF-BTAX-RATE
+                   MOVE WS-LOOKUP-ROUND-MODE TO WS-EFF-BTAX-ROUND-MODE
+               END-IF
+               MOVE "DTAX" TO WS-LOOKUP-CODE
+               PERFORM FIND-HISTORICAL-RATE
+               IF RATE-FOUND
+                   MOVE WS-LOOKUP-VALUE      TO WS-EFF-DTAX-RATE
+                   MOVE WS-LOOKUP-ROUND-MODE TO WS-EFF-DTAX-ROUND-MODE
+               END-IF
+           END-IF
+           .
+
+      *>  Same lookup as FIND-CURRENT-RATE, but keyed off CDR-CALL-DATE
+      *>  instead of WS-RUN-DATE, for a late-arriving CDR.
+       FIND-HISTORICAL-RATE.
+           MOVE "N" TO WS-RATE-FOUND
+           MOVE WS-LOOKUP-CODE  TO RATE-CODE
+           MOVE CDR-CALL-DATE   TO RATE-EFF-DATE
+           START RATE-TABLE KEY IS LESS THAN OR EQUAL RATE-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ RATE-TABLE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RATE-CODE = WS-LOOKUP-CODE
+                               MOVE RATE-VALUE      TO WS-LOOKUP-VALUE
+                               MOVE RATE-ROUND-MODE
+                                 TO WS-LOOKUP-ROUND-MODE
+                               SET RATE-FOUND TO TRUE
+                           END-IF
+                   END-READ
+           END-START
+           .
+
+      *>  Independently classifies this call's rate zone off the
+      *>  actual dialed number, so a wrong or stale CDR-FLAG byte can
+      *>  be caught instead of trusted outright.  An 11-or-more digit
+      *>  number, or one leading with the "011" international access
+      *>  code, is treated as international without a table lookup --
+      *>  the same convention any domestic dial plan uses to route an
+      *>  outbound call in the first place.  A 10-digit number is
+      *>  looked up by its leading 6 digits (NPA-NXX) against
+      *>  DIALPLAN.  Either way, a result that disagrees with RATE-OUT
+      *>  (already set by the flag-driven EVALUATE above) is flagged
+      *>  on DP-OUT and counted for the run summary; agreement, no
+      *>  called number, or no DIALPLAN entry all leave DP-OUT blank.
+       LOOKUP-DIAL-PLAN.
+           MOVE SPACES TO WS-DIALPLAN-ZONE
+           MOVE "N"    TO WS-DIALPLAN-MISMATCH
+           MOVE CDR-CALLED-NUMBER TO WS-CALLED-NUMBER
+           IF WS-CALLED-NUMBER NOT = SPACES
+               IF WS-CALLED-NUMBER (1:3) = "011"
+               OR FUNCTION LENGTH (FUNCTION TRIM (WS-CALLED-NUMBER))
+                                                              > 10
+                   MOVE "IN" TO WS-DIALPLAN-ZONE
+               ELSE
+                   IF DIALPLAN-STATUS = "00"
+                       MOVE WS-CALLED-NUMBER (1:6) TO DIALPLAN-PREFIX
+                       READ DIALPLAN KEY IS DIALPLAN-PREFIX
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               MOVE DIALPLAN-ZONE TO WS-DIALPLAN-ZONE
+                       END-READ
+                   END-IF
+               END-IF
+               IF WS-DIALPLAN-ZONE NOT = SPACES
+               AND WS-DIALPLAN-ZONE NOT = RATE-OUT
+                   SET DIALPLAN-MISMATCH TO TRUE
+                   MOVE WS-DIALPLAN-ZONE TO DP-OUT
+                   ADD 1 TO WS-DIALPLAN-COUNT
+               END-IF
+           END-IF
+           .
+
+      *>  Spaces/unrecognized carrier code means on-net, no fee.  Also
+      *>  flags WS-LCR-FLAG when this carrier's rate costs more than
+      *>  the cheapest one on file, so the least-cost-routing report
+      *>  section and detail-line flag both work off one lookup.
+       LOOKUP-CARRIER-RATE.
+           MOVE ZERO TO WS-CARRIER-RATE
+           MOVE "N"  TO WS-LCR-FLAG
+           IF WS-CARRIER-CODE NOT = SPACES
+           AND CARRIER-STATUS = "00"
+               MOVE WS-CARRIER-CODE TO CARRIER-CODE
+               READ CARRIERTB KEY IS CARRIER-CODE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CARRIER-RATE TO WS-CARRIER-RATE
+               END-READ
+               IF WS-MIN-CARRIER-RATE > ZERO
+               AND WS-CARRIER-RATE > WS-MIN-CARRIER-RATE
+                   SET LCR-CHEAPER-AVAILABLE TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *>  Same CARRIERTB lookup as LOOKUP-CARRIER-RATE above, keyed by
+      *>  the visited carrier instead of the interconnect carrier, and
+      *>  only consulted at all when CDR-ROAM-IND actually flags this
+      *>  as a roaming call.  Spaces/unrecognized visited-carrier-code
+      *>  leaves WS-VISITED-CARRIER-RATE at ZERO, so an unmapped
+      *>  visited network settles at zero rather than rejecting the
+      *>  record.
+       LOOKUP-VISITED-CARRIER-RATE.
+           MOVE ZERO TO WS-VISITED-CARRIER-RATE
+           IF CDR-ROAMING
+           AND WS-VISITED-CARRIER-CODE NOT = SPACES
+           AND CARRIER-STATUS = "00"
+               MOVE WS-VISITED-CARRIER-CODE TO CARRIER-CODE
+               READ CARRIERTB KEY IS CARRIER-CODE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CARRIER-RATE TO WS-VISITED-CARRIER-RATE
+               END-READ
+           END-IF
+           .
+
+      *>  Scans CARRIERTB once at startup to find the cheapest
+      *>  interconnect rate on file, so LOOKUP-CARRIER-RATE can flag
+      *>  a costlier actual carrier against it per record instead of
+      *>  re-scanning the whole table on every CDR.
+       LOAD-CARRIER-RATES.
+           MOVE ZERO   TO WS-MIN-CARRIER-RATE
+           MOVE SPACES TO WS-MIN-CARRIER-CODE
+           MOVE LOW-VALUES TO CARRIER-CODE
+           START CARRIERTB KEY IS GREATER THAN OR EQUAL CARRIER-CODE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM UNTIL 0 = 1
+                       READ CARRIERTB NEXT
+                           AT END
+                               EXIT PERFORM
+                           NOT AT END
+                               IF WS-MIN-CARRIER-RATE = ZERO
+                               OR CARRIER-RATE < WS-MIN-CARRIER-RATE
+                                   MOVE CARRIER-RATE TO
+                                        WS-MIN-CARRIER-RATE
+                                   MOVE CARRIER-CODE TO
+                                        WS-MIN-CARRIER-CODE
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START
+           .
+
+      *>  Spaces/unrecognized jurisdiction code falls back to the flat
+      *>  default BTAX-RATE/DTAX-RATE.
+       LOOKUP-JURISDICTION-RATE.
+           MOVE WS-EFF-BTAX-RATE TO WS-ACTIVE-BTAX-RATE
+           MOVE WS-EFF-DTAX-RATE TO WS-ACTIVE-DTAX-RATE
+           IF WS-JURIS-CODE NOT = SPACES
+           AND JURIS-STATUS = "00"
+               MOVE WS-JURIS-CODE TO JURIS-CODE
+               READ JURISTB KEY IS JURIS-CODE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE JURIS-BTAX-RATE TO WS-ACTIVE-BTAX-RATE
+                       MOVE JURIS-DTAX-RATE TO WS-ACTIVE-DTAX-RATE
+               END-READ
+           END-IF
+           .
+
+      *>  DUPCHECK is created on first use, same pattern as ACCTSUM.
+       OPEN-DUP-CHECK.
+           OPEN I-O DUPCHECK
+           IF DUP-STATUS NOT = "00"
+               OPEN OUTPUT DUPCHECK
+               CLOSE DUPCHECK
+               OPEN I-O DUPCHECK
+           END-IF
+           .
+
+      *>  Writes this record's key (account + duration + flag byte)
+      *>  into DUPCHECK.  A duplicate key means this exact CDR has
+      *>  already been billed in this or a prior run, so it is
+      *>  flagged invalid and routed to the exceptions report
+      *>  instead of being rated a second time.
+       CHECK-DUPLICATE.
+           MOVE ACCT-NO-IN  TO DUP-ACCT-NO
+           MOVE WS-CALL-UNITS TO DUP-INREC
+           MOVE WS-CALL-FLAG TO DUP-FLAG
+           WRITE DUP-KEY-REC
+               INVALID KEY
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "DUPLICATE CDR" TO WS-REJECT-REASON
+                   ADD 1 TO WS-DUP-COUNT
+                   ADD 1 TO WS-REJECT-COUNT
+           END-WRITE
+           .
+
+      *>  Rejects any CDR whose call-units value is negative or
+      *>  exceeds the configured maximum call duration, so a corrupt
+      *>  or garbled record can never silently inflate or understate
+      *>  the totals.
+       VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-CALL-UNITS < 0
+               MOVE "N" TO WS-VALID-RECORD
+               MOVE "NEGATIVE DURATION" TO WS-REJECT-REASON
+           ELSE
+               IF WS-CALL-UNITS = 0
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "ZERO DURATION" TO WS-REJECT-REASON
+               ELSE
+                   IF WS-CALL-UNITS > WS-MAX-DURATION
+                       MOVE "N" TO WS-VALID-RECORD
+                       MOVE "DURATION EXCEEDS MAXIMUM"
+                                             TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF RECORD-VALID
+               PERFORM CHECK-CLOSED-PERIOD
+           END-IF
+           IF RECORD-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF
+           .
+
+      *>  Rejects a CDR dated inside a period telclose has already
+      *>  closed out (see SELECT CLOSETB above).  CDR-CALL-DATE of
+      *>  spaces/zeros (an older extract that predates that field, or
+      *>  a non-detail record type) has no period to check, so it
+      *>  passes through unrejected -- same as CLOSETB being
+      *>  missing/unreadable at OPEN time.
+       CHECK-CLOSED-PERIOD.
+           IF CDR-CALL-DATE NOT = ZERO
+           AND CLOSE-STATUS = "00"
+               MOVE CDR-CALL-DATE (1:6) TO WS-CDR-PERIOD
+               MOVE WS-CDR-PERIOD TO CLOSE-PERIOD
+               READ CLOSETB KEY IS CLOSE-PERIOD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-VALID-RECORD
+                       MOVE "CLOSED PERIOD" TO WS-REJECT-REASON
+               END-READ
+           END-IF
+           .
+
+      *>  Flags a single call whose charge exceeds
+      *>  WS-HIGH-VALUE-THRESHOLD for manual review, in addition to
+      *>  (not instead of) its normal DETAIL-LINE -- the held-for-
+      *>  review queue is a lead for billing integrity to chase down,
+      *>  not a rejection, so the call still bills normally.
+       WRITE-HELD-RECORD.
+           ADD 1 TO WS-HELD-COUNT
+           MOVE WS-CALL-UNITS TO WS-INREC-DISPLAY
+           MOVE WS-HIGH-VALUE-THRESHOLD TO WS-HV-THRESHOLD-OUT
+           MOVE SPACES TO HELDREC
+           STRING "REC# "                   DELIMITED BY SIZE
+                  WS-READ-COUNT             DELIMITED BY SIZE
+                  " ACCT "                  DELIMITED BY SIZE
+                  ACCT-NO-IN                DELIMITED BY SIZE
+                  " OUTPUT "                DELIMITED BY SIZE
+                  OUTPUT-OUT                DELIMITED BY SIZE
+                  " THRESHOLD "             DELIMITED BY SIZE
+                  WS-HV-THRESHOLD-OUT       DELIMITED BY SIZE
+             INTO HELDREC
+           END-STRING
+           WRITE HELDREC
+           END-WRITE
+           .
+
+       WRITE-EXCEPTION.
+           MOVE WS-CALL-UNITS TO WS-INREC-DISPLAY
+           MOVE SPACES TO EXCREC
+           STRING "REC# "                   DELIMITED BY SIZE
+                  WS-READ-COUNT             DELIMITED BY SIZE
+                  " ACCT "                  DELIMITED BY SIZE
+                  ACCT-NO-IN                DELIMITED BY SIZE
+                  " INREC "                 DELIMITED BY SIZE
+                  WS-INREC-DISPLAY          DELIMITED BY SIZE
+                  " REASON "                DELIMITED BY SIZE
+                  WS-REJECT-REASON          DELIMITED BY SIZE
+             INTO EXCREC
+           END-STRING
+           WRITE EXCREC
+           END-WRITE
+           .
+
+      *>  Writes this record's detail line as unedited, delimiter-
+      *>  separated values -- the same figures as DETAIL-LINE, but
+      *>  without the comma-punctuated PIC -Z,ZZZ,ZZ9.99 editing that
+      *>  makes TELCO.TXT awkward for a spreadsheet or downstream
+      *>  program to parse.  A rejected record's charges print as
+      *>  zero, same as they do on DETAIL-LINE.
+       WRITE-CSV-DETAIL.
+           IF RECORD-VALID
+               MOVE TEMP-PRICE TO WS-CSV-PRICE
+               MOVE TEMP-BTAX  TO WS-CSV-BTAX
+               MOVE TEMP-DTAX  TO WS-CSV-DTAX
+               MOVE TEMP-CTAX  TO WS-CSV-CTAX
+               COMPUTE WS-CSV-OUTPUT =
+                       TEMP-PRICE + TEMP-BTAX + TEMP-DTAX
+               END-COMPUTE
+           ELSE
+               MOVE ZERO TO WS-CSV-PRICE WS-CSV-BTAX WS-CSV-DTAX
+                            WS-CSV-CTAX WS-CSV-OUTPUT
+           END-IF
+           MOVE WS-CALL-UNITS TO WS-CSV-NUMB
+           MOVE SPACES TO CSVREC
+           STRING ACCT-NO-IN                    DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ACCT-NAME)  DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  RATE-OUT                      DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  WS-CSV-NUMB                   DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  WS-CSV-PRICE                  DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  WS-CSV-BTAX                   DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  WS-CSV-DTAX                   DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  WS-CSV-CTAX                   DELIMITED BY SIZE
+                  WS-CSV-DELIM                  DELIMITED BY SIZE
+                  WS-CSV-OUTPUT                 DELIMITED BY SIZE
+                INTO CSVREC
+           END-STRING
+           WRITE CSVREC
+           END-WRITE
+           .
+
+      *>  Prices the current call at WS-ACTIVE-RATE, rounding or
+      *>  truncating per WS-ACTIVE-ROUND-MODE (set by the caller from
+      *>  the rate class's *-ROUND-MODE field, itself loaded from
+      *>  RATE-TABLE's RATE-ROUND-MODE column).
+       COMPUTE-PRICE.
+           IF WS-ACTIVE-ROUND-MODE = "R"
+               COMPUTE TEMP-PRICE ROUNDED MODE NEAREST-EVEN
+                        = WS-CALL-UNITS * WS-ACTIVE-RATE
+               END-COMPUTE
+           ELSE
+               COMPUTE TEMP-PRICE = WS-CALL-UNITS * WS-ACTIVE-RATE
+               END-COMPUTE
+           END-IF
+           .
+
+      *>  Simulated twin of COMPUTE-PRICE plus APPLY-DISCOUNT, priced
+      *>  at WS-ACTIVE-SIM-RATE instead of WS-ACTIVE-RATE, so the same
+      *>  call's proposed charge is worked out under the same round
+      *>  mode and the same discount plan as the production charge it
+      *>  is being compared against.  Only called when SIMULATION-MODE.
+       COMPUTE-SIM-PRICE.
+           IF WS-ACTIVE-ROUND-MODE = "R"
+               COMPUTE TEMP-SIM-PRICE ROUNDED MODE NEAREST-EVEN
+                        = WS-CALL-UNITS * WS-ACTIVE-SIM-RATE
+               END-COMPUTE
+           ELSE
+               COMPUTE TEMP-SIM-PRICE =
+                       WS-CALL-UNITS * WS-ACTIVE-SIM-RATE
+               END-COMPUTE
+           END-IF
+           IF WS-ACTIVE-DISC-PCT > ZERO OR WS-ACTIVE-DISC-FLAT > ZERO
+               COMPUTE TEMP-SIM-PRICE ROUNDED MODE NEAREST-EVEN =
+                       TEMP-SIM-PRICE -
+                       (TEMP-SIM-PRICE * WS-ACTIVE-DISC-PCT)
+                                      - WS-ACTIVE-DISC-FLAT
+               END-COMPUTE
+               IF TEMP-SIM-PRICE < ZERO
+                   MOVE ZERO TO TEMP-SIM-PRICE
+               END-IF
+           END-IF
+           .
+
+      *>  Applies the duty tax to the just-priced call, per
+      *>  DTAX-ROUND-MODE.
+       COMPUTE-DTAX.
+           IF WS-EFF-DTAX-ROUND-MODE = "R"
+               COMPUTE TEMP-DTAX ROUNDED MODE NEAREST-EVEN
+                        = TEMP-PRICE * WS-ACTIVE-DTAX-RATE
+               END-COMPUTE
+           ELSE
+               COMPUTE TEMP-DTAX = TEMP-PRICE * WS-ACTIVE-DTAX-RATE
+               END-COMPUTE
+           END-IF
+           .
+
+      *>  Applies the excise tax to the just-priced call, per
+      *>  WS-EFF-BTAX-ROUND-MODE (the rate/tax history in effect on
+      *>  this CDR's own call date -- see SELECT-EFFECTIVE-RATES).
+      *>  WS-ACTIVE-BTAX-RATE/WS-ACTIVE-DTAX-RATE above are set per
+      *>  record by LOOKUP-JURISDICTION-RATE, either to that
+      *>  jurisdiction's rate or to the effective-dated flat
+      *>  WS-EFF-BTAX-RATE/WS-EFF-DTAX-RATE default.
+       COMPUTE-BTAX.
+           IF WS-EFF-BTAX-ROUND-MODE = "R"
+               COMPUTE TEMP-BTAX ROUNDED MODE NEAREST-EVEN
+                        = TEMP-PRICE * WS-ACTIVE-BTAX-RATE
+               END-COMPUTE
+           ELSE
+               COMPUTE TEMP-BTAX = TEMP-PRICE * WS-ACTIVE-BTAX-RATE
+               END-COMPUTE
+           END-IF
+           .
+
+      *>  Rates the wholesale interconnect fee owed to the carrier
+      *>  named on the CDR, off WS-CARRIER-RATE (looked up by
+      *>  LOOKUP-CARRIER-RATE).  Not customer-facing, so it is always
+      *>  truncated rather than rounded, the same as an unrounded
+      *>  BTAX/DTAX would be -- there is no RATE-TABLE row to carry a
+      *>  round-mode flag for it since CARRIERTB is a flat lookup, not
+      *>  a date-effective rate class.
+       COMPUTE-CTAX.
+           COMPUTE TEMP-CTAX = TEMP-PRICE * WS-CARRIER-RATE
+           END-COMPUTE
+           .
+
+      *>  Roaming settlement, same shape as COMPUTE-CTAX above (the
+      *>  retail price times a flat CARRIERTB rate, truncated, not
+      *>  customer-facing) but against the visited carrier's rate
+      *>  instead of the interconnect carrier's.  ZERO on a non-roaming
+      *>  record since LOOKUP-VISITED-CARRIER-RATE never set
+      *>  WS-VISITED-CARRIER-RATE above ZERO for one.
+       COMPUTE-SETTLEMENT.
+           COMPUTE TEMP-SETTLE = TEMP-PRICE * WS-VISITED-CARRIER-RATE
+           END-COMPUTE
+           .
+
+      *>  Flips the sign of this record's charges for a credit/refund
+      *>  CDR, so the ADDs that follow (grand totals, class totals,
+      *>  hourly totals, account summary) subtract instead -- a
+      *>  credit is rated exactly like a bill and then reversed,
+      *>  rather than needing its own parallel subtraction logic.
+       NEGATE-CHARGES.
+           COMPUTE TEMP-PRICE = TEMP-PRICE * -1
+           COMPUTE TEMP-BTAX  = TEMP-BTAX  * -1
+           COMPUTE TEMP-DTAX  = TEMP-DTAX  * -1
+           COMPUTE TEMP-CTAX  = TEMP-CTAX  * -1
+           COMPUTE TEMP-SETTLE = TEMP-SETTLE * -1
+           COMPUTE TEMP-SIM-PRICE = TEMP-SIM-PRICE * -1
+           COMPUTE TEMP-MOU   = TEMP-MOU   * -1
+           .
+
+      *>  Adds the current record's charges into the subtotal bucket
+      *>  for whichever rate class RATE-OUT was just set to.
+       ACCUMULATE-CLASS-TOTALS.
+           EVALUATE RATE-OUT
+               WHEN "PR"
+                   ADD TEMP-PRICE TO PR-PRICE-TOT
+                   ADD TEMP-BTAX  TO PR-BTAX-TOT
+                   ADD TEMP-DTAX  TO PR-DTAX-TOT
+                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO PR-OUTPUT-TOT
+                   ADD TEMP-MOU   TO PR-MOU-TOT
+               WHEN "IN"
+                   ADD TEMP-PRICE TO IN-PRICE-TOT
+                   ADD TEMP-BTAX  TO IN-BTAX-TOT
+                   ADD TEMP-DTAX  TO IN-DTAX-TOT
+                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO IN-OUTPUT-TOT
+                   ADD TEMP-MOU   TO IN-MOU-TOT
+               WHEN "TF"
+                   ADD TEMP-PRICE TO TF-PRICE-TOT
+                   ADD TEMP-BTAX  TO TF-BTAX-TOT
+                   ADD TEMP-DTAX  TO TF-DTAX-TOT
+                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO TF-OUTPUT-TOT
+                   ADD TEMP-MOU   TO TF-MOU-TOT
+               WHEN OTHER
+                   ADD TEMP-PRICE TO LO-PRICE-TOT
+                   ADD TEMP-BTAX  TO LO-BTAX-TOT
+                   ADD TEMP-DTAX  TO LO-DTAX-TOT
+                   ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO LO-OUTPUT-TOT
+                   ADD TEMP-MOU   TO LO-MOU-TOT
+           END-EVALUATE
+           .
+
+      *>  Simulated twin of ACCUMULATE-CLASS-TOTALS above, keeping the
+      *>  proposed-rate price total by the same rate class RATE-OUT was
+      *>  just set to.  Only called when SIMULATION-MODE.
+       ACCUMULATE-SIM-CLASS-TOTALS.
+           EVALUATE RATE-OUT
+               WHEN "PR"
+                   ADD TEMP-SIM-PRICE TO SIM-PR-PRICE-TOT
+               WHEN "IN"
+                   ADD TEMP-SIM-PRICE TO SIM-IN-PRICE-TOT
+               WHEN "TF"
+                   ADD TEMP-SIM-PRICE TO SIM-TF-PRICE-TOT
+               WHEN OTHER
+                   ADD TEMP-SIM-PRICE TO SIM-LO-PRICE-TOT
+           END-EVALUATE
+           .
+
+      *>  Buckets volume and revenue by call-start hour so Network
+      *>  Planning can see peak-hour traffic without a separate job.
+       ACCUMULATE-HOURLY-TOTALS.
+           ADD 1 TO HOUR-CALL-COUNT (WS-CALL-HOUR + 1)
+           ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX
+               TO HOUR-REVENUE-TOT (WS-CALL-HOUR + 1)
+           .
+
+      *>  Summary-by-rate-class report section, written after the
+      *>  grand-totals line so Finance can see the premium-vs-local
+      *>  revenue split without post-processing TELCO.TXT.
+       WRITE-CLASS-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE "  -- Summary by rate class --" TO OUTREC
+           WRITE OUTREC
+           END-WRITE
+           MOVE "Local"         TO CSUM-NAME-OUT
+           MOVE LO-PRICE-TOT    TO CSUM-PRICE-OUT
+           MOVE LO-BTAX-TOT     TO CSUM-BTAX-OUT
+           MOVE LO-DTAX-TOT     TO CSUM-DTAX-OUT
+           MOVE LO-OUTPUT-TOT   TO CSUM-OUTPUT-OUT
+           PERFORM APPLY-CSUM-LOCALE-EDITING
+           WRITE OUTREC FROM CLASS-SUMMARY-LINE
+           END-WRITE
+           MOVE "Premium"       TO CSUM-NAME-OUT
+           MOVE PR-PRICE-TOT    TO CSUM-PRICE-OUT
+           MOVE PR-BTAX-TOT     TO CSUM-BTAX-OUT
+           MOVE PR-DTAX-TOT     TO CSUM-DTAX-OUT
+           MOVE PR-OUTPUT-TOT   TO CSUM-OUTPUT-OUT
+           PERFORM APPLY-CSUM-LOCALE-EDITING
+           WRITE OUTREC FROM CLASS-SUMMARY-LINE
+           END-WRITE
+           MOVE "International" TO CSUM-NAME-OUT
+           MOVE IN-PRICE-TOT    TO CSUM-PRICE-OUT
+           MOVE IN-BTAX-TOT     TO CSUM-BTAX-OUT
+           MOVE IN-DTAX-TOT     TO CSUM-DTAX-OUT
+           MOVE IN-OUTPUT-TOT   TO CSUM-OUTPUT-OUT
+           PERFORM APPLY-CSUM-LOCALE-EDITING
+           WRITE OUTREC FROM CLASS-SUMMARY-LINE
+           END-WRITE
+           MOVE "Toll-Free"     TO CSUM-NAME-OUT
+           MOVE TF-PRICE-TOT    TO CSUM-PRICE-OUT
+           MOVE TF-BTAX-TOT     TO CSUM-BTAX-OUT
+           MOVE TF-DTAX-TOT     TO CSUM-DTAX-OUT
+           MOVE TF-OUTPUT-TOT   TO CSUM-OUTPUT-OUT
+           PERFORM APPLY-CSUM-LOCALE-EDITING
+           WRITE OUTREC FROM CLASS-SUMMARY-LINE
+           END-WRITE
+           .
+
+      *>  What-if rate simulation report -- current (live RATE-TABLE)
+      *>  price against proposed (SIMRATE) price, by rate class, with
+      *>  the difference in the last column so Finance can see the
+      *>  net revenue impact of the candidate table at a glance.  Only
+      *>  called when SIMULATION-MODE.
+       WRITE-SIMULATION-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE "  -- What-if rate simulation: current vs. proposed --"
+             TO OUTREC
+           WRITE OUTREC
+           END-WRITE
+           MOVE "Local"         TO SIMSUM-NAME-OUT
+           MOVE LO-PRICE-TOT    TO SIMSUM-CURR-OUT
+           MOVE SIM-LO-PRICE-TOT TO SIMSUM-PROP-OUT
+           COMPUTE SIMSUM-DELTA-OUT = SIM-LO-PRICE-TOT - LO-PRICE-TOT
+           WRITE OUTREC FROM SIM-COMPARE-LINE
+           END-WRITE
+           MOVE "Premium"       TO SIMSUM-NAME-OUT
+           MOVE PR-PRICE-TOT    TO SIMSUM-CURR-OUT
+           MOVE SIM-PR-PRICE-TOT TO SIMSUM-PROP-OUT
+           COMPUTE SIMSUM-DELTA-OUT = SIM-PR-PRICE-TOT - PR-PRICE-TOT
+           WRITE OUTREC FROM SIM-COMPARE-LINE
+           END-WRITE
+           MOVE "International" TO SIMSUM-NAME-OUT
+           MOVE IN-PRICE-TOT    TO SIMSUM-CURR-OUT
+           MOVE SIM-IN-PRICE-TOT TO SIMSUM-PROP-OUT
+           COMPUTE SIMSUM-DELTA-OUT = SIM-IN-PRICE-TOT - IN-PRICE-TOT
+           WRITE OUTREC FROM SIM-COMPARE-LINE
+           END-WRITE
+           MOVE "Toll-Free"     TO SIMSUM-NAME-OUT
+           MOVE TF-PRICE-TOT    TO SIMSUM-CURR-OUT
+           MOVE SIM-TF-PRICE-TOT TO SIMSUM-PROP-OUT
+           COMPUTE SIMSUM-DELTA-OUT = SIM-TF-PRICE-TOT - TF-PRICE-TOT
+           WRITE OUTREC FROM SIM-COMPARE-LINE
+           END-WRITE
+           .
+
+      *>  Raw usage (minutes/units) by rate class, kept as its own
+      *>  report section rather than a column on the dollar summary
+      *>  above so usage-volume trends read independent of whatever
+      *>  the current rate/tax literals happen to be.
+       WRITE-MOU-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE "  -- Minutes of use (MOU) by rate class --" TO OUTREC
+           WRITE OUTREC
+           END-WRITE
+           MOVE "Local"         TO MSUM-NAME-OUT
+           MOVE LO-MOU-TOT      TO MSUM-MOU-OUT
+           WRITE OUTREC FROM MOU-SUMMARY-LINE
+           END-WRITE
+           MOVE "Premium"       TO MSUM-NAME-OUT
+           MOVE PR-MOU-TOT      TO MSUM-MOU-OUT
+           WRITE OUTREC FROM MOU-SUMMARY-LINE
+           END-WRITE
+           MOVE "International" TO MSUM-NAME-OUT
+           MOVE IN-MOU-TOT      TO MSUM-MOU-OUT
+           WRITE OUTREC FROM MOU-SUMMARY-LINE
+           END-WRITE
+           MOVE "Toll-Free"     TO MSUM-NAME-OUT
+           MOVE TF-MOU-TOT      TO MSUM-MOU-OUT
+           WRITE OUTREC FROM MOU-SUMMARY-LINE
+           END-WRITE
+           MOVE "Total"         TO MSUM-NAME-OUT
+           MOVE MOU-TOT         TO MSUM-MOU-OUT
+           WRITE OUTREC FROM MOU-SUMMARY-LINE
+           END-WRITE
+           .
+
+      *>  Finds this record's jurisdiction's slot in JURIS-TOTALS,
+      *>  claiming the first blank slot for a code seen for the first
+      *>  time.  Leaves WS-JURIS-SLOT ZERO if the code is blank or the
+      *>  table is already full of other jurisdictions.
+       FIND-JURIS-SLOT.
+           MOVE ZERO TO WS-JURIS-SLOT
+           IF WS-JURIS-CODE NOT = SPACES
+               PERFORM VARYING JT-IDX FROM 1 BY 1
+                       UNTIL JT-IDX > 20
+                       OR JT-CODE (JT-IDX) = WS-JURIS-CODE
+                       OR JT-CODE (JT-IDX) = SPACES
+                   CONTINUE
+               END-PERFORM
+               IF JT-IDX <= 20
+                   MOVE WS-JURIS-CODE TO JT-CODE (JT-IDX)
+                   MOVE JT-IDX        TO WS-JURIS-SLOT
+               END-IF
+           END-IF
+           .
+
+      *>  Adds this record's Btax/Dtax into its jurisdiction's bucket
+      *>  for the end-of-job jurisdiction summary below.
+       ACCUMULATE-JURISDICTION-TOTALS.
+           PERFORM FIND-JURIS-SLOT
+           IF WS-JURIS-SLOT > ZERO
+               ADD TEMP-BTAX TO JT-BTAX-TOT (WS-JURIS-SLOT)
+               ADD TEMP-DTAX TO JT-DTAX-TOT (WS-JURIS-SLOT)
+           END-IF
+           .
+
+      *>  Per-jurisdiction Btax/Dtax breakdown, so quarterly excise
+      *>  tax returns can be filed correctly in more than one taxing
+      *>  jurisdiction from this report alone.  Records with a blank
+      *>  or untracked jurisdiction code are still in the grand
+      *>  BTAX-TOT/DTAX-TOT above, they just have no line here.
+       WRITE-JURISDICTION-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE "  -- Btax/Dtax by tax jurisdiction --" TO OUTREC
+           WRITE OUTREC
+           END-WRITE
+           PERFORM VARYING JT-IDX FROM 1 BY 1 UNTIL JT-IDX > 20
+               IF JT-CODE (JT-IDX) NOT = SPACES
+                   MOVE JT-CODE (JT-IDX)     TO JSUM-CODE-OUT
+                   MOVE JT-BTAX-TOT (JT-IDX) TO JSUM-BTAX-OUT
+                   MOVE JT-DTAX-TOT (JT-IDX) TO JSUM-DTAX-OUT
+                   WRITE OUTREC FROM JURIS-SUMMARY-LINE
+                   END-WRITE
+               END-IF
+           END-PERFORM
+           .
+
+      *>  Finds this record's carrier's slot in CARRIER-TOTALS,
+      *>  claiming the first blank slot for a code seen for the first
+      *>  time.  Leaves WS-CARRIER-SLOT ZERO if the code is blank or
+      *>  the table is already full of other carriers.
+       FIND-CARRIER-SLOT.
+           MOVE ZERO TO WS-CARRIER-SLOT
+           IF WS-CARRIER-CODE NOT = SPACES
+               PERFORM VARYING CR-IDX FROM 1 BY 1
+                       UNTIL CR-IDX > 20
+                       OR CR-CODE (CR-IDX) = WS-CARRIER-CODE
+                       OR CR-CODE (CR-IDX) = SPACES
+                   CONTINUE
+               END-PERFORM
+               IF CR-IDX <= 20
+                   MOVE WS-CARRIER-CODE TO CR-CODE (CR-IDX)
+                   MOVE CR-IDX           TO WS-CARRIER-SLOT
+               END-IF
+           END-IF
+           .
+
+      *>  Same first-seen-claims-a-slot search as FIND-CARRIER-SLOT
+      *>  above, against the visited carrier code, so a carrier already
+      *>  holding an interconnect row from CDR-CARRIER-CODE gets its
+      *>  roaming settlement folded into that same row.
+       FIND-VISITED-CARRIER-SLOT.
+           MOVE ZERO TO WS-VISITED-CARRIER-SLOT
+           IF WS-VISITED-CARRIER-CODE NOT = SPACES
+               PERFORM VARYING CR-IDX FROM 1 BY 1
+                       UNTIL CR-IDX > 20
+                       OR CR-CODE (CR-IDX) = WS-VISITED-CARRIER-CODE
+                       OR CR-CODE (CR-IDX) = SPACES
+                   CONTINUE
+               END-PERFORM
+               IF CR-IDX <= 20
+                   MOVE WS-VISITED-CARRIER-CODE TO CR-CODE (CR-IDX)
+                   MOVE CR-IDX                   TO
+                                             WS-VISITED-CARRIER-SLOT
+               END-IF
+           END-IF
+           .
+
+      *>  Adds this record's Ctax into its carrier's bucket, and
+      *>  counts it toward that carrier's least-cost-routing total
+      *>  when a cheaper carrier was on file for it, for the end-of-
+      *>  job carrier summary below.
+       ACCUMULATE-CARRIER-TOTALS.
+           PERFORM FIND-CARRIER-SLOT
+           IF WS-CARRIER-SLOT > ZERO
+               ADD TEMP-CTAX TO CR-CTAX-TOT (WS-CARRIER-SLOT)
+               IF LCR-CHEAPER-AVAILABLE
+                   ADD 1 TO CR-LCR-COUNT (WS-CARRIER-SLOT)
+               END-IF
+           END-IF
+           IF CDR-ROAMING
+               PERFORM FIND-VISITED-CARRIER-SLOT
+               IF WS-VISITED-CARRIER-SLOT > ZERO
+                   ADD TEMP-SETTLE
+                     TO CR-SETTLE-TOT (WS-VISITED-CARRIER-SLOT)
+               END-IF
+               ADD TEMP-SETTLE TO SETTLE-TOT
+           END-IF
+           .
+
+      *>  Per-carrier interconnect cost and least-cost-routing
+      *>  breakdown, so the network team can see which carriers cost
+      *>  more than the cheapest one on CARRIERTB without re-deriving
+      *>  it from TELCO.CSV in a separate tool.  Records with a blank
+      *>  or untracked carrier code are still in the grand CTAX-TOT
+      *>  above, they just have no line here.
+       WRITE-CARRIER-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE "  -- Interconnect cost and least-cost-routing by "
+              & "carrier --" TO OUTREC
+           WRITE OUTREC
+           END-WRITE
+           PERFORM VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 20
+               IF CR-CODE (CR-IDX) NOT = SPACES
+                   MOVE CR-CODE (CR-IDX)      TO CRSUM-CODE-OUT
+                   MOVE CR-CTAX-TOT (CR-IDX)  TO CRSUM-CTAX-OUT
+                   MOVE CR-LCR-COUNT (CR-IDX) TO CRSUM-LCR-OUT
+                   WRITE OUTREC FROM CARRIER-SUMMARY-LINE
+                   END-WRITE
+                   IF CR-SETTLE-TOT (CR-IDX) NOT = ZERO
+                       MOVE CR-CODE (CR-IDX)       TO CRSTL-CODE-OUT
+                       MOVE CR-SETTLE-TOT (CR-IDX) TO CRSTL-SETTLE-OUT
+                       WRITE OUTREC FROM CARRIER-SETTLE-LINE
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+      *>  Call-volume-by-hour report section, written after the
+      *>  rate-class summary.  Hours with no traffic still print a
+      *>  zero row so a flat report always covers all 24 hours.
+       WRITE-HOURLY-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE "  -- Call volume by hour of day --" TO OUTREC
+           WRITE OUTREC
+           END-WRITE
+           PERFORM VARYING HR-IDX FROM 1 BY 1 UNTIL HR-IDX > 24
+               COMPUTE HSUM-HOUR-OUT = HR-IDX - 1
+               MOVE HOUR-CALL-COUNT (HR-IDX)  TO HSUM-COUNT-OUT
+               MOVE HOUR-REVENUE-TOT (HR-IDX) TO HSUM-REVENUE-OUT
+               PERFORM APPLY-HOURLY-LOCALE-EDITING
+               WRITE OUTREC FROM HOURLY-SUMMARY-LINE
+               END-WRITE
+           END-PERFORM
+           .
+
+      *>  Closing line for EXCEPTIONS.TXT's companion summary on
+      *>  TELCO.TXT, so "how many records got rejected this run"
+      *>  doesn't require opening a second file.
+       WRITE-EXCEPTION-SUMMARY.
+           MOVE SPACES TO OUTREC
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-OUT
+           MOVE WS-DUP-COUNT    TO WS-DUP-COUNT-OUT
+           STRING "  Exceptions written: "    DELIMITED BY SIZE
+                  WS-REJECT-COUNT-OUT          DELIMITED BY SIZE
+                  "  (duplicates: "            DELIMITED BY SIZE
+                  WS-DUP-COUNT-OUT             DELIMITED BY SIZE
+                  ")"                          DELIMITED BY SIZE
+                INTO OUTREC
+           END-STRING
+           WRITE OUTREC
+           END-WRITE
+           .
+
+       APPLY-HOURLY-LOCALE-EDITING.
+           IF WS-MON-DECPT NOT = "." OR WS-MON-THOUSEP NOT = ","
+               INSPECT HSUM-REVENUE-OUT REPLACING ALL "." BY "~"
+                                       ALL "," BY WS-MON-THOUSEP
+               INSPECT HSUM-REVENUE-OUT
+                       REPLACING ALL "~" BY WS-MON-DECPT
+           END-IF
+           .
+
+      *>  Restart support: if TELCO_RESTART is "Y" in the environment,
+      *>  reload the accumulators from the last checkpoint and skip
+      *>  INFILE forward past the records that checkpoint already
+      *>  covered, so a re-run after an abend resumes instead of
+      *>  reprocessing the whole file.
+       CHECK-RESTART.
+           ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "TELCO_RESTART"
+           END-ACCEPT
+           IF RESTART-REQUESTED
+               OPEN INPUT CKPTFILE
+               IF CKPT-STATUS = "00"
+                   READ CKPTFILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKPT-READ-COUNT TO WS-SKIP-COUNT
+                           MOVE CKPT-PRICE-TOT  TO PRICE-TOT
+                           MOVE CKPT-BTAX-TOT   TO BTAX-TOT
+                           MOVE CKPT-DTAX-TOT   TO DTAX-TOT
+                           MOVE CKPT-OUTPUT-TOT TO OUTPUT-TOT
+                   END-READ
+                   CLOSE CKPTFILE
+                   PERFORM SKIP-TO-CHECKPOINT
+               END-IF
+           END-IF
+           .
+
+      *>  Mirrors PROCESS-CURRENT-INFILE's own EVALUATE TRUE record-
+      *>  type dispatch rather than skipping WS-SKIP-COUNT physical
+      *>  READs 1:1, since a block extract mixes trunk/health/header/
+      *>  trailer records in with the details CKPT-READ-COUNT actually
+      *>  counts -- skipping by raw READs would stop short of (or past)
+      *>  the true checkpoint position and would leave WS-TRUNK-COUNT/
+      *>  WS-HEALTH-COUNT/HDR-PRESENT/TRL-PRESENT unrestored for the
+      *>  records skipped over.
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-READ-COUNT >= WS-SKIP-COUNT
+               MOVE SPACES TO CDR-IN
+               PERFORM READ-NEXT-CDR-RECORD
+               IF WS-INFILE-AT-END
+                   EXIT PERFORM
+               END-IF
+               EVALUATE TRUE
+                   WHEN REC-TYPE-TRUNK
+                       ADD 1 TO WS-TRUNK-COUNT
+                   WHEN REC-TYPE-HEALTH
+                       ADD 1 TO WS-HEALTH-COUNT
+                   WHEN REC-TYPE-HEADER
+                       PERFORM VALIDATE-FILE-HEADER
+                   WHEN REC-TYPE-TRAILER
+                       PERFORM VALIDATE-FILE-TRAILER
+                   WHEN OTHER
+                       ADD 1 TO WS-READ-COUNT
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-READ-COUNT, WS-CKPT-INTERVAL) = 0
+               MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+               MOVE PRICE-TOT     TO CKPT-PRICE-TOT
+               MOVE BTAX-TOT      TO CKPT-BTAX-TOT
+               MOVE DTAX-TOT      TO CKPT-DTAX-TOT
+               MOVE OUTPUT-TOT    TO CKPT-OUTPUT-TOT
+               OPEN OUTPUT CKPTFILE
+               WRITE CKPT-REC
+               END-WRITE
+               CLOSE CKPTFILE
+           END-IF
+           .
+
+      *>  Reads this run's currency punctuation from the process
+      *>  locale (LC_MONETARY, set by ops in the batch wrapper before
+      *>  invoking telco5) instead of assuming US "1,234.56".
+       SET-LOCALE-SEPARATORS.
+           MOVE FUNCTION MONETARY-DECIMAL-POINT      TO WS-MON-DECPT
+           MOVE FUNCTION MONETARY-THOUSANDS-SEPARATOR TO WS-MON-THOUSEP
+           .
+
+      *>  Re-punctuates an already-edited PIC Z,ZZZ,ZZ9.99 money field
+      *>  from the US "," / "." convention to whatever separators
+      *>  SET-LOCALE-SEPARATORS captured for this run.  The "~"
+      *>  placeholder avoids clobbering the decimal point while the
+      *>  thousands separator is still being swapped in.
+       APPLY-LOCALE-EDITING.
+           IF WS-MON-DECPT NOT = "." OR WS-MON-THOUSEP NOT = ","
+               INSPECT PRICE-OUT  REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT PRICE-OUT  REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT BTAX-OUT   REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT BTAX-OUT   REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT DTAX-OUT   REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT DTAX-OUT   REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT CTAX-OUT   REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT CTAX-OUT   REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT OUTPUT-OUT REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT OUTPUT-OUT REPLACING ALL "~" BY WS-MON-DECPT
+           END-IF
+           .
+
+       APPLY-CSUM-LOCALE-EDITING.
+           IF WS-MON-DECPT NOT = "." OR WS-MON-THOUSEP NOT = ","
+               INSPECT CSUM-PRICE-OUT  REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT CSUM-PRICE-OUT  REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT CSUM-BTAX-OUT   REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT CSUM-BTAX-OUT   REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT CSUM-DTAX-OUT   REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT CSUM-DTAX-OUT   REPLACING ALL "~" BY WS-MON-DECPT
+               INSPECT CSUM-OUTPUT-OUT REPLACING ALL "." BY "~"
+                                           ALL "," BY WS-MON-THOUSEP
+               INSPECT CSUM-OUTPUT-OUT REPLACING ALL "~" BY WS-MON-DECPT
+           END-IF
+           .
+
+      *>  Repoints INFILE at whatever CDR extract TELCO_INFILE names
+      *>  in the environment, so a new day's feed is a shell/JCL
+      *>  change instead of a recompile.  Leaves the compiled-in
+      *>  expon180.1e6 default untouched when the variable is unset,
+      *>  so existing job setups keep working exactly as before.
+      *>  Only does anything when entered via TELCO5-CALL-ENTRY --
+      *>  standalone runs have WS-CALLED-VIA-LINK still at its default
+      *>  "N" and fall through untouched.  Spaces on a given LK-
+      *>  parameter leaves that setting to whatever SET-INPUT-FILENAME/
+      *>  BUILD-OUTPUT-FILENAME/READ-RUN-PARAMETERS would otherwise
+      *>  have picked, so a scheduler only needs to pass the
+      *>  parameters it actually wants to pin down.
+       APPLY-LINKAGE-OVERRIDES.
+           IF CALLED-VIA-LINK
+               IF LK-INFILE-NAME NOT = SPACES
+                   MOVE LK-INFILE-NAME TO WS-INFILE-NAME
+                   SET INFILE-PINNED TO TRUE
+               END-IF
+               IF LK-OUTFILE-NAME NOT = SPACES
+                   MOVE LK-OUTFILE-NAME TO WS-OUTFILE-NAME
+               END-IF
+               IF LK-SKIP-CALC = "Y" OR LK-SKIP-CALC = "N"
+                   MOVE LK-SKIP-CALC TO DO-CALC
+                   SET PARM-SUPPLIED TO TRUE
+               END-IF
+           END-IF
+           .
+
+       SET-INPUT-FILENAME.
+           IF NOT INFILE-PINNED
+               MOVE SPACES TO WS-ENV-INFILE
+               ACCEPT WS-ENV-INFILE FROM ENVIRONMENT "TELCO_INFILE"
+               END-ACCEPT
+               IF WS-ENV-INFILE NOT = SPACES
+                   MOVE WS-ENV-INFILE TO WS-INFILE-NAME
+               END-IF
+           END-IF
+           .
+
+      *>  Repoints BATCHLIST at whatever list TELCO_BATCHLIST names in
+      *>  the environment, same pattern as SET-INPUT-FILENAME above.
+       SET-BATCHLIST-FILENAME.
+           MOVE SPACES TO WS-ENV-BATCHLIST
+           ACCEPT WS-ENV-BATCHLIST FROM ENVIRONMENT "TELCO_BATCHLIST"
+           END-ACCEPT
+           IF WS-ENV-BATCHLIST NOT = SPACES
+               MOVE WS-ENV-BATCHLIST TO WS-BATCHLIST-NAME
+           END-IF
+           .
+
+      *>  Repoints WS-HIGH-VALUE-THRESHOLD at whatever dollar amount
+      *>  TELCO_HIGH_VALUE_THRESHOLD names in the environment, same
+      *>  ACCEPT FROM ENVIRONMENT pattern as SET-INPUT-FILENAME above,
+      *>  except the value is numeric so it goes through FUNCTION
+      *>  NUMVAL instead of a straight MOVE.
+       SET-HIGH-VALUE-THRESHOLD.
+           MOVE SPACES TO WS-ENV-HV-THRESHOLD
+           ACCEPT WS-ENV-HV-THRESHOLD
+               FROM ENVIRONMENT "TELCO_HIGH_VALUE_THRESHOLD"
+           END-ACCEPT
+           IF WS-ENV-HV-THRESHOLD NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-ENV-HV-THRESHOLD)
+                 TO WS-HIGH-VALUE-THRESHOLD
+           END-IF
+           .
+
+      *>  Repoints WS-FRAUD-MULTIPLIER at whatever TELCO_FRAUD_
+      *>  MULTIPLIER names in the environment, same ACCEPT FROM
+      *>  ENVIRONMENT/FUNCTION NUMVAL pattern as SET-HIGH-VALUE-
+      *>  THRESHOLD above.
+       SET-FRAUD-MULTIPLIER.
+           MOVE SPACES TO WS-ENV-FRAUD-MULT
+           ACCEPT WS-ENV-FRAUD-MULT
+               FROM ENVIRONMENT "TELCO_FRAUD_MULTIPLIER"
+           END-ACCEPT
+           IF WS-ENV-FRAUD-MULT NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-ENV-FRAUD-MULT)
+                 TO WS-FRAUD-MULTIPLIER
+           END-IF
+           .
+
+      *>  Turns on what-if rate simulation for this run when
+      *>  TELCO_SIMULATE=Y is set in the environment.  MAINLINE opens
+      *>  SIMRATE right after this and turns simulation back off if
+      *>  the candidate table isn't there, so this paragraph only ever
+      *>  reads the operator's intent, not whether it can be honored.
+       SET-SIMULATION-MODE.
+           MOVE SPACE TO WS-ENV-SIMULATE
+           ACCEPT WS-ENV-SIMULATE FROM ENVIRONMENT "TELCO_SIMULATE"
+           END-ACCEPT
+           .
+
+      *>  Upstream feed-complete pre-flight check.  Off unless
+      *>  TELCO_REQUIRE_FEED_READY=Y is set in the environment, in
+      *>  which case this looks for a sentinel file named after
+      *>  whatever WS-INFILE-NAME currently resolves to (the extract
+      *>  about to be opened, whether this is the initial file or the
+      *>  next one off BATCHLIST) with ".RDY" appended -- the marker an
+      *>  upstream transfer job drops only after the extract it
+      *>  produced is completely written.  No sentinel means the
+      *>  scheduler fired before the feed finished, so WS-FEED-NOT-READY
+      *>  is set and left for the caller to act on -- what "act on"
+      *>  means differs by call site (see WS-FEED-NOT-READY above), so
+      *>  this paragraph itself does not decide how the run ends.
+       CHECK-FEED-READY.
+           MOVE "N" TO WS-FEED-NOT-READY
+           MOVE SPACE TO WS-ENV-FEED-CHECK
+           ACCEPT WS-ENV-FEED-CHECK FROM ENVIRONMENT
+               "TELCO_REQUIRE_FEED_READY"
+           END-ACCEPT
+           IF FEED-CHECK-REQUIRED
+               MOVE SPACES TO WS-FEED-SENTINEL-NAME
+               STRING FUNCTION TRIM (WS-INFILE-NAME) DELIMITED BY SIZE
+                      ".RDY"                         DELIMITED BY SIZE
+                 INTO WS-FEED-SENTINEL-NAME
+               END-STRING
+               OPEN INPUT FEEDRDY
+               IF FEED-STATUS = "00"
+                   CLOSE FEEDRDY
+               ELSE
+                   DISPLAY "*** UPSTREAM FEED NOT CONFIRMED -- "
+                           FUNCTION TRIM (WS-FEED-SENTINEL-NAME)
+                           " NOT FOUND ***"
+                       UPON CONSOLE
+                   END-DISPLAY
+                   SET FEED-NOT-READY TO TRUE
+               END-IF
+           END-IF
+           .
+
+      *>  If BATCHLIST opens, this run is a multi-file batch -- the
+      *>  first name on it replaces WS-INFILE-NAME (set above by
+      *>  SET-INPUT-FILENAME) as what actually gets opened.  If it
+      *>  does not open, this run stays single-file.
+       OPEN-BATCHLIST-IF-PRESENT.
+           OPEN INPUT BATCHLIST
+           IF BATCHLIST-STATUS = "00"
+               SET BATCH-MODE TO TRUE
+               PERFORM READ-NEXT-BATCH-FILE
+           END-IF
+           .
+
+      *>  Pulls the next source file name off BATCHLIST into
+      *>  WS-INFILE-NAME.  Blank lines are skipped since a stray
+      *>  blank line in an operator-maintained list shouldn't be
+      *>  handed to OPEN as a file name.
+       READ-NEXT-BATCH-FILE.
+           MOVE "N" TO WS-BATCH-AT-END
+           PERFORM UNTIL 0 = 1
+               READ BATCHLIST
+                   AT END
+                       SET BATCH-AT-END TO TRUE
+                       EXIT PERFORM
+                   NOT AT END
+                       IF BATCH-FILE-NAME NOT = SPACES
+                           MOVE BATCH-FILE-NAME TO WS-INFILE-NAME
+                           ADD 1 TO WS-BATCH-FILE-COUNT
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+      *>  Zeroes the per-source subtotal ahead of the next file in
+      *>  BATCHLIST -- the grand *-TOT accumulators are untouched.
+       RESET-SOURCE-TOTALS.
+           MOVE ZERO TO SRC-PRICE-TOT SRC-BTAX-TOT SRC-DTAX-TOT
+                        SRC-OUTPUT-TOT SRC-READ-COUNT
+           MOVE "N" TO WS-HDR-PRESENT WS-TRL-PRESENT
+           MOVE ZERO TO WS-HDR-EXPECTED-COUNT
+           .
+
+      *>  Rolls this record's charges into the current source file's
+      *>  subtotal.  Harmless outside batch mode -- SRC-*-TOT just
+      *>  accumulates the whole (single) file's totals and is never
+      *>  printed since WRITE-SOURCE-SUBTOTAL is only PERFORMed when
+      *>  BATCH-MODE.
+       ACCUMULATE-SOURCE-TOTALS.
+           ADD 1         TO SRC-READ-COUNT
+           ADD TEMP-PRICE  TO SRC-PRICE-TOT
+           ADD TEMP-BTAX   TO SRC-BTAX-TOT
+           ADD TEMP-DTAX   TO SRC-DTAX-TOT
+           ADD TEMP-PRICE TEMP-BTAX TEMP-DTAX TO SRC-OUTPUT-TOT
+           .
+
+      *>  Per-source-file subtotal break, written right after that
+      *>  file's last record so a combined batch report still shows
+      *>  what each input file contributed, not just the grand total.
+       WRITE-SOURCE-SUBTOTAL.
+           MOVE SPACES TO OUTREC
+           STRING "  -- Subtotal for source file: "
+                       DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-INFILE-NAME) DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  SRC-READ-COUNT DELIMITED BY SIZE
+                  " recs) --" DELIMITED BY SIZE
+                INTO OUTREC
+           END-STRING
+           WRITE OUTREC
+           END-WRITE
+           MOVE WS-INFILE-NAME  TO SRCSUM-NAME-OUT
+           MOVE SRC-PRICE-TOT   TO SRCSUM-PRICE-OUT
+           MOVE SRC-BTAX-TOT    TO SRCSUM-BTAX-OUT
+           MOVE SRC-DTAX-TOT    TO SRCSUM-DTAX-OUT
+           MOVE SRC-OUTPUT-TOT  TO SRCSUM-OUTPUT-OUT
+           WRITE OUTREC FROM SOURCE-SUMMARY-LINE
+           END-WRITE
+           .
+
+      *>  Builds a report file name that is unique per run, so two
+      *>  executions on the same day never clobber each other's
+      *>  report.  An operator-supplied run-id (TELCO_RUN_ID in the
+      *>  environment) wins when present; otherwise we fall back to
+      *>  a date/time stamp taken from FUNCTION CURRENT-DATE.
+      *>  Skipped entirely when APPLY-LINKAGE-OVERRIDES has already
+      *>  pinned WS-OUTFILE-NAME to a CALLer-supplied LK-OUTFILE-NAME
+      *>  -- an explicit name from an orchestrating scheduler program
+      *>  wins over this run's own date-stamped default.
+       BUILD-OUTPUT-FILENAME.
+           IF WS-OUTFILE-NAME = SPACES
+               ACCEPT WS-RUN-ID FROM ENVIRONMENT "TELCO_RUN_ID"
+               END-ACCEPT
+               IF WS-RUN-ID = SPACES
+                   MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+                   STRING "TELCO."            DELIMITED BY SIZE
+                          WS-TIMESTAMP (1:8)   DELIMITED BY SIZE
+                          "."                  DELIMITED BY SIZE
+                          WS-TIMESTAMP (9:6)   DELIMITED BY SIZE
+                          ".TXT"               DELIMITED BY SIZE
+                          INTO WS-OUTFILE-NAME
+                   END-STRING
+               ELSE
+                   STRING "TELCO."                  DELIMITED BY SIZE
+                          FUNCTION TRIM (WS-RUN-ID)  DELIMITED BY SIZE
+                          ".TXT"                     DELIMITED BY SIZE
+                          INTO WS-OUTFILE-NAME
+                   END-STRING
+               END-IF
+           END-IF
+           .
+
+      *>  Captures an in-band file header's expected record count for
+      *>  the file currently on INFILE -- skipped entirely, like a
+      *>  trunk/health record, rather than rated.  Source system id
+      *>  and file date are accepted but not currently cross-checked
+      *>  against anything; they are captured here (not dropped) so a
+      *>  later enhancement can validate against them without another
+      *>  copybook change.
+       VALIDATE-FILE-HEADER.
+           SET HDR-PRESENT TO TRUE
+           MOVE HDR-EXPECTED-COUNT TO WS-HDR-EXPECTED-COUNT
+           .
+
+      *>  Validates an in-band file trailer's actual-record-count
+      *>  against what telco5 actually read for this source file
+      *>  (SRC-READ-COUNT, reset per file by RESET-SOURCE-TOTALS) and,
+      *>  if a header was also seen, against the header's expected
+      *>  count too.  A mismatch is flagged to SYSOUT and RETURN-CODE
+      *>  set non-zero, the same "abort via RETURN-CODE, finish the
+      *>  report" convention RECONCILE-CONTROL-TOTALS below uses for
+      *>  the separate TELCO.CTL control file.
+       VALIDATE-FILE-TRAILER.
+           SET TRL-PRESENT TO TRUE
+           IF TRL-ACTUAL-COUNT NOT = SRC-READ-COUNT
+               DISPLAY "*** TRAILER RECORD COUNT MISMATCH: trailer "
+                       "claims " TRL-ACTUAL-COUNT " actual records "
+                       "read " SRC-READ-COUNT UPON SYSOUT
+               END-DISPLAY
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF HDR-PRESENT AND WS-HDR-EXPECTED-COUNT NOT = SRC-READ-COUNT
+               DISPLAY "*** HEADER RECORD COUNT MISMATCH: header "
+                       "expected " WS-HDR-EXPECTED-COUNT
+                       " actual records read " SRC-READ-COUNT
+                       UPON SYSOUT
+               END-DISPLAY
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+      *>  Optional TELCO.CTL control file: one record giving the
+      *>  record count and dollar total the upstream feed claims to
+      *>  contain.  Absence of the file is not an error -- it just
+      *>  means this run has nothing to reconcile against.
+       READ-CONTROL-TOTALS.
+           OPEN INPUT CTLFILE
+           IF CTL-STATUS = "00"
+               READ CTLFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       SET HAVE-CONTROLS TO TRUE
+               END-READ
+               CLOSE CTLFILE
+           END-IF
+           .
+
+      *>  Loads last run's MTD/YTD buckets from TELCO.MTD.  If the
+      *>  stored period doesn't match the current calendar month (or
+      *>  year), that bucket is a prior period's carryover and is
+      *>  reset to ZERO here rather than being added to -- a new
+      *>  month/year starts its running total from scratch.  A
+      *>  missing file (first run ever) leaves everything at ZERO,
+      *>  same as a fresh month.
+       READ-ROLLING-TOTALS.
+           MOVE FUNCTION CURRENT-DATE (1:6) TO WS-CUR-MONTH
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-CUR-YEAR
+           OPEN INPUT MTDYTD
+           IF MTDYTD-STATUS = "00"
+               READ MTDYTD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF MTD-PERIOD = WS-CUR-MONTH
+                           MOVE MTD-PRICE-TOT  TO WS-MTD-PRICE-TOT
+                           MOVE MTD-BTAX-TOT   TO WS-MTD-BTAX-TOT
+                           MOVE MTD-DTAX-TOT   TO WS-MTD-DTAX-TOT
+                           MOVE MTD-OUTPUT-TOT TO WS-MTD-OUTPUT-TOT
+                       END-IF
+                       IF YTD-PERIOD = WS-CUR-YEAR
+                           MOVE YTD-PRICE-TOT  TO WS-YTD-PRICE-TOT
+                           MOVE YTD-BTAX-TOT   TO WS-YTD-BTAX-TOT
+                           MOVE YTD-DTAX-TOT   TO WS-YTD-DTAX-TOT
+                           MOVE YTD-OUTPUT-TOT TO WS-YTD-OUTPUT-TOT
+                       END-IF
+               END-READ
+               CLOSE MTDYTD
+           END-IF
+           .
+
+      *>  Adds this run's grand totals into the MTD/YTD buckets and
+      *>  rewrites TELCO.MTD -- the whole file is a single record, so
+      *>  this is a plain overwrite rather than a REWRITE-in-place.
+      *>  Only called when TOTALS-SANE, so a run that failed its
+      *>  end-of-job sanity check never pollutes the running totals.
+       WRITE-ROLLING-TOTALS.
+           ADD PRICE-TOT  TO WS-MTD-PRICE-TOT  WS-YTD-PRICE-TOT
+           END-ADD
+           ADD BTAX-TOT   TO WS-MTD-BTAX-TOT   WS-YTD-BTAX-TOT
+           END-ADD
+           ADD DTAX-TOT   TO WS-MTD-DTAX-TOT   WS-YTD-DTAX-TOT
+           END-ADD
+           ADD OUTPUT-TOT TO WS-MTD-OUTPUT-TOT WS-YTD-OUTPUT-TOT
+           END-ADD
+           OPEN OUTPUT MTDYTD
+           MOVE WS-CUR-MONTH      TO MTD-PERIOD
+           MOVE WS-MTD-PRICE-TOT  TO MTD-PRICE-TOT
+           MOVE WS-MTD-BTAX-TOT   TO MTD-BTAX-TOT
+           MOVE WS-MTD-DTAX-TOT   TO MTD-DTAX-TOT
+           MOVE WS-MTD-OUTPUT-TOT TO MTD-OUTPUT-TOT
+           MOVE WS-CUR-YEAR       TO YTD-PERIOD
+           MOVE WS-YTD-PRICE-TOT  TO YTD-PRICE-TOT
+           MOVE WS-YTD-BTAX-TOT   TO YTD-BTAX-TOT
+           MOVE WS-YTD-DTAX-TOT   TO YTD-DTAX-TOT
+           MOVE WS-YTD-OUTPUT-TOT TO YTD-OUTPUT-TOT
+           WRITE MTD-YTD-REC
+           END-WRITE
+           CLOSE MTDYTD
+           .
+
+      *>  Works out elapsed wall-clock time and records/sec from
+      *>  START-TIME/END-TIME for the THROUGHPUT footer line, so
+      *>  benchmarking a run against expon180.1e6 no longer means
+      *>  doing the HH:MM.SS subtraction by hand.
+       COMPUTE-THROUGHPUT.
+           MOVE START-TIME (9:2)  TO WS-START-HH
+           MOVE START-TIME (11:2) TO WS-START-MM
+           MOVE START-TIME (13:2) TO WS-START-SS
+           MOVE END-TIME (9:2)    TO WS-END-HH
+           MOVE END-TIME (11:2)   TO WS-END-MM
+           MOVE END-TIME (13:2)   TO WS-END-SS
+           COMPUTE WS-ELAPSED-SECS =
+                   (WS-END-HH * 3600 + WS-END-MM * 60 + WS-END-SS)
+                 - (WS-START-HH * 3600 + WS-START-MM * 60 + WS-START-SS)
+           END-COMPUTE
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600
+           END-COMPUTE
+           COMPUTE WS-ELAPSED-MM =
+                   (WS-ELAPSED-SECS - WS-ELAPSED-HH * 3600) / 60
+           END-COMPUTE
+           COMPUTE WS-ELAPSED-SS =
+                   WS-ELAPSED-SECS - WS-ELAPSED-HH * 3600
+                                    - WS-ELAPSED-MM * 60
+           END-COMPUTE
+           STRING WS-ELAPSED-HH                  DELIMITED BY SIZE
+                  ":"                             DELIMITED BY SIZE
+                  WS-ELAPSED-MM                   DELIMITED BY SIZE
+                  ":"                             DELIMITED BY SIZE
+                  WS-ELAPSED-SS                   DELIMITED BY SIZE
+                INTO WS-ELAPSED-OUT
+           END-STRING
+           IF WS-ELAPSED-SECS > 0
+               COMPUTE WS-RECS-PER-SEC ROUNDED MODE NEAREST-EVEN
+                        = WS-READ-COUNT / WS-ELAPSED-SECS
+               END-COMPUTE
+           ELSE
+               MOVE ZERO TO WS-RECS-PER-SEC
+           END-IF
+           MOVE WS-RECS-PER-SEC TO WS-RPS-OUT
+           .
+
+      *>  On-screen equivalent of the TELCO.TXT report tail, so an
+      *>  operator watching the console knows right away whether the
+      *>  run needs attention instead of having to open the output
+      *>  file.  OUTPUT-OUT/PRICE-OUT/etc. still hold the grand-total
+      *>  values MOVEd into them by MAINLINE's TOTALS-SANE branch
+      *>  above, so this reuses them rather than re-editing the totals
+      *>  a second time.
+       DISPLAY-RUN-SUMMARY.
+           MOVE WS-READ-COUNT   TO WS-READ-COUNT-OUT
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-OUT
+           MOVE WS-DUP-COUNT    TO WS-DUP-COUNT-OUT
+           DISPLAY "---------------------------------------------"
+               UPON CONSOLE
+           END-DISPLAY
+           DISPLAY "TELCO5 RUN SUMMARY"          UPON CONSOLE
+           END-DISPLAY
+           DISPLAY "  Records read......: " WS-READ-COUNT-OUT
+               UPON CONSOLE
+           END-DISPLAY
+           DISPLAY "  Rejected.........: " WS-REJECT-COUNT-OUT
+               UPON CONSOLE
+           END-DISPLAY
+           DISPLAY "  Duplicates.......: " WS-DUP-COUNT-OUT
+               UPON CONSOLE
+           END-DISPLAY
+           IF WS-TRUNK-COUNT > ZERO OR WS-HEALTH-COUNT > ZERO
+               DISPLAY "  Trunk/health recs: " WS-TRUNK-COUNT
+                       " / " WS-HEALTH-COUNT " (not rated)"
+                   UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           IF WS-HELD-COUNT > ZERO
+               DISPLAY "  Held for review..: " WS-HELD-COUNT
+                       " (see HELDREVIEW.TXT)"
+                   UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           IF WS-LATE-CDR-COUNT > ZERO
+               DISPLAY "  Late-arriving....: " WS-LATE-CDR-COUNT
+                       " (billed at their own call-date rate)"
+                   UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           IF WS-DIALPLAN-COUNT > ZERO
+               DISPLAY "  Dial-plan mismatch: " WS-DIALPLAN-COUNT
+                       " (dialed number implies a different zone)"
+                   UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           IF SETTLE-TOT NOT = ZERO
+               MOVE SETTLE-TOT TO WS-SETTLE-TOT-OUT
+               DISPLAY "  Roaming settlement: " WS-SETTLE-TOT-OUT
+                       " (see carrier clearing report)"
+                   UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           IF WS-FRAUD-COUNT > ZERO
+               DISPLAY "  Flagged for review: " WS-FRAUD-COUNT
+                       " (see FRAUDREVIEW.TXT)"
+                   UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           DISPLAY "  Elapsed time.....: " WS-ELAPSED-OUT
+               UPON CONSOLE
+           END-DISPLAY
+           IF TOTALS-SANE
+               DISPLAY "  Grand total output: " OUTPUT-OUT
+                   UPON CONSOLE
+               END-DISPLAY
+           ELSE
+               DISPLAY "  *** TOTALS FAILED SANITY CHECK -- SEE "
+                       "TELCO.TXT ***" UPON CONSOLE
+               END-DISPLAY
+           END-IF
+           DISPLAY "---------------------------------------------"
+               UPON CONSOLE
+           END-DISPLAY
+           .
+
+       RECONCILE-CONTROL-TOTALS.
+           IF HAVE-CONTROLS
+               IF WS-READ-COUNT NOT = WS-EXPECTED-COUNT
+                   DISPLAY "*** CONTROL BREAK: read " WS-READ-COUNT
+                           " records, expected " WS-EXPECTED-COUNT
+                           UPON SYSOUT
+                   END-DISPLAY
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+               IF OUTPUT-TOT NOT = WS-EXPECTED-TOTAL
+                   DISPLAY "*** CONTROL BREAK: output total "
+                           OUTPUT-TOT " expected " WS-EXPECTED-TOTAL
+                           UPON SYSOUT
+                   END-DISPLAY
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+      *>  Confirms the four grand totals are internally consistent
+      *>  before they ever reach the report: OUTPUT-TOT must equal the
+      *>  sum of the other three.  A COMPUTE overflow or a mishandled
+      *>  sign upstream would otherwise print a grand-totals line that
+      *>  looks as official as a correct one.  Deliberately does NOT
+      *>  reject a negative grand total by itself -- NEGATE-CHARGES
+      *>  legitimately drives PRICE-TOT/BTAX-TOT/DTAX-TOT/OUTPUT-TOT
+      *>  negative on a run with enough credit/refund CDRs, and that
+      *>  is not a sanity failure, just a net-credit run.
+       VALIDATE-END-TOTALS.
+           MOVE "Y" TO WS-TOTALS-SANE
+           IF OUTPUT-TOT NOT = PRICE-TOT + BTAX-TOT + DTAX-TOT
+               MOVE "N" TO WS-TOTALS-SANE
+               DISPLAY "*** SANITY CHECK FAILED: output total "
+                       OUTPUT-TOT " does not equal price+btax+dtax"
+                       UPON SYSOUT
+               END-DISPLAY
+           END-IF
+           IF TOTALS-INSANE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+
+       LOAD-RATES.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           MOVE "PREM"          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO PREM-RATE
+               MOVE WS-LOOKUP-ROUND-MODE TO PREM-ROUND-MODE
+           END-IF
+           MOVE "STD "          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO STD-RATE
+               MOVE WS-LOOKUP-ROUND-MODE TO STD-ROUND-MODE
+           END-IF
+           MOVE "BTAX"          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO BTAX-RATE
+               MOVE WS-LOOKUP-ROUND-MODE TO BTAX-ROUND-MODE
+           END-IF
+           MOVE "DTAX"          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO DTAX-RATE
+               MOVE WS-LOOKUP-ROUND-MODE TO DTAX-ROUND-MODE
+           END-IF
+           MOVE "INTL"          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO INTL-RATE
+               MOVE WS-LOOKUP-ROUND-MODE TO INTL-ROUND-MODE
+           END-IF
+           MOVE "TF  "          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO TF-RATE
+               MOVE WS-LOOKUP-ROUND-MODE TO TF-ROUND-MODE
+           END-IF
+           .
+
+      *>  Candidate-rate twin of LOAD-RATES above, read off SIMRATE
+      *>  instead of RATE-TABLE into the WS-SIM-*-RATE fields
+      *>  PROCESS-CDR-DETAIL rates a second, simulated copy of each CDR
+      *>  against.  Only called when SIMULATION-MODE.  A rate code with
+      *>  no row on SIMRATE keeps its compiled-in default -- the same
+      *>  literal value the corresponding production rate started at --
+      *>  so a proposed table that only overrides some rate codes
+      *>  reads as "no change" for the codes it leaves out.
+       LOAD-SIM-RATES.
+           MOVE "PREM"          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-SIM-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO WS-SIM-PREM-RATE
+           END-IF
+           MOVE "STD "          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-SIM-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO WS-SIM-STD-RATE
+           END-IF
+           MOVE "INTL"          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-SIM-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO WS-SIM-INTL-RATE
+           END-IF
+           MOVE "TF  "          TO WS-LOOKUP-CODE
+           PERFORM FIND-CURRENT-SIM-RATE
+           IF RATE-FOUND
+               MOVE WS-LOOKUP-VALUE      TO WS-SIM-TF-RATE
+           END-IF
+           .
+
+      *>  Same lookup as FIND-CURRENT-RATE, but against SIMRATE's
+      *>  SIM-RATE-KEY/SIM-RATE-CODE instead of RATE-TABLE's, reusing
+      *>  the same WS-LOOKUP-CODE/WS-LOOKUP-VALUE/WS-RATE-FOUND scratch
+      *>  fields FIND-CURRENT-RATE already uses.
+       FIND-CURRENT-SIM-RATE.
+           MOVE "N" TO WS-RATE-FOUND
+           MOVE WS-LOOKUP-CODE  TO SIM-RATE-CODE
+           MOVE WS-RUN-DATE     TO SIM-RATE-EFF-DATE
+           START SIMRATE KEY IS LESS THAN OR EQUAL SIM-RATE-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ SIMRATE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF SIM-RATE-CODE = WS-LOOKUP-CODE
+                               MOVE SIM-RATE-VALUE  TO WS-LOOKUP-VALUE
+                               SET RATE-FOUND TO TRUE
+                           END-IF
+                   END-READ
+           END-START
+           .
+
+      *>  Finds the most recent RATE-TABLE row for WS-LOOKUP-CODE
+      *>  whose effective date is not after WS-RUN-DATE, and returns
+      *>  it in WS-LOOKUP-VALUE/WS-LOOKUP-ROUND-MODE.  Falls back to
+      *>  the compiled-in default (left untouched) if no such row is
+      *>  on file, so a missing rate code never stops the run.
+       FIND-CURRENT-RATE.
+           MOVE "N" TO WS-RATE-FOUND
+           MOVE WS-LOOKUP-CODE  TO RATE-CODE
+           MOVE WS-RUN-DATE     TO RATE-EFF-DATE
+           START RATE-TABLE KEY IS LESS THAN OR EQUAL RATE-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ RATE-TABLE NEXT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RATE-CODE = WS-LOOKUP-CODE
+                               MOVE RATE-VALUE      TO WS-LOOKUP-VALUE
+                               MOVE RATE-ROUND-MODE
+                                 TO WS-LOOKUP-ROUND-MODE
+                               SET RATE-FOUND TO TRUE
+                           END-IF
+                   END-READ
+           END-START
+           .
+
+      *>  CALL-able entry point so an orchestrating batch-scheduler
+      *>  program can drive telco5 as one step in a larger job chain
+      *>  (CALL "TELCO5-CALL" USING infile-name outfile-name skip-calc)
+      *>  instead of it only ever running as its own freestanding
+      *>  executable.  Positioned last, after MAINLINE's own GOBACK,
+      *>  so it is never fallen into by a standalone run -- the only
+      *>  way here is CALL "TELCO5-CALL" naming this ENTRY directly.
+      *>  Sets WS-CALLED-VIA-LINK before handing control to MAINLINE,
+      *>  so APPLY-LINKAGE-OVERRIDES (MAINLINE's first PERFORM) knows
+      *>  the LK- parameters below are actually the caller's, then
+      *>  GOBACKs instead of the STOP RUN a standalone run would hit,
+      *>  returning control to the scheduler for its next job step.
+       TELCO5-CALL-ENTRY.
+           ENTRY "TELCO5-CALL" USING LK-INFILE-NAME
+                                      LK-OUTFILE-NAME
+                                      LK-SKIP-CALC
+           SET CALLED-VIA-LINK TO TRUE
+           GO TO MAINLINE
            .
