@@ -0,0 +1,186 @@
+      *>
+      *> telcmp.cob -- regression-diff companion for telco5.  Compares
+      *> two TELCO.TXT report runs (e.g. before/after a rate-table,
+      *> tax-percentage or rounding-mode change) line by line and
+      *> writes a diff report of which lines changed, so a rate
+      *> change can be verified without eyeballing two reports side
+      *> by side.  Input file names are dynamic ASSIGNs overridable
+      *> from the environment, the same pattern telco5 uses for
+      *> INFILE/OUTFILE, since every telco5 run leaves its own dated
+      *> report on disk rather than a fixed name.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. telcmp.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLDRPT   ASSIGN TO
+                WS-OLDRPT-NAME
+                LINE SEQUENTIAL
+                FILE STATUS IS OLDRPT-STATUS
+                .
+           SELECT NEWRPT   ASSIGN TO
+                WS-NEWRPT-NAME
+                LINE SEQUENTIAL
+                FILE STATUS IS NEWRPT-STATUS
+                .
+           SELECT DIFFRPT  ASSIGN TO
+                "TELDIFF.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS DIFFRPT-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLDRPT.
+       01  OLD-LINE                 PIC X(150).
+       FD  NEWRPT.
+       01  NEW-LINE                 PIC X(150).
+       FD  DIFFRPT.
+       01  DIFF-LINE                PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01  OLDRPT-STATUS     PIC XX         VALUE "00".
+       01  NEWRPT-STATUS     PIC XX         VALUE "00".
+       01  DIFFRPT-STATUS    PIC XX         VALUE "00".
+
+      *>  Defaults are placeholders -- every real telco5 run is date-
+      *>  stamped, so the operator points these at the two reports
+      *>  being compared via the environment instead of a recompile.
+       01  WS-OLDRPT-NAME    PIC X(40)      VALUE "TELCO.OLD.TXT".
+       01  WS-NEWRPT-NAME    PIC X(40)      VALUE "TELCO.NEW.TXT".
+       01  WS-ENV-OLDRPT     PIC X(40)      VALUE SPACES.
+       01  WS-ENV-NEWRPT     PIC X(40)      VALUE SPACES.
+
+       01  WS-OLD-AT-END     PIC X          VALUE "N".
+           88  OLD-AT-END                  VALUE "Y".
+       01  WS-NEW-AT-END     PIC X          VALUE "N".
+           88  NEW-AT-END                  VALUE "Y".
+
+       01  WS-LINE-NO        PIC 9(07)      VALUE ZERO.
+       01  WS-LINE-NO-OUT    PIC ZZZ,ZZ9.
+       01  WS-COMPARE-COUNT  PIC 9(07)      VALUE ZERO.
+       01  WS-DIFF-COUNT     PIC 9(07)      VALUE ZERO.
+       01  WS-COUNT-OUT      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM SET-REPORT-FILENAMES
+           OPEN INPUT  OLDRPT
+           OPEN INPUT  NEWRPT
+           OPEN OUTPUT DIFFRPT
+           IF OLDRPT-STATUS NOT = "00" OR NEWRPT-STATUS NOT = "00"
+               MOVE SPACES TO DIFF-LINE
+               MOVE "*** ONE OR BOTH REPORT FILES NOT AVAILABLE -- "
+                  & "NO COMPARISON PERFORMED ***" TO DIFF-LINE
+               WRITE DIFF-LINE
+               END-WRITE
+           ELSE
+               PERFORM READ-OLD-LINE
+               PERFORM READ-NEW-LINE
+               PERFORM UNTIL OLD-AT-END AND NEW-AT-END
+                   ADD 1 TO WS-LINE-NO
+                   ADD 1 TO WS-COMPARE-COUNT
+                   PERFORM COMPARE-CURRENT-LINES
+                   IF NOT OLD-AT-END
+                       PERFORM READ-OLD-LINE
+                   END-IF
+                   IF NOT NEW-AT-END
+                       PERFORM READ-NEW-LINE
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM WRITE-DIFF-SUMMARY
+           CLOSE OLDRPT
+                 NEWRPT
+                 DIFFRPT
+           STOP RUN
+           .
+
+      *>  Repoints OLDRPT/NEWRPT at whatever two report files
+      *>  TELCMP_OLD/TELCMP_NEW name in the environment, the same
+      *>  ACCEPT FROM ENVIRONMENT pattern telco5 uses for TELCO_INFILE.
+       SET-REPORT-FILENAMES.
+           MOVE SPACES TO WS-ENV-OLDRPT
+           ACCEPT WS-ENV-OLDRPT FROM ENVIRONMENT "TELCMP_OLD"
+           END-ACCEPT
+           IF WS-ENV-OLDRPT NOT = SPACES
+               MOVE WS-ENV-OLDRPT TO WS-OLDRPT-NAME
+           END-IF
+           MOVE SPACES TO WS-ENV-NEWRPT
+           ACCEPT WS-ENV-NEWRPT FROM ENVIRONMENT "TELCMP_NEW"
+           END-ACCEPT
+           IF WS-ENV-NEWRPT NOT = SPACES
+               MOVE WS-ENV-NEWRPT TO WS-NEWRPT-NAME
+           END-IF
+           .
+
+       READ-OLD-LINE.
+           READ OLDRPT
+               AT END
+                   SET OLD-AT-END TO TRUE
+                   MOVE SPACES TO OLD-LINE
+           END-READ
+           .
+
+       READ-NEW-LINE.
+           READ NEWRPT
+               AT END
+                   SET NEW-AT-END TO TRUE
+                   MOVE SPACES TO NEW-LINE
+           END-READ
+           .
+
+      *>  Lines past the shorter file's end-of-file still compare as
+      *>  blank vs. the longer file's content, so an added/dropped
+      *>  report line (a new summary section, say) shows up as a
+      *>  difference instead of being silently ignored.
+       COMPARE-CURRENT-LINES.
+           IF OLD-LINE NOT = NEW-LINE
+               ADD 1 TO WS-DIFF-COUNT
+               MOVE WS-LINE-NO TO WS-LINE-NO-OUT
+               MOVE SPACES TO DIFF-LINE
+               STRING "Line " DELIMITED BY SIZE
+                      WS-LINE-NO-OUT DELIMITED BY SIZE
+                      " differs:" DELIMITED BY SIZE
+                    INTO DIFF-LINE
+               END-STRING
+               WRITE DIFF-LINE
+               END-WRITE
+               MOVE SPACES TO DIFF-LINE
+               STRING "  OLD: " DELIMITED BY SIZE
+                      OLD-LINE  DELIMITED BY SIZE
+                    INTO DIFF-LINE
+               END-STRING
+               WRITE DIFF-LINE
+               END-WRITE
+               MOVE SPACES TO DIFF-LINE
+               STRING "  NEW: " DELIMITED BY SIZE
+                      NEW-LINE  DELIMITED BY SIZE
+                    INTO DIFF-LINE
+               END-STRING
+               WRITE DIFF-LINE
+               END-WRITE
+           END-IF
+           .
+
+       WRITE-DIFF-SUMMARY.
+           MOVE SPACES TO DIFF-LINE
+           WRITE DIFF-LINE
+           END-WRITE
+           MOVE WS-COMPARE-COUNT TO WS-COUNT-OUT
+           MOVE SPACES TO DIFF-LINE
+           STRING "Lines compared: " DELIMITED BY SIZE
+                  WS-COUNT-OUT       DELIMITED BY SIZE
+                INTO DIFF-LINE
+           END-STRING
+           WRITE DIFF-LINE
+           END-WRITE
+           MOVE WS-DIFF-COUNT TO WS-COUNT-OUT
+           MOVE SPACES TO DIFF-LINE
+           STRING "Differences found: " DELIMITED BY SIZE
+                  WS-COUNT-OUT          DELIMITED BY SIZE
+                INTO DIFF-LINE
+           END-STRING
+           WRITE DIFF-LINE
+           END-WRITE
+           .
