@@ -0,0 +1,198 @@
+      *>
+      *> telclose.cob -- end-of-month closing utility.  Snapshots
+      *> TELCO.MTD's current month-to-date totals (see CBMTDYTD.cpy)
+      *> into TELCLOSE.DAT, keyed by the period being closed (see
+      *> CBCLOSE.cpy), then zeroes the MTD-* accumulators in TELCO.MTD
+      *> so the new month starts from zero instead of carrying last
+      *> month's figures forward.  YTD-* is left untouched -- this is
+      *> a monthly billing-period close, not a year-end close.
+      *>
+      *> Once a period is on TELCLOSE.DAT, telco5's CHECK-CLOSED-
+      *> PERIOD rejects any CDR dated inside it, the same way a
+      *> negative-duration or duplicate CDR is rejected (see
+      *> VALIDATE-RECORD/WRITE-EXCEPTION).  Re-running telclose for a
+      *> period already on file just refreshes that period's snapshot
+      *> in place -- closing is idempotent, not a one-shot trap.
+      *>
+      *> Which period to close defaults to whatever MTD-PERIOD is
+      *> currently on TELCO.MTD (the period telco5 has been
+      *> accumulating into); an operator can override it with a
+      *> YYYYMM on the command line when closing out of band.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. telclose.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MTDYTD   ASSIGN TO
+                "TELCO.MTD"
+                LINE SEQUENTIAL
+                FILE STATUS IS MTDYTD-STATUS
+                .
+           SELECT CLOSETB  ASSIGN TO
+                "TELCLOSE.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS CLOSE-PERIOD
+                FILE STATUS IS CLOSE-STATUS
+                .
+           SELECT CLOSERPT ASSIGN TO
+                "TELCLOSE.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS CLOSERPT-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTDYTD.
+           COPY CBMTDYTD.
+       FD  CLOSETB.
+           COPY CBCLOSE.
+       FD  CLOSERPT.
+       01  CLOSEREC          PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  MTDYTD-STATUS     PIC XX      VALUE "00".
+       01  CLOSE-STATUS      PIC XX      VALUE "00".
+       01  CLOSERPT-STATUS   PIC XX      VALUE "00".
+
+       01  WS-ARG            PIC X(06)   VALUE SPACES.
+       01  WS-CLOSE-PERIOD   PIC 9(06)   VALUE ZERO.
+       01  WS-MTD-FOUND      PIC X       VALUE "N".
+           88  MTD-FOUND                  VALUE "Y".
+       01  WS-ALREADY-CLOSED PIC X       VALUE "N".
+           88  PERIOD-ALREADY-CLOSED      VALUE "Y".
+       01  WS-TODAY          PIC 9(08)   VALUE ZERO.
+
+       01  WS-PERIOD-OUT     PIC 999999.
+       01  WS-PRICE-OUT      PIC -9(09).99.
+       01  WS-BTAX-OUT       PIC -9(09).99.
+       01  WS-DTAX-OUT       PIC -9(09).99.
+       01  WS-OUTPUT-OUT     PIC -9(09).99.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+           OPEN OUTPUT CLOSERPT
+           PERFORM READ-MTD-RECORD
+           IF NOT MTD-FOUND
+               MOVE SPACES TO CLOSEREC
+               MOVE "*** TELCO.MTD not available -- nothing to close "
+                  & "***" TO CLOSEREC
+               WRITE CLOSEREC
+               END-WRITE
+           ELSE
+               PERFORM DETERMINE-CLOSE-PERIOD
+               PERFORM SNAPSHOT-CLOSED-PERIOD
+               PERFORM RESET-MTD-ACCUMULATORS
+               PERFORM WRITE-CLOSE-SUMMARY
+           END-IF
+           CLOSE CLOSERPT
+           STOP RUN
+           .
+
+       READ-MTD-RECORD.
+           OPEN INPUT MTDYTD
+           IF MTDYTD-STATUS NOT = "00"
+               MOVE "N" TO WS-MTD-FOUND
+           ELSE
+               READ MTDYTD NEXT RECORD
+                   AT END
+                       MOVE "N" TO WS-MTD-FOUND
+                   NOT AT END
+                       MOVE "Y" TO WS-MTD-FOUND
+               END-READ
+               CLOSE MTDYTD
+           END-IF
+           .
+
+      *>  Command-line YYYYMM overrides whatever period TELCO.MTD is
+      *>  currently accumulating into, for an out-of-band close.
+       DETERMINE-CLOSE-PERIOD.
+           MOVE MTD-PERIOD TO WS-CLOSE-PERIOD
+           ACCEPT WS-ARG FROM COMMAND-LINE
+           END-ACCEPT
+           IF WS-ARG NOT = SPACES AND WS-ARG IS NUMERIC
+               MOVE WS-ARG TO WS-CLOSE-PERIOD
+           END-IF
+           .
+
+      *>  CLOSETB is created on first use, same pattern as DUPCHECK/
+      *>  ACCTSUM in telco5.  A period already on file is refreshed in
+      *>  place via REWRITE rather than rejected -- re-closing the same
+      *>  period is a correction, not an error.
+       SNAPSHOT-CLOSED-PERIOD.
+           OPEN I-O CLOSETB
+           IF CLOSE-STATUS NOT = "00"
+               OPEN OUTPUT CLOSETB
+               CLOSE CLOSETB
+               OPEN I-O CLOSETB
+           END-IF
+           MOVE WS-CLOSE-PERIOD  TO CLOSE-PERIOD
+           MOVE MTD-PRICE-TOT    TO CLOSE-PRICE-TOT
+           MOVE MTD-BTAX-TOT     TO CLOSE-BTAX-TOT
+           MOVE MTD-DTAX-TOT     TO CLOSE-DTAX-TOT
+           MOVE MTD-OUTPUT-TOT   TO CLOSE-OUTPUT-TOT
+           MOVE WS-TODAY         TO CLOSE-DATE
+           WRITE CLOSE-PERIOD-REC
+               INVALID KEY
+                   SET PERIOD-ALREADY-CLOSED TO TRUE
+                   REWRITE CLOSE-PERIOD-REC
+           END-WRITE
+           CLOSE CLOSETB
+           .
+
+      *>  MTD-* only -- YTD-* keeps accumulating across the whole year
+      *>  and is never touched by a monthly close.
+       RESET-MTD-ACCUMULATORS.
+           MOVE ZERO TO MTD-PRICE-TOT
+           MOVE ZERO TO MTD-BTAX-TOT
+           MOVE ZERO TO MTD-DTAX-TOT
+           MOVE ZERO TO MTD-OUTPUT-TOT
+           OPEN OUTPUT MTDYTD
+           WRITE MTD-YTD-REC
+           END-WRITE
+           CLOSE MTDYTD
+           .
+
+       WRITE-CLOSE-SUMMARY.
+           MOVE WS-CLOSE-PERIOD TO WS-PERIOD-OUT
+           MOVE SPACES TO CLOSEREC
+           IF PERIOD-ALREADY-CLOSED
+               STRING "Period " DELIMITED BY SIZE
+                      WS-PERIOD-OUT DELIMITED BY SIZE
+                      " re-closed (snapshot refreshed)"
+                                     DELIMITED BY SIZE
+                    INTO CLOSEREC
+               END-STRING
+           ELSE
+               STRING "Period " DELIMITED BY SIZE
+                      WS-PERIOD-OUT DELIMITED BY SIZE
+                      " closed"   DELIMITED BY SIZE
+                    INTO CLOSEREC
+               END-STRING
+           END-IF
+           WRITE CLOSEREC
+           END-WRITE
+           MOVE CLOSE-PRICE-TOT  TO WS-PRICE-OUT
+           MOVE CLOSE-BTAX-TOT   TO WS-BTAX-OUT
+           MOVE CLOSE-DTAX-TOT   TO WS-DTAX-OUT
+           MOVE CLOSE-OUTPUT-TOT TO WS-OUTPUT-OUT
+           MOVE SPACES TO CLOSEREC
+           STRING "Price " DELIMITED BY SIZE
+                  WS-PRICE-OUT  DELIMITED BY SIZE
+                  " Btax "      DELIMITED BY SIZE
+                  WS-BTAX-OUT   DELIMITED BY SIZE
+                  " Dtax "      DELIMITED BY SIZE
+                  WS-DTAX-OUT   DELIMITED BY SIZE
+                  " Output "    DELIMITED BY SIZE
+                  WS-OUTPUT-OUT DELIMITED BY SIZE
+                INTO CLOSEREC
+           END-STRING
+           WRITE CLOSEREC
+           END-WRITE
+           MOVE SPACES TO CLOSEREC
+           MOVE "MTD accumulators reset to zero; YTD untouched"
+                TO CLOSEREC
+           WRITE CLOSEREC
+           END-WRITE
+           .
