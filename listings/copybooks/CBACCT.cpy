@@ -0,0 +1,16 @@
+      *> CBACCT.cpy
+      *> Account/customer master record, keyed by account number.
+       01  ACCT-MASTER-REC.
+           05  ACCT-NO             PIC 9(10).
+           05  ACCT-NAME            PIC X(30).
+           05  ACCT-PLAN-CODE       PIC X(04).
+           05  ACCT-ADDR-LINE1      PIC X(30).
+           05  ACCT-ADDR-LINE2      PIC X(30).
+           05  ACCT-ADDR-CITY       PIC X(20).
+           05  ACCT-ADDR-STATE      PIC X(02).
+           05  ACCT-ADDR-ZIP        PIC X(10).
+      *>  Promotional/discount-plan code, looked up against DISCTB so
+      *>  Marketing can target a percentage or flat discount at
+      *>  specific accounts without touching the rate literals that
+      *>  apply to everyone.  Spaces/unrecognized means no discount.
+           05  ACCT-DISCOUNT-CODE   PIC X(04).
