@@ -0,0 +1,14 @@
+      *> CBCLOSE.cpy
+      *> One row per closed billing period, keyed by CLOSE-PERIOD
+      *> (YYYYMM).  Written once by telclose's month-end close --
+      *> a snapshot of that period's final MTD totals (see
+      *> CBMTDYTD.cpy) -- and read by telco5 on every run so a CDR
+      *> dated inside an already-closed period is rejected instead of
+      *> silently reopening a period Finance has already reported on.
+       01  CLOSE-PERIOD-REC.
+           05  CLOSE-PERIOD        PIC 9(06).
+           05  CLOSE-PRICE-TOT     PIC S9(09)V99.
+           05  CLOSE-BTAX-TOT      PIC S9(09)V99.
+           05  CLOSE-DTAX-TOT      PIC S9(09)V99.
+           05  CLOSE-OUTPUT-TOT    PIC S9(09)V99.
+           05  CLOSE-DATE          PIC 9(08).
