@@ -0,0 +1,7 @@
+      *> CBCARR.cpy
+      *> Per-carrier interconnect/access rate, keyed by carrier code.
+      *> Consulted per record so wholesale settlement doesn't have to
+      *> be reconstructed from scratch in another system.
+       01  CARRIER-RATE-REC.
+           05  CARRIER-CODE        PIC X(03).
+           05  CARRIER-RATE        PIC S9(03)V9(05) COMP-5.
