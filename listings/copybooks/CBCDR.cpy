@@ -0,0 +1,118 @@
+      *> CBCDR.cpy
+      *> Call-detail-record layout shared by telco5 and its
+      *> companion programs.  Grows as new CDR fields are picked up
+      *> by the billing pipeline; each group below documents the
+      *> upstream feed enhancement it corresponds to.
+       01  CDR-IN.
+           05  ACCT-NO-IN          PIC 9(10).
+           05  CDR-BODY.
+               10  INREC           PIC S9(15)  PACKED-DECIMAL.
+           05  CDR-BODY2 REDEFINES CDR-BODY.
+               10                  PIC X(7).
+               10  CDR-FLAG        PIC X.
+                   88  PREMIMUM-RATE
+                          VALUES X"1C" X"3C" X"5C" X"7C" X"9C".
+      *>  Second CDR source (format code "B"): same leading account
+      *>  number, but minutes-of-use and rate flag sent as plain
+      *>  display digits/character instead of packed-decimal+nibble.
+      *>  CONVERT-INPUT-RECORD in telco5 normalizes either format into
+      *>  WS-CALL-UNITS/WS-CALL-FLAG before rating.
+           05  CDR-BODY3 REDEFINES CDR-BODY.
+               10  FMTB-MINUTES    PIC 9(07).
+               10  FMTB-FLAG       PIC X.
+      *>  Call-start timestamp (HHMM, 24-hour clock), common to both
+      *>  CDR formats, so Network Planning can get a peak-hour
+      *>  traffic breakdown out of a job that previously threw the
+      *>  time of the call away.
+           05  CDR-CALL-TIME       PIC 9(04).
+      *>  Call-start date (YYYYMMDD), alongside CDR-CALL-TIME above.
+      *>  Spaces/zeros on an older extract that predates this field
+      *>  means telco5 has no per-CDR date to go on -- FIND-CURRENT-RATE
+      *>  falls back to WS-RUN-DATE for rate/tax selection exactly as
+      *>  before, and the closed-period check has nothing to reject
+      *>  against, so an old-format file still bills exactly as before.
+           05  CDR-CALL-DATE       PIC 9(08).
+      *>  Transaction type: "B" bill (the only kind this feed sent
+      *>  before), "C" credit/refund against a prior bill, or "A"
+      *>  manual adjustment.  CONVERT-INPUT-RECORD in telco5 defaults
+      *>  an unrecognized/blank byte to "B" so older extracts that
+      *>  predate this field keep billing exactly as before.
+           05  CDR-TXN-TYPE        PIC X.
+      *>  Carrier/interconnect code for calls that transit another
+      *>  carrier's network, looked up against CARRIER-TABLE so the
+      *>  wholesale settlement fee (CTAX) can be tracked per call.
+      *>  Spaces/unrecognized means "on-net", no interconnect fee.
+           05  CDR-CARRIER-CODE    PIC X(03).
+      *>  State/county/municipal taxing-jurisdiction code, looked up
+      *>  against JURISTB so Btax/Dtax are rated at that jurisdiction's
+      *>  percentage instead of one flat nationwide rate.  Spaces/
+      *>  unrecognized falls back to the compiled-in flat BTAX-RATE/
+      *>  DTAX-RATE, so older extracts that predate this field keep
+      *>  billing exactly as before.
+           05  CDR-JURIS-CODE      PIC X(03).
+      *>  The actual number dialed -- a domestic-style 10-digit
+      *>  NPA-NXX-XXXX, or a longer international number, typically
+      *>  leading "011" -- looked up against DIALPLAN to independently
+      *>  verify the rate zone CDR-FLAG implies.  Spaces means no
+      *>  dialed number was captured (extracts that predate this
+      *>  field), so LOOKUP-DIAL-PLAN has nothing to check against
+      *>  and the CDR bills purely off CDR-FLAG exactly as before.
+           05  CDR-CALLED-NUMBER   PIC X(15).
+      *>  Roaming indicator and the visited carrier's network code for
+      *>  a call placed while the subscriber was off its home network.
+      *>  "Y"/non-spaces visited-carrier-code routes the call into the
+      *>  roaming-settlement accumulator (see COMPUTE-SETTLEMENT/
+      *>  SETTLE-TOT) alongside the customer's normal price/Btax/Dtax,
+      *>  so what is owed to or collectable from that visited carrier
+      *>  is tracked apart from the retail charge.  Space/"N" means
+      *>  the call was placed on the home network, so settlement is
+      *>  skipped entirely and only the normal retail charge applies.
+           05  CDR-ROAM-IND        PIC X.
+               88  CDR-ROAMING            VALUE "Y".
+           05  CDR-VISITED-CARRIER PIC X(03).
+      *>  Record-type discriminator for a block extract that bundles
+      *>  more than call-detail records in one file.  Spaces/"1" is a
+      *>  normal CDR (the only kind this feed sent before); "2" is a
+      *>  trunk-group summary and "3" a switch-health record, neither
+      *>  of which CONVERT-INPUT-RECORD attempts to rate -- MAINLINE
+      *>  counts and skips them instead.  Sits last, and this file's
+      *>  RECORD VARYING lower bound is below its byte position, so a
+      *>  short, pre-existing CDR without this byte defaults safely to
+      *>  space (normal CDR) rather than failing to read.
+      *>  "H"/"T" extend this same discriminator to a file-level
+      *>  header/trailer envelope (expected file date/record count/
+      *>  source system id, and an actual-count trailer) -- see
+      *>  HDR-REC/TRL-REC below, which REDEFINE this whole record to
+      *>  give those envelope fields their own names while still
+      *>  landing CDR-REC-TYPE on the same last byte.  A file that
+      *>  doesn't send a header/trailer at all never has a record
+      *>  type of "H" or "T", so VALIDATE-FILE-HEADER/
+      *>  VALIDATE-FILE-TRAILER in telco5 simply have nothing to
+      *>  validate and the run proceeds normally.
+           05  CDR-REC-TYPE        PIC X.
+               88  REC-TYPE-DETAIL     VALUES SPACE "1".
+               88  REC-TYPE-TRUNK      VALUE "2".
+               88  REC-TYPE-HEALTH     VALUE "3".
+               88  REC-TYPE-HEADER     VALUE "H".
+               88  REC-TYPE-TRAILER    VALUE "T".
+
+      *>  File-level header envelope -- REDEFINEs CDR-IN end to end so
+      *>  the first physical record in a guarded extract can carry an
+      *>  expected file date/record count/source system id instead of
+      *>  a call detail.  FILLER pads out to CDR-IN's full 53 bytes so
+      *>  CDR-REC-TYPE above still lands on the last byte.
+       01  HDR-REC REDEFINES CDR-IN.
+           05  HDR-FILE-DATE       PIC 9(08).
+           05  HDR-EXPECTED-COUNT  PIC 9(07).
+           05  HDR-SOURCE-SYS-ID   PIC X(04).
+           05  FILLER              PIC X(37).
+           05  FILLER              PIC X.
+
+      *>  File-level trailer envelope -- REDEFINEs CDR-IN the same
+      *>  way, carrying the actual record count the upstream feed
+      *>  wrote so VALIDATE-FILE-TRAILER can compare it to what
+      *>  telco5 actually read.
+       01  TRL-REC REDEFINES CDR-IN.
+           05  TRL-ACTUAL-COUNT    PIC 9(07).
+           05  FILLER              PIC X(49).
+           05  FILLER              PIC X.
