@@ -0,0 +1,9 @@
+      *> CBDISC.cpy
+      *> Promotional/discount-plan rates, keyed by discount code.
+      *> Applied to TEMP-PRICE immediately after it's computed and
+      *> before Btax/Dtax, so a plan can be pushed or changed without
+      *> touching the per-minute rate literals everyone else rides.
+       01  DISC-PLAN-REC.
+           05  DISC-CODE           PIC X(04).
+           05  DISC-PERCENT-OFF    PIC S9(03)V9(05) COMP-5.
+           05  DISC-FLAT-OFF       PIC S9(05)V99    COMP-5.
