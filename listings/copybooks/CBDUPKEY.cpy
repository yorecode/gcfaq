@@ -0,0 +1,9 @@
+      *> CBDUPKEY.cpy
+      *> Short-term history of already-billed CDR keys, used to
+      *> catch a resent or reprocessed record before it gets
+      *> counted twice.
+       01  DUP-KEY-REC.
+           05  DUP-KEY.
+               10  DUP-ACCT-NO         PIC 9(10).
+               10  DUP-INREC           PIC S9(15).
+               10  DUP-FLAG            PIC X.
