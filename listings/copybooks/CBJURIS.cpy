@@ -0,0 +1,8 @@
+      *> CBJURIS.cpy
+      *> Per-jurisdiction excise/duty tax rates, keyed by jurisdiction
+      *> code.  Consulted per record so Btax/Dtax reflect where the
+      *> call is taxable instead of one flat nationwide percentage.
+       01  JURIS-RATE-REC.
+           05  JURIS-CODE          PIC X(03).
+           05  JURIS-BTAX-RATE     PIC S9(03)V9(05) COMP-5.
+           05  JURIS-DTAX-RATE     PIC S9(03)V9(05) COMP-5.
