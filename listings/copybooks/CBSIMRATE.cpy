@@ -0,0 +1,15 @@
+      *> CBSIMRATE.cpy
+      *> Candidate rate-table record for telco5's what-if simulation
+      *> mode -- same shape as CBRATE.cpy's RATE-TABLE-REC, under its
+      *> own SIM-prefixed names so it can be opened side by side with
+      *> the production RATE-TABLE.  Populated by Finance ahead of a
+      *> simulation run with the rates being proposed, keyed and
+      *> effective-dated the same way as the live table.
+       01  SIM-RATE-TABLE-REC.
+           05  SIM-RATE-KEY.
+               10  SIM-RATE-CODE       PIC X(04).
+               10  SIM-RATE-EFF-DATE   PIC 9(08).
+           05  SIM-RATE-VALUE          PIC S9(03)V9(05) COMP-5.
+           05  SIM-RATE-ROUND-MODE     PIC X(01).
+               88  SIM-RATE-ROUNDED             VALUE "R".
+               88  SIM-RATE-TRUNCATED           VALUE "T".
