@@ -0,0 +1,19 @@
+      *> CBACCTSUM.cpy
+      *> Per-account running subtotal, keyed by account number.
+      *> Maintained by telco5 during rating and consumed by telbill
+      *> to produce customer-facing invoices.
+       01  ACCTSUM-REC.
+           05  SUM-ACCT-NO         PIC 9(10).
+           05  SUM-PRICE-TOT       PIC S9(09)V99.
+           05  SUM-BTAX-TOT        PIC S9(09)V99.
+           05  SUM-DTAX-TOT        PIC S9(09)V99.
+           05  SUM-OUTPUT-TOT      PIC S9(09)V99.
+           05  SUM-CALL-COUNT      PIC 9(09).
+      *>  Baseline snapshot of SUM-PRICE-TOT/SUM-CALL-COUNT as of the
+      *>  end of the previous run this account appeared in -- the
+      *>  trailing history RUN-FRAUD-CHECK in telco5 compares this
+      *>  run's own per-call average against.  Rolled forward to the
+      *>  live totals at the end of every run, so each run is judged
+      *>  against the run before it, not against its own contribution.
+           05  SUM-PRIOR-PRICE-TOT PIC S9(09)V99.
+           05  SUM-PRIOR-CALL-COUNT PIC 9(09).
