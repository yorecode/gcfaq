@@ -0,0 +1,17 @@
+      *> CBMTDYTD.cpy
+      *> Rolling month-to-date/year-to-date totals, one record per
+      *> file.  MTD-PERIOD/YTD-PERIOD carry the YYYYMM/YYYY the
+      *> buckets were last accumulated for, so telco5 can tell a new
+      *> month (or year) has started and reset the right bucket
+      *> instead of carrying last month's figures forward forever.
+       01  MTD-YTD-REC.
+           05  MTD-PERIOD          PIC 9(06).
+           05  MTD-PRICE-TOT       PIC S9(09)V99.
+           05  MTD-BTAX-TOT        PIC S9(09)V99.
+           05  MTD-DTAX-TOT        PIC S9(09)V99.
+           05  MTD-OUTPUT-TOT      PIC S9(09)V99.
+           05  YTD-PERIOD          PIC 9(04).
+           05  YTD-PRICE-TOT       PIC S9(09)V99.
+           05  YTD-BTAX-TOT        PIC S9(09)V99.
+           05  YTD-DTAX-TOT        PIC S9(09)V99.
+           05  YTD-OUTPUT-TOT      PIC S9(09)V99.
