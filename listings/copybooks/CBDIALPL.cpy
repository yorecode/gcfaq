@@ -0,0 +1,16 @@
+      *> CBDIALPL.cpy
+      *> Dial-plan/number-portability reference table, keyed by the
+      *> leading digits of the called number (an NPA-NXX area-code/
+      *> exchange pair for a domestic-style 10-digit number, or a
+      *> country-code prefix for an international one).  Consulted so
+      *> a call's rate zone can be independently verified against the
+      *> actual dialed number instead of only ever trusting the
+      *> pre-set CDR-FLAG byte.
+       01  DIALPLAN-REC.
+           05  DIALPLAN-PREFIX     PIC X(06).
+           05  DIALPLAN-ZONE       PIC X(02).
+               88  DIALPLAN-LOCAL         VALUE "LO".
+               88  DIALPLAN-PREMIUM       VALUE "PR".
+               88  DIALPLAN-INTERNATIONAL VALUE "IN".
+               88  DIALPLAN-TOLL-FREE     VALUE "TF".
+           05  DIALPLAN-DESC       PIC X(20).
