@@ -0,0 +1,14 @@
+      *> CBAUTH.cpy
+      *> Authorized-user table for rate-table maintenance, keyed by
+      *> user id.  Consulted by telrate so RATE-TABLE can only be
+      *> changed by an id this table lists with AUTH-RATE-MAINT set --
+      *> unlike the reference tables telco5 consults (CARRIERTB,
+      *> JURISTB, DISCTB, ...), a missing/unreadable AUTHTB fails
+      *> CLOSED, not open: no table means no id can be confirmed
+      *> authorized, so telrate refuses every change rather than
+      *> letting one through unchecked.
+       01  AUTH-REC.
+           05  AUTH-USERID             PIC X(08).
+           05  AUTH-LEVEL              PIC X(01).
+               88  AUTH-RATE-MAINT             VALUE "R".
+           05  AUTH-NAME               PIC X(30).
