@@ -0,0 +1,15 @@
+      *> CBBATCH.cpy
+      *> One row per telco5 run: the batch-id/run-date key and the
+      *> grand total that run posted, in fixed-field form so a
+      *> companion program (telbal) can match it against a GL extract
+      *> without having to parse JOBLOG's free-text audit line.
+      *>  BATCH-REPORT-NAME -- this run's date-stamped TELCO.TXT report
+      *>  file -- lets telpurge apply a retention policy to those
+      *>  report files by exact name/run-date without scanning the
+      *>  batch server's directory, something this COBOL runtime has
+      *>  no library routine for.
+       01  BATCH-TOTALS-REC.
+           05  BATCH-ID            PIC X(20).
+           05  BATCH-RUN-DATE      PIC 9(08).
+           05  BATCH-OUTPUT-TOT    PIC S9(09)V99.
+           05  BATCH-REPORT-NAME   PIC X(40).
