@@ -0,0 +1,14 @@
+      *> CBRATE.cpy
+      *> Rate-table record: one row per rate/tax code, effective-dated
+      *> so a new percentage can be pushed without recompiling the
+      *> programs that consult it, and so history is kept for
+      *> late-arriving CDRs that must be billed at the rate in effect
+      *> on their original call date.
+       01  RATE-TABLE-REC.
+           05  RATE-KEY.
+               10  RATE-CODE           PIC X(04).
+               10  RATE-EFF-DATE       PIC 9(08).
+           05  RATE-VALUE              PIC S9(03)V9(05) COMP-5.
+           05  RATE-ROUND-MODE         PIC X(01).
+               88  RATE-ROUNDED                 VALUE "R".
+               88  RATE-TRUNCATED                VALUE "T".
