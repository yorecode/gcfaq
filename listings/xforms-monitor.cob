@@ -0,0 +1,291 @@
+      *>-<*
+      *> xforms-monitor.cob, operator dashboard for a running telco5
+      *> batch job.
+      *>
+      *> Modeled on xforms-chart.cob/xforms-clock.cob's form-building
+      *> style in this same directory -- same fl_bgn_form/fl_add_*/
+      *> fl_end_form/fl_show_form shape, same xforms-close subprogram
+      *> for graceful window-close handling.  Where those two samples
+      *> call fl_do_forms (which blocks until an object fires), this
+      *> program needs to keep re-reading TELCO.CKP while the job
+      *> runs, so it drives its own loop with fl_check_forms (a
+      *> non-blocking peek at the event queue) instead, refreshing the
+      *> on-screen labels once per pass.
+      *>
+      *> Tectonics: cobc -xj xforms-monitor.cob -lforms
+      *>
+       >>SOURCE FORMAT IS FREE
+       identification division.
+       program-id. xforms-monitor.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select ckptfile assign to "TELCO.CKP"
+               organization sequential
+               file status is ckpt-status.
+           select ctlfile assign to "TELCO.CTL"
+               organization sequential
+               file status is ctl-status.
+
+       data division.
+       file section.
+       fd  ckptfile.
+       01  ckpt-rec.
+           05  ckpt-read-count      pic 9(09).
+           05  ckpt-price-tot       pic s9(07)v99.
+           05  ckpt-btax-tot        pic s9(07)v99.
+           05  ckpt-dtax-tot        pic s9(07)v99.
+           05  ckpt-output-tot      pic s9(07)v99.
+       fd  ctlfile.
+       01  ctl-rec.
+           05  ctl-expected-count   pic 9(09).
+           05  ctl-expected-total   pic s9(09)v99.
+
+       working-storage section.
+
+       COPY xforms.
+
+       01 argc                         usage binary-long.
+       01 argv                         usage pointer.
+
+       01 ckpt-status                  pic xx value "00".
+       01 ctl-status                   pic xx value "00".
+       01 have-expected                pic x value "N".
+           88 have-expected-count      value "Y".
+       01 ws-expected-count            pic 9(09) value zero.
+
+       01 ws-read-count                pic 9(09) value zero.
+       01 ws-output-tot                pic s9(07)v99 value zero.
+       01 ws-output-disp               pic -z,zzz,zz9.99.
+       01 ws-progress-pct              pic 999     value zero.
+
+       01 label-records                pic x(40).
+       01 label-expected                pic x(40).
+       01 label-output                 pic x(40).
+       01 label-progress               pic x(40).
+
+       01 form                         usage pointer.
+       01 form-box                     usage pointer.
+
+       01 records-text                 usage pointer.
+       01 expected-text                usage pointer.
+       01 output-text                  usage pointer.
+       01 progress-text                usage pointer.
+
+       01 exit-button                  usage pointer.
+       01 form-button                  usage pointer.
+
+       01 xforms-window                usage binary-long.
+       01 xforms-display                usage pointer.
+
+       01 close-callback               usage program-pointer.
+       01 close-install-status         usage binary-long.
+
+       01 poll-seconds                 usage binary-long value 1.
+       01 exit-requested                pic x value "N".
+           88 monitor-exit-requested   value "Y".
+
+       procedure division.
+       monitor-main.
+
+       call "CBL_GC_HOSTED" using argc "argc"
+       call "CBL_GC_HOSTED" using argv "argv"
+
+       call "fl_initialize" using argc argv z"XForms" NULL by value 0
+           returning xforms-display
+           on exception
+               display
+                   "Error: no XForms (-lforms)" upon syserr
+               end-display
+               goback
+       end-call
+
+      *> Expected record count is optional -- read once at startup,
+      *> same "absence is not an error" precedent telco5's own
+      *> READ-CONTROL-TOTALS uses for this same TELCO.CTL file.
+       open input ctlfile
+       if ctl-status = "00"
+           read ctlfile
+               at end
+                   continue
+               not at end
+                   move ctl-expected-count to ws-expected-count
+                   set have-expected-count to true
+           end-read
+           close ctlfile
+       end-if
+
+      *> let GnuCOBOL control image shutdown from system menu
+       set close-callback to entry "xforms-close"
+       if close-callback not equal null then
+           call "fl_set_atclose" using
+               by value close-callback
+               by reference NULL
+               returning close-install-status
+       else
+           display "XForms close will terminate program" upon syserr
+       end-if
+
+       call "fl_bgn_form" using by value FL-UP-BOX 360 230
+           returning form
+
+       call "fl_add_box" using
+           by value FL-UP-BOX 0 0 360 230
+           by reference NULL
+           returning form-box
+
+       call "fl_add_text" using
+           by value FL-NORMAL-TEXT 10 10 340 30
+           by reference "Records read: 0"
+           returning records-text
+
+       call "fl_add_text" using
+           by value FL-NORMAL-TEXT 10 50 340 30
+           by reference "Expected: (no control file)"
+           returning expected-text
+
+       call "fl_add_text" using
+           by value FL-NORMAL-TEXT 10 90 340 30
+           by reference "Running output total: 0.00"
+           returning output-text
+
+       call "fl_add_text" using
+           by value FL-NORMAL-TEXT 10 130 340 30
+           by reference "Progress: 0%"
+           returning progress-text
+
+       call "fl_add_button" using
+           by value FL-NORMAL-BUTTON 140 180 80 30
+           by reference z"Exit"
+           returning exit-button
+
+       call "fl_end_form" returning omitted
+
+       call "fl_show_form" using
+           by value form FL-PLACE-CENTER FL-TRANSIENT
+           by reference "telco5 Monitor"
+           returning xforms-window
+
+      *> Non-blocking poll loop instead of fl_do_forms, so this
+      *> program can re-read TELCO.CKP every poll-seconds while a
+      *> telco5 batch job keeps it up to date, without needing a
+      *> separate idle-callback subprogram.
+       perform until monitor-exit-requested
+           perform refresh-from-checkpoint
+           perform update-dashboard-labels
+           call "fl_check_forms" returning form-button
+           if form-button equal exit-button then
+               set monitor-exit-requested to true
+           end-if
+           call "C$SLEEP" using by value poll-seconds
+       end-perform
+
+       call "fl_finish" returning omitted
+       goback.
+
+      *> Re-reads TELCO.CKP -- the same single-record checkpoint
+      *> telco5's CHECKPOINT-IF-DUE rewrites every WS-CKPT-INTERVAL
+      *> reads.  A missing or not-yet-written file just means the
+      *> batch job hasn't checkpointed yet; leave the last known
+      *> figures on screen rather than blanking them.
+       refresh-from-checkpoint.
+           open input ckptfile
+           if ckpt-status = "00"
+               read ckptfile
+                   at end
+                       continue
+                   not at end
+                       move ckpt-read-count to ws-read-count
+                       move ckpt-output-tot to ws-output-tot
+               end-read
+               close ckptfile
+           end-if
+           if have-expected-count and ws-expected-count > zero
+               compute ws-progress-pct rounded =
+                       ws-read-count * 100 / ws-expected-count
+               if ws-progress-pct > 100
+                   move 100 to ws-progress-pct
+               end-if
+           end-if
+           .
+
+       update-dashboard-labels.
+           move spaces to label-records
+           string "Records read: " delimited by size
+                  ws-read-count     delimited by size
+                into label-records
+           end-string
+           call "fl_set_object_label" using
+               by value records-text
+               by reference concatenate(trim(label-records
+                   trailing), x"00")
+
+           move ws-output-tot to ws-output-disp
+           move spaces to label-output
+           string "Running output total: " delimited by size
+                  ws-output-disp            delimited by size
+                into label-output
+           end-string
+           call "fl_set_object_label" using
+               by value output-text
+               by reference concatenate(trim(label-output
+                   trailing), x"00")
+
+           if have-expected-count
+               move spaces to label-expected
+               string "Expected: " delimited by size
+                      ws-expected-count delimited by size
+                    into label-expected
+               end-string
+               call "fl_set_object_label" using
+                   by value expected-text
+                   by reference concatenate(trim(label-expected
+                       trailing), x"00")
+
+               move spaces to label-progress
+               string "Progress: " delimited by size
+                      ws-progress-pct delimited by size
+                      "%"           delimited by size
+                    into label-progress
+               end-string
+               call "fl_set_object_label" using
+                   by value progress-text
+                   by reference concatenate(trim(label-progress
+                       trailing), x"00")
+           end-if
+           .
+
+       end program xforms-monitor.
+      *> ***************************************************************
+
+      *> Give process rundown control to GnuCOBOL
+       identification division.
+       program-id. xforms-close.
+
+       environment division.
+       configuration section.
+       special-names.
+           call-convention 0 is extern.
+
+       data division.
+       working-storage section.
+       01 FL-IGNORE constant as -1.
+
+       linkage section.
+       01 xform usage pointer.
+       01 close-data usage pointer.
+
+       procedure division extern using
+           by value xform close-data.
+
+      *> IGNORE close or just stop run, otherwise XForms calls exit()
+       move FL-IGNORE to return-code
+       stop run.
+
+       end program xforms-close.
+     *> ***************************************************************
