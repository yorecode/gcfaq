@@ -0,0 +1,149 @@
+      *>
+      *> acctstatus.cob -- small per-request service layer so the web
+      *> self-service portal can ask "what is this account's current
+      *> usage/balance" without waiting on the next telco5 batch
+      *> window.  Reads the same ACCTSUM.DAT/ACCTMAST.DAT telbill
+      *> already reads for invoicing, so this program adds a read-only
+      *> query path rather than a second copy of the account data.
+      *>
+      *> Not a standing daemon -- like curl-it.cob, this is a program
+      *> that does one thing and exits, meant to be invoked per
+      *> request by a web server's CGI/gateway layer (or an inetd-
+      *> style listener script that execs it once per connection) and
+      *> have its SYSOUT captured as the response body.  The account
+      *> number is taken the same way telco5 takes its input file name
+      *> -- a command-line argument first, falling back to an
+      *> environment variable a CGI gateway would set from the
+      *> request's query string -- so this can be wired into whatever
+      *> front door operations already has without a recompile.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. acctstatus.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTSUM  ASSIGN TO
+                "ACCTSUM.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS SUM-ACCT-NO
+                FILE STATUS IS SUM-STATUS
+                .
+           SELECT ACCT-MASTER ASSIGN TO
+                "ACCTMAST.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS ACCT-NO
+                FILE STATUS IS ACCT-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTSUM.
+           COPY CBACCTSUM.
+       FD  ACCT-MASTER.
+           COPY CBACCT.
+       WORKING-STORAGE SECTION.
+       01  SUM-STATUS        PIC XX          VALUE "00".
+       01  ACCT-STATUS       PIC XX          VALUE "00".
+
+       01  WS-ACCT-ARG       PIC X(10)       VALUE SPACES.
+       01  WS-ENV-ACCT-NO    PIC X(10)       VALUE SPACES.
+       01  WS-FOUND-ACCT     PIC X           VALUE "N".
+           88  FOUND-ACCOUNT                 VALUE "Y".
+       01  WS-FOUND-SUMMARY  PIC X           VALUE "N".
+           88  FOUND-SUMMARY                 VALUE "Y".
+
+       01  WS-PRICE-OUT      PIC -Z,ZZZ,ZZ9.99.
+       01  WS-BTAX-OUT       PIC -Z,ZZZ,ZZ9.99.
+       01  WS-DTAX-OUT       PIC -Z,ZZZ,ZZ9.99.
+       01  WS-OUTPUT-OUT     PIC -Z,ZZZ,ZZ9.99.
+       01  WS-CALLS-OUT      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM GET-REQUESTED-ACCOUNT
+           OPEN INPUT ACCTSUM
+                      ACCT-MASTER
+           PERFORM LOOKUP-ACCOUNT-MASTER
+           PERFORM LOOKUP-ACCOUNT-SUMMARY
+           PERFORM WRITE-JSON-RESPONSE
+           CLOSE ACCTSUM
+                 ACCT-MASTER
+           STOP RUN
+           .
+
+      *>  Same "command-line argument first, environment variable
+      *>  override second" idiom telco5's SET-INPUT-FILENAME already
+      *>  uses for TELCO_INFILE -- a CGI/web gateway that execs this
+      *>  program per request would set ACCT_NO from the parsed query
+      *>  string rather than building an argv, so both doors are open.
+       GET-REQUESTED-ACCOUNT.
+           MOVE SPACES TO WS-ACCT-ARG
+           ACCEPT WS-ACCT-ARG FROM COMMAND-LINE
+           IF WS-ACCT-ARG = SPACES
+               MOVE SPACES TO WS-ENV-ACCT-NO
+               ACCEPT WS-ENV-ACCT-NO FROM ENVIRONMENT "ACCT_NO"
+               END-ACCEPT
+               MOVE WS-ENV-ACCT-NO TO WS-ACCT-ARG
+           END-IF
+           MOVE WS-ACCT-ARG TO ACCT-NO
+           MOVE WS-ACCT-ARG TO SUM-ACCT-NO
+           .
+
+       LOOKUP-ACCOUNT-MASTER.
+           MOVE "N" TO WS-FOUND-ACCT
+           IF ACCT-STATUS = "00" OR ACCT-STATUS = SPACES
+               READ ACCT-MASTER KEY IS ACCT-NO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET FOUND-ACCOUNT TO TRUE
+               END-READ
+           END-IF
+           .
+
+       LOOKUP-ACCOUNT-SUMMARY.
+           MOVE "N" TO WS-FOUND-SUMMARY
+           READ ACCTSUM KEY IS SUM-ACCT-NO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET FOUND-SUMMARY TO TRUE
+           END-READ
+           .
+
+      *>  JSON to SYSOUT so the gateway invoking this program per
+      *>  request can hand the captured output straight back as the
+      *>  HTTP response body.  Kept to the handful of fields the
+      *>  portal actually asked for -- current usage/balance -- rather
+      *>  than dumping every column on ACCT-MASTER-REC/ACCTSUM-REC.
+       WRITE-JSON-RESPONSE.
+           IF NOT FOUND-ACCOUNT
+               DISPLAY "{""account"":""" WS-ACCT-ARG
+                       """,""status"":""not_found""}"
+               END-DISPLAY
+           ELSE
+               IF FOUND-SUMMARY
+                   MOVE SUM-PRICE-TOT  TO WS-PRICE-OUT
+                   MOVE SUM-BTAX-TOT   TO WS-BTAX-OUT
+                   MOVE SUM-DTAX-TOT   TO WS-DTAX-OUT
+                   MOVE SUM-OUTPUT-TOT TO WS-OUTPUT-OUT
+                   MOVE SUM-CALL-COUNT TO WS-CALLS-OUT
+               ELSE
+                   MOVE ZERO TO WS-PRICE-OUT WS-BTAX-OUT WS-DTAX-OUT
+                                WS-OUTPUT-OUT WS-CALLS-OUT
+               END-IF
+               DISPLAY "{""account"":""" WS-ACCT-ARG ""","
+                       """status"":""ok"","
+                       """name"":""" FUNCTION TRIM(ACCT-NAME) ""","
+                       """calls"":""" FUNCTION TRIM(WS-CALLS-OUT) ""","
+                       """price"":""" FUNCTION TRIM(WS-PRICE-OUT) ""","
+                       """btax"":""" FUNCTION TRIM(WS-BTAX-OUT) ""","
+                       """dtax"":""" FUNCTION TRIM(WS-DTAX-OUT) ""","
+                       """balance"":""" FUNCTION TRIM(WS-OUTPUT-OUT)
+                       """}"
+               END-DISPLAY
+           END-IF
+           .
+
+       END PROGRAM acctstatus.
