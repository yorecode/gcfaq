@@ -0,0 +1,166 @@
+      *>
+      *> telbill.cob -- reads telco5's per-account subtotals
+      *> (ACCTSUM.DAT) and the account master and produces one
+      *> customer-facing invoice per account: usage summary, tax
+      *> breakdown, amount due and due date.
+      *>
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. telbill.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTSUM  ASSIGN TO
+                "ACCTSUM.DAT"
+                ORGANIZATION INDEXED
+                ACCESS SEQUENTIAL
+                RECORD KEY IS SUM-ACCT-NO
+                FILE STATUS IS SUM-STATUS
+                .
+           SELECT ACCT-MASTER ASSIGN TO
+                "ACCTMAST.DAT"
+                ORGANIZATION INDEXED
+                ACCESS DYNAMIC
+                RECORD KEY IS ACCT-NO
+                FILE STATUS IS ACCT-STATUS
+                .
+           SELECT INVFILE  ASSIGN TO
+                "INVOICES.TXT"
+                LINE SEQUENTIAL
+                FILE STATUS IS INV-STATUS
+                .
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTSUM.
+           COPY CBACCTSUM.
+       FD  ACCT-MASTER.
+           COPY CBACCT.
+       FD  INVFILE.
+       01  INVREC           PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  SUM-STATUS       PIC XX          VALUE "00".
+       01  ACCT-STATUS      PIC XX          VALUE "00".
+       01  INV-STATUS       PIC XX          VALUE "00".
+
+       01  WS-DUE-DATE      PIC X(10)       VALUE SPACES.
+       01  WS-TODAY         PIC X(21).
+       01  WS-AMT-DUE-OUT   PIC Z,ZZZ,ZZ9.99.
+       01  WS-PRICE-OUT     PIC Z,ZZZ,ZZ9.99.
+       01  WS-BTAX-OUT      PIC Z,ZZZ,ZZ9.99.
+       01  WS-DTAX-OUT      PIC Z,ZZZ,ZZ9.99.
+       01  WS-CALLS-OUT     PIC ZZZ,ZZ9.
+       01  WS-INVOICE-COUNT PIC 9(07)       VALUE ZERO.
+       01  WS-COUNT-OUT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT  ACCTSUM
+                       ACCT-MASTER
+           OPEN OUTPUT INVFILE
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+           STRING WS-TODAY (1:4)      DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-TODAY (5:2)      DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-TODAY (7:2)      DELIMITED BY SIZE
+                INTO WS-DUE-DATE
+           END-STRING
+           PERFORM UNTIL 0 = 1
+               READ ACCTSUM NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               PERFORM WRITE-INVOICE
+           END-PERFORM
+           MOVE WS-INVOICE-COUNT TO WS-COUNT-OUT
+           MOVE SPACES TO INVREC
+           STRING "Invoices written: "      DELIMITED BY SIZE
+                  WS-COUNT-OUT               DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           CLOSE ACCTSUM
+                 ACCT-MASTER
+                 INVFILE
+           STOP RUN
+           .
+
+       WRITE-INVOICE.
+           MOVE SUM-ACCT-NO TO ACCT-NO
+           READ ACCT-MASTER KEY IS ACCT-NO
+               INVALID KEY
+                   MOVE "*** UNKNOWN ACCOUNT ***" TO ACCT-NAME
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           MOVE SUM-PRICE-TOT  TO WS-PRICE-OUT
+           MOVE SUM-BTAX-TOT   TO WS-BTAX-OUT
+           MOVE SUM-DTAX-TOT   TO WS-DTAX-OUT
+           MOVE SUM-OUTPUT-TOT TO WS-AMT-DUE-OUT
+           MOVE SUM-CALL-COUNT TO WS-CALLS-OUT
+           MOVE "==== INVOICE ====" TO INVREC
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING "Account: "         DELIMITED BY SIZE
+                  SUM-ACCT-NO         DELIMITED BY SIZE
+                  "  "                DELIMITED BY SIZE
+                  ACCT-NAME           DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING ACCT-ADDR-LINE1     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  ACCT-ADDR-CITY      DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  ACCT-ADDR-STATE     DELIMITED BY SIZE
+                  " "                 DELIMITED BY SIZE
+                  ACCT-ADDR-ZIP       DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING "Calls rated: "     DELIMITED BY SIZE
+                  WS-CALLS-OUT        DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING "Usage charges: "   DELIMITED BY SIZE
+                  WS-PRICE-OUT        DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING "Excise tax (Btax): "  DELIMITED BY SIZE
+                  WS-BTAX-OUT            DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING "Premium duty (Dtax): " DELIMITED BY SIZE
+                  WS-DTAX-OUT             DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           STRING "Amount due: "      DELIMITED BY SIZE
+                  WS-AMT-DUE-OUT      DELIMITED BY SIZE
+                  "   Due date: "     DELIMITED BY SIZE
+                  WS-DUE-DATE         DELIMITED BY SIZE
+                INTO INVREC
+           END-STRING
+           WRITE INVREC
+           END-WRITE
+           MOVE SPACES TO INVREC
+           WRITE INVREC
+           END-WRITE
+           ADD 1 TO WS-INVOICE-COUNT
+           .
